@@ -0,0 +1,660 @@
+      ******************************************************************
+      * XML importer subprogram.
+      ******************************************************************
+      * This subprogram is controlled by UNEMPL program.
+      *
+      * Input paraleters:
+      *    CLEAN-UP-FLAG - the flag shared with other importers that the
+      *    dummy record (record_id = '00000000') has been deleted.
+      *
+      * The process:
+      *    The program opens the XML dataset and parses it using
+      *    'partial' parsing approach in which case there is no need to
+      *    load the entire XML but rather parsing can be performed line
+      *    by line. This is usefull for long XMLs where the bumber of
+      *    elements is unknown.
+      *    Values of recognized elements are stored in respecive fields
+      *    of the record which is saved to the VSM file.
+      *    Firstly the program looks for the 'record_id' in the VSAM
+      *    dataset. If not found the new one is created. If the
+      *    record exists, attributes just read from the XML are added to
+      *    the existing record to the respective fields.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. IMPBYRAC.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2020-05-15.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           *> The XML input dataset
+      *    IN-STATUS from FILESTS copybook
+           SELECT IN-DATASET ASSIGN TO BYRACDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS IN-STATUS.
+
+           *> The VSAM output dataset
+      *    REPORT-OUT, FD-RECORD-ID from REPREC copybook
+      *    REPORT-OUT-STATUS VSAM-CODE from FILESTS copybook
+           SELECT REPORT-OUT ASSIGN TO REPORTDD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-RECORD-ID
+           ALTERNATE RECORD KEY IS FD-DATE
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
+           FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
+
+           *> The correction-history dataset - appended to
+           *> whenever an existing record is reprocessed.
+      *    HIST-OUT-STATUS from FILESTS copybook
+           SELECT HIST-OUT ASSIGN TO HISTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS HIST-OUT-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       FD  IN-DATASET
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  IN-FD-REC.
+           05 PIC X(176).
+
+      * Provides:
+      *    FD  REPORT-OUT
+      *    01  REPORT-OUT-REC.
+       COPY REPREC.
+
+      * Provides:
+      *    FD  HIST-OUT
+      *    01  HIST-OUT-REC.
+       COPY HISTREC.
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       77  SOURCE-NAME PIC X(11) VALUE 'BYRACE.XML'.
+
+      * Provides:
+      *    01  IN-STATUS
+      *    01  REPORT-STATUS.
+       COPY FILESTS.
+
+      * Built up before each CALL to UNEMVLOG, the centralized
+      * VSAM error logger.
+       01  LOG-MESSAGE PIC X(60) VALUE SPACES.
+
+      * The record image as it looked before/after 6020-UPDATE
+      * rewrites it, for the before-and-after audit log.
+       01  REC-BEFORE-IMAGE PIC X(323) VALUE SPACES.
+       01  REC-AFTER-IMAGE  PIC X(323) VALUE SPACES.
+
+      * The date this run reprocessed a historical record,
+      * stamped onto each UNEMHIST entry written.
+       01  AS-OF-DATE PIC 9(8) VALUE ZERO.
+
+      * Built up before each CALL to UNEMOPAL, the operator
+      * alert utility, when a source or the VSAM report fails
+      * to open.
+       01  ALERT-MESSAGE PIC X(60) VALUE SPACES.
+
+      * Set by UNEMAUTH, the centralized update-access check for
+      * UNEMPLRP, before REPORT-OUT is opened I-O.
+       01  AUTH-STATUS-SW PIC X.
+           88 AUTH-IS-GRANTED VALUE 'G'.
+           88 AUTH-IS-DENIED  VALUE 'D'.
+
+       01  STATE-MACHINE PIC X(6) VALUE ' '.
+           88 STATE-ROOT     VALUE ' '.
+           88 STATE-RESPONSE VALUE 'resp'.
+           88 STATE-ROWS     VALUE 'rows'.
+           88 STATE-ROW      VALUE 'row'.
+           88 STATE-REC-ID   VALUE 'rec_id'.
+           88 STATE-DATE     VALUE 'date'.
+           88 STATE-INA      VALUE 'ina'.
+           88 STATE-WHITE    VALUE 'white'.
+           88 STATE-ASIAN    VALUE 'asian'.
+           88 STATE-BLACK    VALUE 'black'.
+           88 STATE-AMEIND   VALUE 'ameind'.
+           88 STATE-NATHAW   VALUE 'nathaw'.
+
+       01  DATA-RECORD.
+           05 REC-RECORD-ID  PIC X(8)        VALUE ALL SPACES.
+           05 REC-DATE       PIC X(10)       VALUE ALL SPACES.
+           05 REC-INA        PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-WHITE      PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-ASIAN      PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-BLACK      PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-AMEIND     PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-NATHAW     PIC 9(7) COMP-4 VALUE ZERO.
+
+       01  REC-NO PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Set when non-numeric content is found in a numeric element of
+      * the row currently being parsed; the row is then rejected rather
+      * than saved with corrupted counts.
+       01  REC-INVALID-SW PIC X VALUE 'F'.
+           88 REC-IS-INVALID VALUE 'T'.
+
+      * Holds the incoming numeric text long enough to detect an
+      * out-of-range value before it is moved into a PIC 9(7) field
+      * and silently truncated.
+       01  REC-RANGE-CHECK PIC 9(9) COMP-4 VALUE ZERO.
+
+       01  REC-REJECTED PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Counts how many updates were rejected because the incoming
+      * date conflicted with the date already on file for that
+      * record_id.
+       01  REC-DATE-CONFLICTS PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Counts how many matched records needed no REWRITE because
+      * every incoming field already matched what was on file.
+       01  REC-UNCHANGED PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Set when a fatal error (file open/read failure) forces an early
+      * exit, so 3000-CLOSE-EXIT can report a meaningful return code.
+       01  FATAL-ERROR-SW PIC X VALUE 'F'.
+           88 IS-FATAL-ERROR VALUE 'T'.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+           COPY REPFLAGS.
+
+      * The count of records this importer saved/updated this run,
+      * returned so UNEMPL01 can reconcile control totals across all
+      * five importers.
+       01  REC-COUNT-OUT PIC 9(5) COMP-4.
+
+      * 0 = clean run, 4 = completed with rejected rows,
+      * 8 = fatal error - the source wasn't imported at all.
+       01  RETURN-CODE-OUT PIC 9(2) COMP-4.
+      *========================
+       PROCEDURE DIVISION
+           USING CLEAN-UP-FLAG REC-COUNT-OUT RETURN-CODE-OUT.
+      *========================
+       1000-MAIN.
+           PERFORM 2000-OPEN-SOURCES.
+           PERFORM 2500-OPEN-OUT-REPORT.
+           PERFORM 2550-OPEN-HISTORY.
+
+           IF (NOT IN-OK) OR (NOT REPORT-OUT-FILE-OK) THEN
+              DISPLAY "Problems with accessing the database."
+              DISPLAY "Exiting ..."
+              SET IS-FATAL-ERROR TO TRUE
+              GO TO 3000-CLOSE-EXIT
+           END-IF
+
+           PERFORM 2600-CLEAN-UP-REPORT
+           PERFORM 4000-PROCESS-DATA
+
+           GO TO 3000-CLOSE-EXIT
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+       2000-OPEN-SOURCES.
+           OPEN INPUT IN-DATASET.
+
+           IF NOT IN-OK THEN
+              DISPLAY "COULDN'T OPEN " SOURCE-NAME " : " IN-STATUS
+              STRING "Couldn't open source file " SOURCE-NAME
+                 DELIMITED BY SIZE INTO ALERT-MESSAGE
+              CALL "UNEMOPAL" USING "IMPBYRAC" ALERT-MESSAGE
+           END-IF.
+
+       2000-OPEN-SOURCES-END.
+           EXIT.
+      ******************************************************************
+       2500-OPEN-OUT-REPORT.
+           CALL "UNEMAUTH" USING "IMPBYRAC" AUTH-STATUS-SW.
+
+           IF AUTH-IS-DENIED THEN
+              MOVE "AU" TO REPORT-OUT-STATUS
+              MOVE "Not authorized to update the UNEMP report" TO
+                 ALERT-MESSAGE
+              CALL "UNEMOPAL" USING "IMPBYRAC" ALERT-MESSAGE
+           ELSE
+              OPEN I-O REPORT-OUT
+
+              IF NOT REPORT-OUT-FILE-OK THEN
+                 MOVE "Couldn't open UNEMP report" TO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "IMPBYRAC" LOG-MESSAGE
+                    REPORT-STATUS
+                 MOVE "Couldn't open the UNEMP VSAM report" TO
+                    ALERT-MESSAGE
+                 CALL "UNEMOPAL" USING "IMPBYRAC" ALERT-MESSAGE
+              END-IF
+           END-IF.
+
+       2500-OPEN-OUT-REPORT-END.
+           EXIT.
+      ******************************************************************
+      * Opens the correction-history dataset for append. It is expected
+      * to be pre-allocated by JCL (DISP=MOD) so history accumulates
+      * across runs instead of being lost each time.
+      ******************************************************************
+       2550-OPEN-HISTORY.
+           OPEN EXTEND HIST-OUT.
+
+           IF NOT HIST-OUT-OK THEN
+              MOVE "Couldn't open the history dataset" TO
+                 LOG-MESSAGE
+              DISPLAY "*** " LOG-MESSAGE " - STATUS "
+                 HIST-OUT-STATUS
+           END-IF.
+
+       2550-OPEN-HISTORY-END.
+           EXIT.
+      ******************************************************************
+       2600-CLEAN-UP-REPORT.
+           *> Clean up the dummy record (from initial loading)
+           IF NOT IS-REPORT-CLEAN THEN
+              MOVE '00000000' TO FD-RECORD-ID
+              DELETE REPORT-OUT
+                 INVALID KEY DISPLAY "No dummy record present"
+                 NOT INVALID KEY DISPLAY "Dummy record deleted"
+              END-DELETE
+
+              SET IS-REPORT-CLEAN TO TRUE
+           END-IF
+           .
+
+       2600-CLEAN-UP-REPORT-END.
+           EXIT.
+      ******************************************************************
+       3000-CLOSE-EXIT.
+           *> Close files which have been opened
+           IF IN-OK THEN
+              CLOSE IN-DATASET
+           END-IF
+
+           IF REPORT-OUT-FILE-OK THEN
+              CLOSE REPORT-OUT
+           END-IF
+
+           IF HIST-OUT-OK THEN
+              CLOSE HIST-OUT
+           END-IF
+
+           MOVE REC-NO TO REC-COUNT-OUT
+
+           EVALUATE TRUE
+              WHEN IS-FATAL-ERROR
+                 MOVE 8 TO RETURN-CODE-OUT
+              WHEN REC-REJECTED > 0 OR REC-DATE-CONFLICTS > 0
+                 MOVE 4 TO RETURN-CODE-OUT
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE-OUT
+           END-EVALUATE
+
+           GOBACK.
+
+       3000-CLOSE-EXIT-END.
+           EXIT.
+      ******************************************************************
+      * XML PARSE
+      ******************************************************************
+       4000-PROCESS-DATA.
+           READ IN-DATASET
+           IF NOT IN-OK THEN
+              DISPLAY 'Error reading ' SOURCE-NAME ' : ' IN-STATUS
+              SET IS-FATAL-ERROR TO TRUE
+              GO TO 3000-CLOSE-EXIT
+           END-IF
+
+           DISPLAY "Processing " SOURCE-NAME " ..."
+
+           XML PARSE IN-FD-REC
+              PROCESSING PROCEDURE IS 5000-HANDLE-XML-EVENTS
+
+           DISPLAY REC-NO " records done."
+           DISPLAY REC-REJECTED
+              " record(s) rejected (non-numeric data)."
+           DISPLAY REC-DATE-CONFLICTS
+              " record(s) rejected (conflicting date on file)."
+
+           DISPLAY REC-UNCHANGED
+              " record(s) unchanged - REWRITE skipped."
+           .
+
+       4000-PROCESS-DATA-END.
+           EXIT.
+      ******************************************************************
+      * The actual parsing procedure
+      ******************************************************************
+       5000-HANDLE-XML-EVENTS.
+      D     DISPLAY ' ' XML-event '{' XML-text '}'
+           EVALUATE XML-event
+              WHEN 'END-OF-INPUT'
+                 READ IN-DATASET
+                 EVALUATE IN-STATUS
+                    WHEN "00"
+                       MOVE 1 TO XML-code
+      D                DISPLAY 'Continuing with : ' IN-FD-REC
+                    WHEN "10"
+      D                DISPLAY 'At EOF; no more input.'
+                       CONTINUE
+                    WHEN OTHER
+                       DISPLAY 'Read failed, file status:'
+                          IN-STATUS
+                       SET IS-FATAL-ERROR TO TRUE
+                       GO TO 3000-CLOSE-EXIT
+                 END-EVALUATE
+              WHEN 'START-OF-ELEMENT'
+      D          DISPLAY '<' XML-text '>'
+                 EVALUATE TRUE ALSO XML-text
+                    WHEN STATE-ROOT ALSO "response"
+                       SET STATE-RESPONSE TO TRUE
+                    WHEN STATE-RESPONSE ALSO "row"
+                       SET STATE-ROWS TO TRUE
+                    WHEN STATE-ROWS ALSO "row"
+                       SET STATE-ROW TO TRUE
+                       INITIALIZE DATA-RECORD
+                       MOVE 'F' TO REC-INVALID-SW
+                    WHEN STATE-ROW ALSO "record_id"
+                       SET STATE-REC-ID TO TRUE
+                    WHEN STATE-ROW ALSO "date"
+                       SET STATE-DATE TO TRUE
+                    WHEN STATE-ROW ALSO "ina"
+                       SET STATE-INA TO TRUE
+                    WHEN STATE-ROW ALSO "white"
+                       SET STATE-WHITE TO TRUE
+                    WHEN STATE-ROW ALSO "asian"
+                       SET STATE-ASIAN TO TRUE
+                    WHEN STATE-ROW ALSO "black_or_african_american"
+                       SET STATE-BLACK TO TRUE
+                    WHEN STATE-ROW
+                          ALSO "americ_indian_or_alaska_native"
+                       SET STATE-AMEIND TO TRUE
+                    WHEN STATE-ROW
+                          ALSO "native_hawaii_or_other_pacific"
+                       SET STATE-NATHAW TO TRUE
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+      D          DISPLAY STATE-MACHINE
+              WHEN 'END-OF-ELEMENT'
+      D          DISPLAY '</' XML-text '>'
+      D          DISPLAY "! " STATE-MACHINE ":" DATA-RECORD
+                 EVALUATE TRUE ALSO XML-text
+                    WHEN STATE-RESPONSE ALSO "response"
+                       SET STATE-ROOT TO TRUE
+                    WHEN STATE-ROWS ALSO "row"
+                       SET STATE-RESPONSE TO TRUE
+                    WHEN STATE-ROW ALSO "row"
+                       SET STATE-ROWS TO TRUE
+      D                DISPLAY
+      D                   REC-RECORD-ID REC-DATE REC-INA
+      D                   REC-WHITE REC-ASIAN REC-BLACK REC-AMEIND
+      D                   REC-NATHAW
+                       *> Save the record, unless something in
+                       *> this row failed the numeric check
+                       IF REC-IS-INVALID
+                          ADD 1 TO REC-REJECTED
+                       ELSE
+                          PERFORM 6000-SAVE-REC
+                       END-IF
+                    WHEN STATE-REC-ID ALSO "record_id"
+                    WHEN STATE-DATE   ALSO "date"
+                    WHEN STATE-INA    ALSO "ina"
+                    WHEN STATE-WHITE  ALSO "white"
+                    WHEN STATE-ASIAN  ALSO "asian"
+                    WHEN STATE-BLACK  ALSO "black_or_african_american"
+                    WHEN STATE-AMEIND
+                       ALSO "americ_indian_or_alaska_native"
+                    WHEN STATE-NATHAW
+                       ALSO "native_hawaii_or_other_pacific"
+                       SET STATE-ROW TO TRUE
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+      D          DISPLAY STATE-MACHINE
+              WHEN 'CONTENT-CHARACTERS'
+      D          DISPLAY STATE-MACHINE
+                 EVALUATE TRUE
+                    WHEN STATE-REC-ID
+                       MOVE XML-text TO REC-RECORD-ID
+                    WHEN STATE-DATE
+                       MOVE XML-text TO REC-DATE
+                    WHEN STATE-INA
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for INA too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-INA
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for INA - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-WHITE
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for WHITE too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-WHITE
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for WHITE - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-ASIAN
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for ASIAN too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-ASIAN
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for ASIAN - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-BLACK
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for BLACK too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-BLACK
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for BLACK - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-AMEIND
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for AMEIND too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-AMEIND
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for AMEIND - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-NATHAW
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for NATHAW too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-NATHAW
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for NATHAW - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           .
+
+       5000-HANDLE-XML-EVENTS-END.
+           EXIT.
+      ******************************************************************
+      * Saving procedure
+      * Try to fing a record with the given record_id.
+      * Create new one if not found.
+      * Update the existing one if found.
+      ******************************************************************
+       6000-SAVE-REC.
+           ADD 1 TO REC-NO
+           MOVE REC-RECORD-ID TO FD-RECORD-ID
+      *    WITH LOCK holds this record against the other four
+      *    importers until UNLOCK below, so two sources can
+      *    never interleave a read-modify-write on the same
+      *    record_id.
+           READ REPORT-OUT WITH LOCK
+              INVALID KEY
+                 *> New record
+                 PERFORM 6010-ADD-NEW
+              NOT INVALID KEY
+                 *> Record exists
+                 PERFORM 6020-UPDATE
+           END-READ
+
+           UNLOCK REPORT-OUT.
+
+       6000-SAVE-REC-END.
+           EXIT.
+      ******************************************************************
+       6010-ADD-NEW.
+           PERFORM 6050-MOVE-DATA-TO-BUFFER
+           WRITE REPORT-OUT-REC
+              INVALID KEY
+                 STRING "Couldn't save the record " FD-RECORD-ID
+                    DELIMITED BY SIZE INTO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "IMPBYRAC" LOG-MESSAGE
+                    REPORT-STATUS
+           END-WRITE.
+
+       6010-ADD-NEW-END.
+           EXIT.
+      ******************************************************************
+       6020-UPDATE.
+      *    An importer only reaches here when a record already exists
+      *    under this record_id, so a conflicting incoming date means
+      *    two different dates are trying to share one record_id -
+      *    flag it as a data conflict instead of silently overwriting
+      *    FD-DATE to match whichever importer happened to run last.
+           IF FD-DATE NOT = SPACES AND FD-DATE NOT = REC-DATE THEN
+              DISPLAY "Date conflict for record " FD-RECORD-ID
+                 ": on file " FD-DATE ", incoming " REC-DATE
+                 " - update rejected."
+              ADD 1 TO REC-DATE-CONFLICTS
+           ELSE
+              MOVE REPORT-OUT-REC TO REC-BEFORE-IMAGE
+              PERFORM 6050-MOVE-DATA-TO-BUFFER
+              MOVE REPORT-OUT-REC TO REC-AFTER-IMAGE
+
+      *       Nothing to write back if the incoming data matches what
+      *       is already on file - skip the REWRITE to save VSAM I/O
+      *       and avoid a needless CI split during the batch window.
+              IF REC-AFTER-IMAGE = REC-BEFORE-IMAGE THEN
+                 ADD 1 TO REC-UNCHANGED
+              ELSE
+                 REWRITE REPORT-OUT-REC
+                    INVALID KEY
+                       STRING "Couldn't update the record " FD-RECORD-ID
+                          DELIMITED BY SIZE INTO LOG-MESSAGE
+                       CALL "UNEMVLOG" USING "IMPBYRAC" LOG-MESSAGE
+                          REPORT-STATUS
+                    NOT INVALID KEY
+                       DISPLAY "Record updated: " FD-RECORD-ID
+                       DISPLAY "  BEFORE: " REC-BEFORE-IMAGE
+                       DISPLAY "  AFTER:  " REC-AFTER-IMAGE
+                       PERFORM 6025-WRITE-HISTORY
+                 END-REWRITE
+              END-IF
+           END-IF.
+
+       6020-UPDATE-END.
+           EXIT.
+      ******************************************************************
+      * Appends the pre-update record image to the correction-history
+      * dataset, stamped with today's date as the "as-of" reprocessing
+      * date.
+      ******************************************************************
+       6025-WRITE-HISTORY.
+           IF HIST-OUT-OK THEN
+              ACCEPT AS-OF-DATE FROM DATE YYYYMMDD
+              MOVE AS-OF-DATE TO HIST-AS-OF-DATE
+              MOVE REC-BEFORE-IMAGE TO HIST-BEFORE-IMAGE
+              WRITE HIST-OUT-REC
+           END-IF
+           .
+
+       6025-WRITE-HISTORY-END.
+           EXIT.
+      ******************************************************************
+       6050-MOVE-DATA-TO-BUFFER.
+           MOVE REC-RECORD-ID TO FD-RECORD-ID
+           MOVE REC-DATE      TO FD-DATE
+           MOVE REC-INA       TO FD-INA-RACE
+           MOVE REC-WHITE     TO FD-WHITE
+           MOVE REC-ASIAN     TO FD-ASIAN
+           MOVE REC-BLACK     TO FD-BLACK-OR-AFRICAN-AMERICAN
+           MOVE REC-AMEIND    TO FD-AMERIC-INDIAN-OR-ALASKA-NAT
+           MOVE REC-NATHAW    TO FD-NATIVE-HAWAII-OR-OTHER-PACI
+           .
+
+       6050-MOVE-DATA-TO-BUFFER-END.
+           EXIT.
+
+       END PROGRAM IMPBYRAC.

@@ -1,96 +1,668 @@
-      ******************************************************************
-      * The main program controlling the process of importing data from
-      * XML source files to the VSM dataset.
-      *-----------------------------------------------------------------
-      * The program calls individual importers which are responsible for
-      * reading individual source XML files and transferring data to the
-      * to the common VSM file.
-      * Each XML source file has a different internal structure thus
-      * separate importers needs to process them.
-      * records from all the XML source files share the same
-      * 'record-id' used to bind data from different XML files into one
-      * record.
-      * The destination VSM file is a list of records with unique
-      * 'record-id'. Each record is a sum of all attributes from all XML
-      * files.
-      *
-      * XML files are located in a UNEMPL PDS dataset:
-      *    BYAGE, BYGENDER, BYINDUST, BYRACE, BYETHNIC
-      *
-      * The structure of the VSAM file is defined in CPY(REPREC).cpy
-      *
-      * Subprograms:
-      *    IMPBYAGE, IMPBYGEN, IMPBYIND,  IMPBYRAC, IMPBYETH
-      *
-      * The VSM dataset needs to be loaded before first usage. For that
-      * purpose the INITUNEJ.jcl JCL script has been created which
-      * creates the VSM dataset and initially loads it with a single
-      * dummy record with 'record_id' = '00000000'.
-      * This program has to delete this record. Since this is
-      * implemented in every XML importer, they report back the
-      * information that the record has beed deleted so others do not
-      * have to repeat this operation. The CLEAN-UP-FLAG is used for
-      * this purpose.
-      ******************************************************************
-      *========================
-       IDENTIFICATION DIVISION.
-      *========================
-       PROGRAM-ID. UNEMPL01.
-       AUTHOR. Michal Blaszak.
-       DATE-WRITTEN. 2020-05-15.
-
-      *========================
-       ENVIRONMENT DIVISION.
-      *========================
-       CONFIGURATION SECTION.
-      *------------------------
-      * SOURCE-COMPUTER.
-      *     IBM-SYSTEM WITH DEBUGGING MODE.
-
-      *========================
-       DATA DIVISION.
-      *========================
-       FILE SECTION.
-      *------------------------
-      *------------------------
-       WORKING-STORAGE SECTION.
-      *------------------------
-      * The copybook which brings CLEAN-UP-FLAG used to notify that the
-      * dummy record has need deleted.
-      * It's shared with all subprograms.
-           COPY REPFLAGS.
-
-      * The helper variable to store the subprogram name.
-       01  IMPORT-APP PIC X(8).
-
-      *========================
-       PROCEDURE DIVISION.
-      *========================
-       1000-MAIN.
-           DISPLAY "Start importing source data."
-
-           MOVE 'IMPBYAGE' TO IMPORT-APP
-           CALL IMPORT-APP  USING CLEAN-UP-FLAG
-
-           MOVE 'IMPBYGEN' TO IMPORT-APP
-           CALL IMPORT-APP  USING CLEAN-UP-FLAG
-
-           MOVE 'IMPBYIND' TO IMPORT-APP
-           CALL IMPORT-APP  USING CLEAN-UP-FLAG
-
-           MOVE 'IMPBYRAC' TO IMPORT-APP
-           CALL IMPORT-APP  USING CLEAN-UP-FLAG
-
-           MOVE 'IMPBYETH' TO IMPORT-APP
-           CALL IMPORT-APP  USING CLEAN-UP-FLAG
-
-           DISPLAY "Import completed."
-
-           GOBACK
-           .
-
-       1000-MAIN-END.
-           EXIT.
-      ******************************************************************
-
-       END PROGRAM UNEMPL01.
+      ******************************************************************
+      * The main program controlling the process of importing data from
+      * XML source files to the VSM dataset.
+      *-----------------------------------------------------------------
+      * The program calls individual importers which are responsible for
+      * reading individual source XML files and transferring data to the
+      * to the common VSM file.
+      * Each XML source file has a different internal structure thus
+      * separate importers needs to process them.
+      * records from all the XML source files share the same
+      * 'record-id' used to bind data from different XML files into one
+      * record.
+      * The destination VSM file is a list of records with unique
+      * 'record-id'. Each record is a sum of all attributes from all XML
+      * files.
+      *
+      * XML files are located in a UNEMPL PDS dataset:
+      *    BYAGE, BYGENDER, BYINDUST, BYRACE, BYETHNIC, BYSTATE,
+      *    BYLABORFORCE
+      *
+      * The structure of the VSAM file is defined in CPY(REPREC).cpy
+      *
+      * Subprograms:
+      *    IMPBYAGE, IMPBYGEN, IMPBYIND,  IMPBYRAC, IMPBYETH, IMPBYSTA,
+      *    IMPBYLAB
+      *
+      * The VSM dataset needs to be loaded before first usage. For that
+      * purpose the INITUNEJ.jcl JCL script has been created which
+      * creates the VSM dataset and initially loads it with a single
+      * dummy record with 'record_id' = '00000000'.
+      * This program has to delete this record. Since this is
+      * implemented in every XML importer, they report back the
+      * information that the record has beed deleted so others do not
+      * have to repeat this operation. The CLEAN-UP-FLAG is used for
+      * this purpose.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2020-05-15  MB  Initial version - calls the five importers.
+      *    2021-02-08  MB  Each importer now returns the count of
+      *                    records it saved/updated. After all five have
+      *                    run, the counts are reconciled against the
+      *                    number of records actually sitting in the
+      *                    UNEMPLRP VSAM file, since gender, industry,
+      *                    age, race and ethnic data all have to end up
+      *                    attached to the same set of record-ids.
+      *    2021-03-24  MB  Added a pre-flight check that every source
+      *                    XML file can be opened before any importer
+      *                    is called, so a missing source is reported
+      *                    up front and that source's importer is
+      *                    skipped instead of failing partway in.
+      *    2021-03-29  MB  Added an optional PARM= source name so this
+      *                    program can be run as five separate,
+      *                    concurrent job steps (one per source)
+      *                    instead of always processing all five in
+      *                    one sequential step. No PARM keeps the
+      *                    original all-five-in-one-step behavior.
+      *    2021-04-05  MB  Added IMPBYSTA/BYSTATE.XML as a sixth source,
+      *                    tagging each record with its state code.
+      *    2021-04-12  MB  Added IMPBYLAB/BYLABORFORCE.XML as a seventh
+      *                    source, tagging each record with the labor
+      *                    force size it was reported against.
+      *    2021-06-05  MB  Added a shared dummy-record pre-check run
+      *                    once before any importer starts, instead of
+      *                    each importer's own 2600-CLEAN-UP-REPORT
+      *                    quietly handling it in isolation.
+      *    2021-07-09  MB  Added the IMPSTAT copybook's per-source
+      *                    status table, populated as each importer is
+      *                    called or skipped and reported by
+      *                    5300-DISPLAY-IMPORT-SUMMARY at the end of
+      *                    the run, so which of the seven sources
+      *                    loaded cleanly this run is visible at a
+      *                    glance instead of scattered through the
+      *                    step's DISPLAY log.
+      *    2021-07-14  MB  A fatal importer failure now sets the step's
+      *                    RETURN-CODE to 8 before GOBACK, instead of
+      *                    only being visible in the DISPLAY log, so
+      *                    COND= checking on this step actually catches
+      *                    it.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMPL01.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2020-05-15.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           *> The VSAM output dataset - opened read-only here, purely to
+           *> reconcile the control totals reported by the importers.
+      *    REPORT-OUT, FD-RECORD-ID from REPREC copybook
+      *    REPORT-OUT-STATUS VSAM-CODE from FILESTS copybook
+           SELECT REPORT-OUT ASSIGN TO REPORTDD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-RECORD-ID
+           ALTERNATE RECORD KEY IS FD-DATE
+           FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
+
+           *> The five source XML datasets - opened and immediately
+           *> closed again by the pre-flight check, never read here.
+           SELECT PREFLT-AGE ASSIGN TO BYAGEDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PREFLT-AGE-STATUS.
+
+           SELECT PREFLT-GEN ASSIGN TO BYGENDDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PREFLT-GEN-STATUS.
+
+           SELECT PREFLT-IND ASSIGN TO BYINDDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PREFLT-IND-STATUS.
+
+           SELECT PREFLT-RAC ASSIGN TO BYRACDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PREFLT-RAC-STATUS.
+
+           SELECT PREFLT-ETH ASSIGN TO BYETHDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PREFLT-ETH-STATUS.
+
+           SELECT PREFLT-STA ASSIGN TO BYSTADD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PREFLT-STA-STATUS.
+
+           SELECT PREFLT-LAB ASSIGN TO BYLABDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PREFLT-LAB-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+      * Provides:
+      *    FD  REPORT-OUT
+      *    01  REPORT-OUT-REC.
+       COPY REPREC.
+
+       FD  PREFLT-AGE
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  PREFLT-AGE-REC PIC X(176).
+
+       FD  PREFLT-GEN
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  PREFLT-GEN-REC PIC X(176).
+
+       FD  PREFLT-IND
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  PREFLT-IND-REC PIC X(176).
+
+       FD  PREFLT-RAC
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  PREFLT-RAC-REC PIC X(176).
+
+       FD  PREFLT-ETH
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  PREFLT-ETH-REC PIC X(176).
+
+       FD  PREFLT-STA
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  PREFLT-STA-REC PIC X(176).
+
+       FD  PREFLT-LAB
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  PREFLT-LAB-REC PIC X(176).
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The copybook which brings CLEAN-UP-FLAG used to notify that the
+      * dummy record has need deleted.
+      * It's shared with all subprograms.
+           COPY REPFLAGS.
+
+      * Provides:
+      *    01  IMPORT-STATUS-TABLE.
+      * Populated as each importer is called (or skipped), so
+      * 5300-DISPLAY-IMPORT-SUMMARY can report each source's outcome
+      * in one place at the end of the run.
+           COPY IMPSTAT.
+
+      * Provides:
+      *    01  IN-STATUS
+      *    01  REPORT-STATUS.
+           COPY FILESTS.
+
+      * The helper variable to store the subprogram name.
+       01  IMPORT-APP PIC X(8).
+
+      * The table of importer subprograms UNEMPL01 drives. Adding a new
+      * source is a matter of adding another FILLER here - 1000-MAIN
+      * itself never needs to change.
+       01  IMPORT-NAMES-TABLE.
+           05 FILLER PIC X(8) VALUE 'IMPBYAGE'.
+           05 FILLER PIC X(8) VALUE 'IMPBYGEN'.
+           05 FILLER PIC X(8) VALUE 'IMPBYIND'.
+           05 FILLER PIC X(8) VALUE 'IMPBYRAC'.
+           05 FILLER PIC X(8) VALUE 'IMPBYETH'.
+           05 FILLER PIC X(8) VALUE 'IMPBYSTA'.
+           05 FILLER PIC X(8) VALUE 'IMPBYLAB'.
+
+       01  IMPORT-NAMES REDEFINES IMPORT-NAMES-TABLE.
+           05 IMPORT-PGM-NAME OCCURS 7 TIMES PIC X(8).
+
+      * The source file each table entry's importer reads, purely for
+      * the pre-flight check's display messages.
+       01  IMPORT-SOURCE-FILE-TABLE.
+           05 FILLER PIC X(16) VALUE 'BYAGE.XML'.
+           05 FILLER PIC X(16) VALUE 'BYGENDER.XML'.
+           05 FILLER PIC X(16) VALUE 'BYINDUST.XML'.
+           05 FILLER PIC X(16) VALUE 'BYRACE.XML'.
+           05 FILLER PIC X(16) VALUE 'BYETHNIC.XML'.
+           05 FILLER PIC X(16) VALUE 'BYSTATE.XML'.
+           05 FILLER PIC X(16) VALUE 'BYLABORFORCE.XML'.
+
+       01  IMPORT-SOURCE-FILES REDEFINES IMPORT-SOURCE-FILE-TABLE.
+           05 IMPORT-SOURCE-FILE OCCURS 7 TIMES PIC X(16).
+
+      * Set by the pre-flight check - whether each table entry's
+      * source file could be opened.
+       01  SOURCE-AVAILABLE-TABLE.
+           05 SOURCE-AVAILABLE OCCURS 7 TIMES PIC X VALUE 'Y'.
+              88 IS-SOURCE-AVAILABLE VALUE 'Y'.
+
+      * The file statuses from the pre-flight open of each source.
+       01  PREFLIGHT-STATUSES.
+           05 PREFLT-AGE-STATUS PIC XX.
+              88 PREFLT-AGE-OK VALUE "00".
+           05 PREFLT-GEN-STATUS PIC XX.
+              88 PREFLT-GEN-OK VALUE "00".
+           05 PREFLT-IND-STATUS PIC XX.
+              88 PREFLT-IND-OK VALUE "00".
+           05 PREFLT-RAC-STATUS PIC XX.
+              88 PREFLT-RAC-OK VALUE "00".
+           05 PREFLT-ETH-STATUS PIC XX.
+              88 PREFLT-ETH-OK VALUE "00".
+           05 PREFLT-STA-STATUS PIC XX.
+              88 PREFLT-STA-OK VALUE "00".
+           05 PREFLT-LAB-STATUS PIC XX.
+              88 PREFLT-LAB-OK VALUE "00".
+
+      * The control total reported back by each importer, used to
+      * reconcile against the number of records actually stored.
+       01  IMPORT-CONTROL-TOTALS.
+           05 IMPORT-REC-COUNT OCCURS 7 TIMES PIC 9(5) COMP-4
+              VALUE ZERO.
+
+      * The return code reported back by each importer:
+      * 0 = clean run, 4 = completed with rejected rows,
+      * 8 = fatal error - the source wasn't imported at all.
+       01  IMPORT-RETURN-CODES.
+           05 IMPORT-RETURN-CODE OCCURS 7 TIMES PIC 9(2) COMP-4
+              VALUE ZERO.
+
+       01  IMPORT-IDX PIC 9(2) COMP-4.
+
+      * The number of distinct record-ids actually found in UNEMPLRP
+      * after the import run completes.
+       01  TOTAL-RECORDS-IN-FILE PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Set by 0700-VERIFY-DUMMY-STATE.
+       01  DUMMY-CHECK-FLAGS.
+           05 DUMMY-RECORD-FOUND PIC X VALUE 'N'.
+              88 IS-DUMMY-RECORD-FOUND VALUE 'Y'.
+           05 OTHER-RECORDS-FOUND PIC X VALUE 'N'.
+              88 IS-OTHER-RECORDS-FOUND VALUE 'Y'.
+
+      * Set when any source's importer ends with a fatal error, so
+      * 1000-MAIN can fail the job step's RETURN-CODE at the end of
+      * the run instead of only reporting it in the DISPLAY log.
+       01  IMPORT-FAILURE-FLAGS.
+           05 IMPORT-FATAL-ERROR-FOUND PIC X VALUE 'N'.
+              88 IS-IMPORT-FATAL-ERROR-FOUND VALUE 'Y'.
+
+      * Set from the PARM if this run should import only a single
+      * source, so multiple copies of this program can be run as
+      * separate, concurrent job steps (one per source) instead of one
+      * job step processing all five in sequence. Zero means "run all
+      * five" - the original, single-step behavior.
+       01  SELECTED-SOURCE-IDX PIC 9(2) COMP-4 VALUE ZERO.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * The optional PARM= text from the EXEC statement naming the
+      * one importer to run by itself (e.g. 'IMPBYAGE'). An
+      * empty/omitted PARM keeps the original all-five-in-one-step
+      * behavior.
+       01  PARM-INFO.
+           05 PARM-LEN  PIC S9(4) COMP.
+           05 PARM-TEXT PIC X(8).
+
+      *========================
+       PROCEDURE DIVISION USING PARM-INFO.
+      *========================
+       1000-MAIN.
+           PERFORM 0600-RESOLVE-PARM-SOURCE
+           PERFORM 0500-PREFLIGHT-CHECK
+           PERFORM 0700-VERIFY-DUMMY-STATE
+           PERFORM 0800-INIT-IMPORT-STATUS
+
+           DISPLAY "Start importing source data."
+
+           PERFORM VARYING IMPORT-IDX FROM 1 BY 1
+                 UNTIL IMPORT-IDX > 7
+              IF SELECTED-SOURCE-IDX NOT = ZERO
+                    AND SELECTED-SOURCE-IDX NOT = IMPORT-IDX THEN
+                 CONTINUE
+              ELSE
+                 IF NOT IS-SOURCE-AVAILABLE (IMPORT-IDX) THEN
+                    DISPLAY "*** " IMPORT-PGM-NAME (IMPORT-IDX)
+                       " skipped - source file not available."
+                    MOVE 8 TO IMPORT-RETURN-CODE (IMPORT-IDX)
+                    SET IMPORT-STATUS-SKIPPED (IMPORT-IDX) TO TRUE
+                 ELSE
+                    MOVE IMPORT-PGM-NAME (IMPORT-IDX) TO IMPORT-APP
+                    CALL IMPORT-APP USING CLEAN-UP-FLAG
+                       IMPORT-REC-COUNT (IMPORT-IDX)
+                       IMPORT-RETURN-CODE (IMPORT-IDX)
+
+                    EVALUATE IMPORT-RETURN-CODE (IMPORT-IDX)
+                       WHEN 0
+                          SET IMPORT-STATUS-SUCCESS (IMPORT-IDX)
+                             TO TRUE
+                       WHEN 4
+                          DISPLAY IMPORT-PGM-NAME (IMPORT-IDX)
+                             " completed with rejected rows - RC=4"
+                          SET IMPORT-STATUS-WARNING (IMPORT-IDX)
+                             TO TRUE
+                       WHEN OTHER
+                          DISPLAY "*** " IMPORT-PGM-NAME (IMPORT-IDX)
+                             " ended with a fatal error - RC="
+                             IMPORT-RETURN-CODE (IMPORT-IDX)
+                          SET IMPORT-STATUS-FAILED (IMPORT-IDX)
+                             TO TRUE
+                          SET IS-IMPORT-FATAL-ERROR-FOUND TO TRUE
+                    END-EVALUATE
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           DISPLAY "Import completed."
+
+           PERFORM 5000-RECONCILE-TOTALS
+           PERFORM 5300-DISPLAY-IMPORT-SUMMARY
+
+           IF IS-IMPORT-FATAL-ERROR-FOUND THEN
+              MOVE 8 TO RETURN-CODE
+           END-IF
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Loads IMPORT-STATUS-PGM with each source's importer name up
+      * front, so 5300-DISPLAY-IMPORT-SUMMARY has a name to show even
+      * for a source that ends up PENDING (this run's PARM limited
+      * the loop to a single other source and never touched it).
+      ******************************************************************
+       0800-INIT-IMPORT-STATUS.
+           PERFORM VARYING IMPORT-IDX FROM 1 BY 1
+                 UNTIL IMPORT-IDX > 7
+              MOVE IMPORT-PGM-NAME (IMPORT-IDX)
+                 TO IMPORT-STATUS-PGM (IMPORT-IDX)
+           END-PERFORM
+           .
+
+       0800-INIT-IMPORT-STATUS-END.
+           EXIT.
+      ******************************************************************
+      * Looks up PARM-TEXT (if any) against IMPORT-NAMES-TABLE and
+      * sets SELECTED-SOURCE-IDX so the rest of the program limits
+      * itself to that one source. This is what lets JCL run the five
+      * importers as separate, concurrent job steps - each step
+      * supplies PARM=<importer name> and only touches its own source
+      * and its own slot in the control-total tables.
+      ******************************************************************
+       0600-RESOLVE-PARM-SOURCE.
+           MOVE ZERO TO SELECTED-SOURCE-IDX
+
+           IF PARM-LEN > ZERO THEN
+              PERFORM VARYING IMPORT-IDX FROM 1 BY 1
+                    UNTIL IMPORT-IDX > 7
+                 IF PARM-TEXT = IMPORT-PGM-NAME (IMPORT-IDX) THEN
+                    MOVE IMPORT-IDX TO SELECTED-SOURCE-IDX
+                 END-IF
+              END-PERFORM
+
+              IF SELECTED-SOURCE-IDX = ZERO THEN
+                 DISPLAY "*** Unknown PARM source '" PARM-TEXT
+                    "' - ignoring, running all seven sources."
+              ELSE
+                 DISPLAY "Running single source only (PARM): "
+                    PARM-TEXT
+              END-IF
+           END-IF
+           .
+
+       0600-RESOLVE-PARM-SOURCE-END.
+           EXIT.
+      ******************************************************************
+      * Opens and immediately closes each of the five source XML
+      * files so a missing one is reported up front instead of surfacing
+      * as an importer failure partway through the run. Sets
+      * SOURCE-AVAILABLE-TABLE for the import loop in 1000-MAIN.
+      ******************************************************************
+       0500-PREFLIGHT-CHECK.
+           DISPLAY "Pre-flight: checking source file availability."
+
+           OPEN INPUT PREFLT-AGE
+           IF PREFLT-AGE-OK THEN
+              CLOSE PREFLT-AGE
+           ELSE
+              MOVE 'N' TO SOURCE-AVAILABLE (1)
+              DISPLAY "*** " IMPORT-SOURCE-FILE (1)
+                 " not available - STATUS " PREFLT-AGE-STATUS
+           END-IF
+
+           OPEN INPUT PREFLT-GEN
+           IF PREFLT-GEN-OK THEN
+              CLOSE PREFLT-GEN
+           ELSE
+              MOVE 'N' TO SOURCE-AVAILABLE (2)
+              DISPLAY "*** " IMPORT-SOURCE-FILE (2)
+                 " not available - STATUS " PREFLT-GEN-STATUS
+           END-IF
+
+           OPEN INPUT PREFLT-IND
+           IF PREFLT-IND-OK THEN
+              CLOSE PREFLT-IND
+           ELSE
+              MOVE 'N' TO SOURCE-AVAILABLE (3)
+              DISPLAY "*** " IMPORT-SOURCE-FILE (3)
+                 " not available - STATUS " PREFLT-IND-STATUS
+           END-IF
+
+           OPEN INPUT PREFLT-RAC
+           IF PREFLT-RAC-OK THEN
+              CLOSE PREFLT-RAC
+           ELSE
+              MOVE 'N' TO SOURCE-AVAILABLE (4)
+              DISPLAY "*** " IMPORT-SOURCE-FILE (4)
+                 " not available - STATUS " PREFLT-RAC-STATUS
+           END-IF
+
+           OPEN INPUT PREFLT-ETH
+           IF PREFLT-ETH-OK THEN
+              CLOSE PREFLT-ETH
+           ELSE
+              MOVE 'N' TO SOURCE-AVAILABLE (5)
+              DISPLAY "*** " IMPORT-SOURCE-FILE (5)
+                 " not available - STATUS " PREFLT-ETH-STATUS
+           END-IF
+
+           OPEN INPUT PREFLT-STA
+           IF PREFLT-STA-OK THEN
+              CLOSE PREFLT-STA
+           ELSE
+              MOVE 'N' TO SOURCE-AVAILABLE (6)
+              DISPLAY "*** " IMPORT-SOURCE-FILE (6)
+                 " not available - STATUS " PREFLT-STA-STATUS
+           END-IF
+
+           OPEN INPUT PREFLT-LAB
+           IF PREFLT-LAB-OK THEN
+              CLOSE PREFLT-LAB
+           ELSE
+              MOVE 'N' TO SOURCE-AVAILABLE (7)
+              DISPLAY "*** " IMPORT-SOURCE-FILE (7)
+                 " not available - STATUS " PREFLT-LAB-STATUS
+           END-IF
+           .
+
+       0500-PREFLIGHT-CHECK-END.
+           EXIT.
+      ******************************************************************
+      * Runs once, before any importer starts, so a prior run's dummy
+      * record state doesn't get quietly rediscovered five separate
+      * times by each importer's own 2600-CLEAN-UP-REPORT. Confirms
+      * the state is one of the two expected ones:
+      *    dummy present, no real records yet - a fresh INITKSDS load,
+      *       the first importer to run will delete it as before.
+      *    dummy absent, real records already present - an ordinary
+      *       ongoing run, ready to import.
+      * Anything else (dummy present alongside real records, or
+      * neither present) means a prior run left UNEMPLRP in a state
+      * this program doesn't expect, so it's reported clearly up
+      * front rather than surfacing as a confusing importer-level
+      * symptom later.
+      ******************************************************************
+       0700-VERIFY-DUMMY-STATE.
+           OPEN INPUT REPORT-OUT
+
+           IF NOT REPORT-OUT-FILE-OK THEN
+              DISPLAY "Dummy-record check: couldn't open UNEMPLRP."
+              GO TO 0700-VERIFY-DUMMY-STATE-END
+           END-IF
+
+           MOVE '00000000' TO FD-RECORD-ID
+           READ REPORT-OUT KEY IS FD-RECORD-ID
+              INVALID KEY CONTINUE
+              NOT INVALID KEY SET IS-DUMMY-RECORD-FOUND TO TRUE
+           END-READ
+
+           MOVE '00000000' TO FD-RECORD-ID
+           START REPORT-OUT KEY IS > FD-RECORD-ID
+              INVALID KEY CONTINUE
+           END-START
+
+           IF REPORT-OUT-FILE-OK THEN
+              READ REPORT-OUT NEXT
+                 AT END CONTINUE
+                 NOT AT END SET IS-OTHER-RECORDS-FOUND TO TRUE
+              END-READ
+           END-IF
+
+           CLOSE REPORT-OUT
+
+           EVALUATE TRUE
+              WHEN IS-DUMMY-RECORD-FOUND AND NOT IS-OTHER-RECORDS-FOUND
+                 DISPLAY "Dummy-record check: fresh load - dummy "
+                    "record present, no data yet."
+              WHEN NOT IS-DUMMY-RECORD-FOUND AND IS-OTHER-RECORDS-FOUND
+                 DISPLAY "Dummy-record check: ongoing run - dummy "
+                    "record already cleaned up."
+              WHEN IS-DUMMY-RECORD-FOUND AND IS-OTHER-RECORDS-FOUND
+                 DISPLAY "*** Dummy-record check: UNEXPECTED - the "
+                    "dummy record is still present alongside real "
+                    "data. A prior run may not have cleaned up "
+                    "correctly."
+              WHEN OTHER
+                 DISPLAY "*** Dummy-record check: UNEXPECTED - "
+                    "UNEMPLRP holds neither the dummy record nor "
+                    "any real data. Was INITKSDS run?"
+           END-EVALUATE
+           .
+
+       0700-VERIFY-DUMMY-STATE-END.
+           EXIT.
+      ******************************************************************
+      * Compares each importer's own control total against the number
+      * of distinct record-ids actually sitting in the UNEMPLRP VSAM
+      * file and flags any mismatch.
+      ******************************************************************
+       5000-RECONCILE-TOTALS.
+           PERFORM 5100-COUNT-VSAM-RECORDS
+
+           DISPLAY "Reconciling import control totals against "
+              TOTAL-RECORDS-IN-FILE " record(s) in UNEMPLRP."
+
+           PERFORM VARYING IMPORT-IDX FROM 1 BY 1
+                 UNTIL IMPORT-IDX > 7
+              IF SELECTED-SOURCE-IDX NOT = ZERO
+                    AND SELECTED-SOURCE-IDX NOT = IMPORT-IDX THEN
+                 CONTINUE
+              ELSE
+                 IF IMPORT-REC-COUNT (IMPORT-IDX)
+                       NOT = TOTAL-RECORDS-IN-FILE THEN
+                    DISPLAY "*** RECONCILE MISMATCH: "
+                       IMPORT-PGM-NAME (IMPORT-IDX) " reported "
+                       IMPORT-REC-COUNT (IMPORT-IDX) " record(s), "
+                       "VSAM holds " TOTAL-RECORDS-IN-FILE
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+       5000-RECONCILE-TOTALS-END.
+           EXIT.
+      ******************************************************************
+      * Reports IMPORT-STATUS-TABLE for every source in one place, so
+      * one glance at the end of the job tells us exactly which
+      * sources loaded cleanly this run and which didn't.
+      ******************************************************************
+       5300-DISPLAY-IMPORT-SUMMARY.
+           DISPLAY "----------------------------------------------"
+           DISPLAY "Import summary:"
+
+           PERFORM VARYING IMPORT-IDX FROM 1 BY 1
+                 UNTIL IMPORT-IDX > 7
+              EVALUATE TRUE
+                 WHEN IMPORT-STATUS-SUCCESS (IMPORT-IDX)
+                    DISPLAY "    " IMPORT-STATUS-PGM (IMPORT-IDX)
+                       " - OK"
+                 WHEN IMPORT-STATUS-WARNING (IMPORT-IDX)
+                    DISPLAY "    " IMPORT-STATUS-PGM (IMPORT-IDX)
+                       " - COMPLETED WITH REJECTED ROWS"
+                 WHEN IMPORT-STATUS-FAILED (IMPORT-IDX)
+                    DISPLAY "    " IMPORT-STATUS-PGM (IMPORT-IDX)
+                       " - FAILED"
+                 WHEN IMPORT-STATUS-SKIPPED (IMPORT-IDX)
+                    DISPLAY "    " IMPORT-STATUS-PGM (IMPORT-IDX)
+                       " - SKIPPED (source not available)"
+                 WHEN OTHER
+                    DISPLAY "    " IMPORT-STATUS-PGM (IMPORT-IDX)
+                       " - NOT RUN THIS STEP"
+              END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "----------------------------------------------"
+           .
+
+       5300-DISPLAY-IMPORT-SUMMARY-END.
+           EXIT.
+      ******************************************************************
+      * Sequentially scans UNEMPLRP to count the distinct record-ids it
+      * currently holds.
+      ******************************************************************
+       5100-COUNT-VSAM-RECORDS.
+           MOVE ZERO TO TOTAL-RECORDS-IN-FILE
+
+           OPEN INPUT REPORT-OUT
+
+           IF NOT REPORT-OUT-FILE-OK THEN
+              DISPLAY "Reconciliation: couldn't open UNEMPLRP for scan."
+              GO TO 5100-COUNT-VSAM-RECORDS-END
+           END-IF
+
+           MOVE LOW-VALUES TO FD-RECORD-ID
+           START REPORT-OUT KEY IS >= FD-RECORD-ID
+
+           PERFORM 5110-READ-NEXT-FOR-COUNT
+           PERFORM UNTIL REPORT-OUT-END-OF-FILE
+              ADD 1 TO TOTAL-RECORDS-IN-FILE
+              PERFORM 5110-READ-NEXT-FOR-COUNT
+           END-PERFORM
+
+           CLOSE REPORT-OUT
+           .
+
+       5100-COUNT-VSAM-RECORDS-END.
+           EXIT.
+      ******************************************************************
+       5110-READ-NEXT-FOR-COUNT.
+           READ REPORT-OUT NEXT
+           .
+
+       5110-READ-NEXT-FOR-COUNT-END.
+           EXIT.
+
+       END PROGRAM UNEMPL01.

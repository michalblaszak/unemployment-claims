@@ -1,525 +1,1216 @@
-      ******************************************************************
-      * XML importer subprogram.
-      ******************************************************************
-      * This subprogram is controlled by UNEMPL program.
-      *
-      * Input paraleters:
-      *    CLEAN-UP-FLAG - the flag shared with other importers that the
-      *    dummy record (record_id = '00000000') has been deleted.
-      *
-      * The process:
-      *    The program opens the XML dataset and parses it using
-      *    'partial' parsing approach in which case there is no need to
-      *    load the entire XML but rather parsing can be performed line
-      *    by line. This is usefull for long XMLs where the bumber of
-      *    elements is unknown.
-      *    Values of recognized elements are stored in respecive fields
-      *    of the record which is saved to the VSM file.
-      *    Firstly the program looks for the 'record_id' in the VSAM
-      *    dataset. If not found the new one is created. If the
-      *    record exists, attributes just read from the XML are added to
-      *    the existing record to the respective fields.
-      ******************************************************************
-      *========================
-       IDENTIFICATION DIVISION.
-      *========================
-       PROGRAM-ID. IMPBYIND.
-       AUTHOR. Michal Blaszak.
-       DATE-WRITTEN. 2020-05-15.
-
-      *========================
-       ENVIRONMENT DIVISION.
-      *========================
-       CONFIGURATION SECTION.
-      *------------------------
-      * SOURCE-COMPUTER.
-      *     IBM-SYSTEM WITH DEBUGGING MODE.
-
-      *------------------------
-       INPUT-OUTPUT SECTION.
-      *------------------------
-       FILE-CONTROL.
-           *> The XML input dataset
-      *    IN-STATUS from FILESTS copybook
-           SELECT IN-DATASET ASSIGN TO BYINDDD
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS IN-STATUS.
-
-           *> The VSAM output dataset
-      *    REPORT-OUT, FD-RECORD-ID from REPREC copybook
-      *    REPORT-OUT-STATUS VSAM-CODE from FILESTS copybook
-           SELECT REPORT-OUT ASSIGN TO REPORTDD
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FD-RECORD-ID
-           ALTERNATE RECORD KEY IS FD-DATE
-           FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
-
-      *========================
-       DATA DIVISION.
-      *========================
-       FILE SECTION.
-      *------------------------
-       FD  IN-DATASET
-              RECORD CONTAINS 176 CHARACTERS
-              RECORDING MODE F.
-       01  IN-FD-REC.
-           05 PIC X(176).
-
-      * Provides:
-      *    FD  REPORT-OUT
-      *    01  REPORT-OUT-REC.
-       COPY REPREC.
-
-      *------------------------
-       WORKING-STORAGE SECTION.
-      *------------------------
-       77  SOURCE-NAME PIC X(12) VALUE 'BYINDUST.XML'.
-
-      * Provides:
-      *    01  IN-STATUS
-      *    01  REPORT-STATUS.
-       COPY FILESTS.
-
-       01  STATE-MACHINE PIC X(6)  VALUE ' '.
-           88 STATE-ROOT           VALUE ' '.
-           88 STATE-RESPONSE       VALUE 'resp'.
-           88 STATE-ROWS           VALUE 'rows'.
-           88 STATE-ROW            VALUE 'row'.
-           88 STATE-REC-ID         VALUE 'rec_id'.
-           88 STATE-DATE           VALUE 'date'.
-           88 STATE-INA            VALUE 'ina'.
-           88 STATE-TRADE          VALUE 'trade'.
-           88 STATE-TRANSP         VALUE 'transp'.
-           88 STATE-CONSTR         VALUE 'constr'.
-           88 STATE-FINANCE        VALUE 'financ'.
-           88 STATE-MANUFACT       VALUE 'manufa'.
-           88 STATE-AGRICULT       VALUE 'agricu'.
-           88 STATE-ADMIN          VALUE 'admin'.
-           88 STATE-UTIL           VALUE 'util'.
-           88 STATE-ACCOMOD        VALUE 'accomo'.
-           88 STATE-INFOR          VALUE 'infor'.
-           88 STATE-PROFFESION     VALUE 'proffe'.
-           88 STATE-REALESTATE     VALUE 'reales'.
-           88 STATE-OTHERSERV      VALUE 'others'.
-           88 STATE-MANAGEMENT     VALUE 'manage'.
-           88 STATE-EDUCATION      VALUE 'educat'.
-           88 STATE-MINING         VALUE 'mining'.
-           88 STATE-HEALTH         VALUE 'health'.
-           88 STATE-ARTS           VALUE 'arts'.
-           88 STATE-WASTE          VALUE 'waste'.
-           88 STATE-RETAIL         VALUE 'retail'.
-
-       01  DATA-RECORD.
-           05 REC-RECORD-ID  PIC X(8)        VALUE ALL SPACES.
-           05 REC-DATE       PIC X(10)       VALUE ALL SPACES.
-           05 REC-INA        PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-TRADE      PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-TRANSP     PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-CONSTR     PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-FINANCE    PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-MANUFACT   PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-AGRICULT   PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-ADMIN      PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-UTIL       PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-ACCOMOD    PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-INFOR      PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-PROFFESION PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-REALESTATE PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-OTHERSERV  PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-MANAGEMENT PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-EDUCATION  PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-MINING     PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-HEALTH     PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-ARTS       PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-WASTE      PIC 9(7) COMP-4 VALUE ZERO.
-           05 REC-RETAIL     PIC 9(7) COMP-4 VALUE ZERO.
-
-       01  REC-NO PIC 9(5) COMP-4 VALUE ZERO.
-
-      *------------------------
-       LINKAGE SECTION.
-      *------------------------
-           COPY REPFLAGS.
-      *========================
-       PROCEDURE DIVISION
-           USING CLEAN-UP-FLAG.
-      *========================
-       1000-MAIN.
-           PERFORM 2000-OPEN-SOURCES.
-           PERFORM 2500-OPEN-OUT-REPORT.
-
-           IF (NOT IN-OK) OR (NOT REPORT-OUT-FILE-OK) THEN
-              DISPLAY "Problems with accessing the database."
-              DISPLAY "Exiting ..."
-              GO TO 3000-CLOSE-EXIT
-           END-IF
-
-           PERFORM 2600-CLEAN-UP-REPORT
-           PERFORM 4000-PROCESS-DATA
-
-           GO TO 3000-CLOSE-EXIT
-           .
-
-       1000-MAIN-END.
-           EXIT.
-      ******************************************************************
-       2000-OPEN-SOURCES.
-           OPEN INPUT IN-DATASET.
-
-           IF NOT IN-OK THEN
-              DISPLAY "COULDN'T OPEN " SOURCE-NAME " : " IN-STATUS
-           END-IF.
-
-       2000-OPEN-SOURCES-END.
-           EXIT.
-      ******************************************************************
-       2500-OPEN-OUT-REPORT.
-           OPEN I-O REPORT-OUT.
-
-           IF NOT REPORT-OUT-FILE-OK THEN
-              DISPLAY "Couldn't open UNEMP report : "
-                 REPORT-OUT-STATUS
-              DISPLAY "VSAM-CODE ==>"
-                 " RETURN: " VSAM-RETURN-CODE,
-                 " COMPONENT: " VSAM-COMPONENT-CODE,
-                 " REASON: " VSAM-REASON-CODE
-           END-IF.
-
-       2500-OPEN-OUT-REPORT-END.
-           EXIT.
-      ******************************************************************
-       2600-CLEAN-UP-REPORT.
-           *> Clean up the dummy record (from initial loading)
-           IF NOT IS-REPORT-CLEAN THEN
-              MOVE '00000000' TO FD-RECORD-ID
-              DELETE REPORT-OUT
-                 INVALID KEY DISPLAY "No dummy record present"
-                 NOT INVALID KEY DISPLAY "Dummy record deleted"
-              END-DELETE
-
-              SET IS-REPORT-CLEAN TO TRUE
-           END-IF
-           .
-
-       2600-CLEAN-UP-REPORT-END.
-           EXIT.
-      ******************************************************************
-       3000-CLOSE-EXIT.
-           *> Close files which have been opened
-           IF IN-OK THEN
-              CLOSE IN-DATASET
-           END-IF
-
-           IF REPORT-OUT-FILE-OK THEN
-              CLOSE REPORT-OUT
-           END-IF
-
-           GOBACK.
-
-       3000-CLOSE-EXIT-END.
-           EXIT.
-      ******************************************************************
-      * XML PARSE
-      ******************************************************************
-       4000-PROCESS-DATA.
-           READ IN-DATASET
-           IF NOT IN-OK THEN
-              DISPLAY 'Error reading ' SOURCE-NAME ' : ' IN-STATUS
-              GO TO 3000-CLOSE-EXIT
-           END-IF
-
-           DISPLAY "Processing " SOURCE-NAME " ..."
-
-           XML PARSE IN-FD-REC
-              PROCESSING PROCEDURE IS 5000-HANDLE-XML-EVENTS
-
-           DISPLAY REC-NO " records done."
-           .
-
-       4000-PROCESS-DATA-END.
-           EXIT.
-      ******************************************************************
-      * The actual parsing procedure
-      ******************************************************************
-       5000-HANDLE-XML-EVENTS.
-      D     DISPLAY ' ' XML-event '{' XML-text '}'
-           EVALUATE XML-event
-              WHEN 'END-OF-INPUT'
-                 READ IN-DATASET
-                 EVALUATE IN-STATUS
-                    WHEN "00"
-                       MOVE 1 TO XML-code
-      D                DISPLAY 'Continuing with : ' IN-FD-REC
-                    WHEN "10"
-      D                DISPLAY 'At EOF; no more input.'
-                       CONTINUE
-                    WHEN OTHER
-                       DISPLAY 'Read failed, file status:'
-                          IN-STATUS
-                       GO TO 3000-CLOSE-EXIT
-                 END-EVALUATE
-              WHEN 'START-OF-ELEMENT'
-      D          DISPLAY '<' XML-text '>'
-                 EVALUATE TRUE ALSO XML-text
-                    WHEN STATE-ROOT ALSO "response"
-                       SET STATE-RESPONSE TO TRUE
-                    WHEN STATE-RESPONSE ALSO "row"
-                       SET STATE-ROWS TO TRUE
-                    WHEN STATE-ROWS ALSO "row"
-                       SET STATE-ROW TO TRUE
-                       INITIALIZE DATA-RECORD
-                    WHEN STATE-ROW ALSO "record_id"
-                       SET STATE-REC-ID TO TRUE
-                    WHEN STATE-ROW ALSO "date"
-                       SET STATE-DATE TO TRUE
-                    WHEN STATE-ROW ALSO "ina"
-                       SET STATE-INA TO TRUE
-                    WHEN STATE-ROW ALSO "wholesale_trade"
-                       SET STATE-TRADE TO TRUE
-                    WHEN STATE-ROW ALSO "transportation_warehouse"
-                       SET STATE-TRANSP TO TRUE
-                    WHEN STATE-ROW ALSO "construction"
-                       SET STATE-CONSTR TO TRUE
-                    WHEN STATE-ROW ALSO "finance_insurance"
-                       SET STATE-FINANCE TO TRUE
-                    WHEN STATE-ROW ALSO "manufacturing"
-                       SET STATE-MANUFACT TO TRUE
-                    WHEN STATE-ROW
-                          ALSO "agricult_forestry_fishing_hunting"
-                       SET STATE-AGRICULT TO TRUE
-                    WHEN STATE-ROW ALSO "public_administration"
-                       SET STATE-ADMIN TO TRUE
-                    WHEN STATE-ROW ALSO "utilities"
-                       SET STATE-UTIL TO TRUE
-                    WHEN STATE-ROW ALSO "accomodation_food_services"
-                       SET STATE-ACCOMOD TO TRUE
-                    WHEN STATE-ROW ALSO "information"
-                       SET STATE-INFOR TO TRUE
-                    WHEN STATE-ROW
-                          ALSO "professional_scientific_tech_services"
-                       SET STATE-PROFFESION TO TRUE
-                    WHEN STATE-ROW ALSO "real_estate_rental_leasing"
-                       SET STATE-REALESTATE TO TRUE
-                    WHEN STATE-ROW
-                      ALSO "other_services_except_public_administration"
-                       SET STATE-OTHERSERV TO TRUE
-                    WHEN STATE-ROW
-                          ALSO "management_of_companies_enterprises"
-                       SET STATE-MANAGEMENT TO TRUE
-                    WHEN STATE-ROW ALSO "educational_services"
-                       SET STATE-EDUCATION TO TRUE
-                    WHEN STATE-ROW ALSO "mining"
-                       SET STATE-MINING TO TRUE
-                    WHEN STATE-ROW ALSO "health_care_social_assistance"
-                       SET STATE-HEALTH TO TRUE
-                    WHEN STATE-ROW ALSO "arts_entertainment_recreation"
-                       SET STATE-ARTS TO TRUE
-                    WHEN STATE-ROW
-                          ALSO "admin_support_waste_mgmt_remedia_serv"
-                       SET STATE-WASTE TO TRUE
-                    WHEN STATE-ROW ALSO "retail_trade"
-                       SET STATE-RETAIL TO TRUE
-                    WHEN OTHER
-                       CONTINUE
-                 END-EVALUATE
-      D          DISPLAY STATE-MACHINE
-              WHEN 'END-OF-ELEMENT'
-      D          DISPLAY '</' XML-text '>'
-      D          DISPLAY "! " STATE-MACHINE ":" DATA-RECORD
-                 EVALUATE TRUE ALSO XML-text
-                    WHEN STATE-RESPONSE ALSO "response"
-                       SET STATE-ROOT TO TRUE
-                    WHEN STATE-ROWS ALSO "row"
-                       SET STATE-RESPONSE TO TRUE
-                    WHEN STATE-ROW ALSO "row"
-                       SET STATE-ROWS TO TRUE
-      D                DISPLAY
-      D                   REC-RECORD-ID REC-DATE REC-INA
-      D                   REC-TRADE REC-TRANSP REC-CONSTR REC-FINANCE
-      D                   REC-MANUFACT REC-AGRICULT REC-ADMIN REC-UTIL
-      D                   REC-ACCOMOD REC-INFOR REC-PROFFESION
-      D                   REC-REALESTATE REC-OTHERSERV REC-MANAGEMENT
-      D                   REC-EDUCATION REC-MINING REC-HEALTH REC-ARTS
-      D                   REC-WASTE REC-RETAIL
-                       *> Save the record
-                       PERFORM 6000-SAVE-REC
-                    WHEN STATE-REC-ID     ALSO "record_id"
-                    WHEN STATE-DATE       ALSO "date"
-                    WHEN STATE-INA        ALSO "ina"
-                    WHEN STATE-TRADE      ALSO 'wholesale_trade'
-                    WHEN STATE-TRANSP
-                       ALSO 'transportation_warehouse'
-                    WHEN STATE-CONSTR     ALSO 'construction'
-                    WHEN STATE-FINANCE    ALSO 'finance_insurance'
-                    WHEN STATE-MANUFACT   ALSO 'manufacturing'
-                    WHEN STATE-AGRICULT
-                       ALSO 'agricult_forestry_fishing_hunting'
-                    WHEN STATE-ADMIN      ALSO 'public_administration'
-                    WHEN STATE-UTIL       ALSO 'utilities'
-                    WHEN STATE-ACCOMOD
-                       ALSO 'accomodation_food_services'
-                    WHEN STATE-INFOR      ALSO 'information'
-                    WHEN STATE-PROFFESION
-                       ALSO 'professional_scientific_tech_services'
-                    WHEN STATE-REALESTATE
-                       ALSO 'real_estate_rental_leasing'
-                    WHEN STATE-OTHERSERV
-                    ALSO 'other_services_except_public_administration'
-                    WHEN STATE-MANAGEMENT
-                       ALSO 'management_of_companies_enterprises'
-                    WHEN STATE-EDUCATION
-                       ALSO 'educational_services'
-                    WHEN STATE-MINING     ALSO 'mining'
-                    WHEN STATE-HEALTH
-                       ALSO 'health_care_social_assistance'
-                    WHEN STATE-ARTS
-                       ALSO 'arts_entertainment_recreation'
-                    WHEN STATE-WASTE
-                       ALSO 'admin_support_waste_mgmt_remedia_serv'
-                    WHEN STATE-RETAIL     ALSO 'retail_trade'
-                       SET STATE-ROW TO TRUE
-                    WHEN OTHER
-                       CONTINUE
-                 END-EVALUATE
-      D          DISPLAY STATE-MACHINE
-              WHEN 'CONTENT-CHARACTERS'
-      D          DISPLAY STATE-MACHINE
-                 EVALUATE TRUE
-                    WHEN STATE-REC-ID
-                       MOVE XML-text TO REC-RECORD-ID
-                    WHEN STATE-DATE
-                       MOVE XML-text TO REC-DATE
-                    WHEN STATE-INA
-                       MOVE XML-text TO REC-INA
-                    WHEN STATE-TRADE
-                       MOVE XML-text TO REC-TRADE
-                    WHEN STATE-TRANSP
-                       MOVE XML-text TO REC-TRANSP
-                    WHEN STATE-CONSTR
-                       MOVE XML-text TO REC-CONSTR
-                    WHEN STATE-FINANCE
-                       MOVE XML-text TO REC-FINANCE
-                    WHEN STATE-MANUFACT
-                       MOVE XML-text TO REC-MANUFACT
-                    WHEN STATE-AGRICULT
-                       MOVE XML-text TO REC-AGRICULT
-                    WHEN STATE-ADMIN
-                       MOVE XML-text TO REC-ADMIN
-                    WHEN STATE-UTIL
-                       MOVE XML-text TO REC-UTIL
-                    WHEN STATE-ACCOMOD
-                       MOVE XML-text TO REC-ACCOMOD
-                    WHEN STATE-INFOR
-                       MOVE XML-text TO REC-INFOR
-                    WHEN STATE-PROFFESION
-                       MOVE XML-text TO REC-PROFFESION
-                    WHEN STATE-REALESTATE
-                       MOVE XML-text TO REC-REALESTATE
-                    WHEN STATE-OTHERSERV
-                       MOVE XML-text TO REC-OTHERSERV
-                    WHEN STATE-MANAGEMENT
-                       MOVE XML-text TO REC-MANAGEMENT
-                    WHEN STATE-EDUCATION
-                       MOVE XML-text TO REC-EDUCATION
-                    WHEN STATE-MINING
-                       MOVE XML-text TO REC-MINING
-                    WHEN STATE-HEALTH
-                       MOVE XML-text TO REC-HEALTH
-                    WHEN STATE-ARTS
-                       MOVE XML-text TO REC-ARTS
-                    WHEN STATE-WASTE
-                       MOVE XML-text TO REC-WASTE
-                    WHEN STATE-RETAIL
-                       MOVE XML-text TO REC-RETAIL
-                    WHEN OTHER
-                       CONTINUE
-                 END-EVALUATE
-              WHEN OTHER
-                 CONTINUE
-           END-EVALUATE
-           .
-
-       5000-HANDLE-XML-EVENTS-END.
-           EXIT.
-      ******************************************************************
-      * Saving procedure
-      * Try to fing a record with the given record_id.
-      * Create new one if not found.
-      * Update the existing one if found.
-      ******************************************************************
-       6000-SAVE-REC.
-           ADD 1 TO REC-NO
-           MOVE REC-RECORD-ID TO FD-RECORD-ID
-           READ REPORT-OUT
-              INVALID KEY
-                 *> New record
-                 PERFORM 6010-ADD-NEW
-              NOT INVALID KEY
-                 *> Record exists
-                 PERFORM 6020-UPDATE
-           END-READ.
-
-       6000-SAVE-REC-END.
-           EXIT.
-      ******************************************************************
-       6010-ADD-NEW.
-           PERFORM 6050-MOVE-DATA-TO-BUFFER
-           WRITE REPORT-OUT-REC
-              INVALID KEY
-                 DISPLAY "Couldn't save the record " FD-RECORD-ID
-                 " STATUS: " REPORT-OUT-STATUS
-                 " RETURN: " VSAM-RETURN-CODE
-                 " COMPONENT: " VSAM-COMPONENT-CODE
-                 " REASON: " VSAM-REASON-CODE
-           END-WRITE.
-
-       6010-ADD-NEW-END.
-           EXIT.
-      ******************************************************************
-       6020-UPDATE.
-           PERFORM 6050-MOVE-DATA-TO-BUFFER
-           REWRITE REPORT-OUT-REC
-              INVALID KEY
-                 DISPLAY "Couldn't update the record " FD-RECORD-ID
-                 " STATUS: " REPORT-OUT-STATUS
-                 " RETURN: " VSAM-RETURN-CODE
-                 " COMPONENT: " VSAM-COMPONENT-CODE
-                 " REASON: " VSAM-REASON-CODE
-           END-REWRITE.
-
-       6020-UPDATE-END.
-           EXIT.
-      ******************************************************************
-       6050-MOVE-DATA-TO-BUFFER.
-           MOVE REC-RECORD-ID TO FD-RECORD-ID
-           MOVE REC-DATE      TO FD-DATE
-
-           MOVE REC-INA        TO FD-INA-INDUSTRY
-           MOVE REC-TRADE      TO FD-WHOLESALE-TRADE
-           MOVE REC-TRANSP     TO FD-TRANSPORTATION-WAREHOUSE
-           MOVE REC-CONSTR     TO FD-CONSTRUCTION
-           MOVE REC-FINANCE    TO FD-FINANCE-INSURANCE
-           MOVE REC-MANUFACT   TO FD-MANUFACTURING
-           MOVE REC-AGRICULT   TO FD-AGRICULT-FORESTRY-FISHING-H
-           MOVE REC-ADMIN      TO FD-PUBLIC-ADMINISTRATION
-           MOVE REC-UTIL       TO FD-UTILITIES
-           MOVE REC-ACCOMOD    TO FD-ACCOMODATION-FOOD-SERVICES
-           MOVE REC-INFOR      TO FD-INFORMATION
-           MOVE REC-PROFFESION TO FD-PROFESSION-SCIENCE-TECH-SER
-           MOVE REC-REALESTATE TO FD-REAL-ESTATE-RENTAL-LEASING
-           MOVE REC-OTHERSERV  TO FD-OTHER-SERV-EXCEPT-PUBLIC-AD
-           MOVE REC-MANAGEMENT TO FD-MGMT-OF-COMPANIES-ENTERPRIS
-           MOVE REC-EDUCATION  TO FD-EDUCATIONAL-SERVICES
-           MOVE REC-MINING     TO FD-MINING
-           MOVE REC-HEALTH     TO FD-HEALTH-CARE-SOCIAL-ASSISTAN
-           MOVE REC-ARTS       TO FD-ARTS-ENTERTAINMENT-RECREATI
-           MOVE REC-WASTE      TO FD-ADMIN-SPRT-WASTE-REMEDIA-SE
-           MOVE REC-RETAIL     TO FD-RETAIL-TRADE
-           .
-
-       6050-MOVE-DATA-TO-BUFFER-END.
-           EXIT.
-
-       END PROGRAM IMPBYIND.
+      ******************************************************************
+      * XML importer subprogram.
+      ******************************************************************
+      * This subprogram is controlled by UNEMPL program.
+      *
+      * Input paraleters:
+      *    CLEAN-UP-FLAG - the flag shared with other importers that the
+      *    dummy record (record_id = '00000000') has been deleted.
+      *
+      * The process:
+      *    The program opens the XML dataset and parses it using
+      *    'partial' parsing approach in which case there is no need to
+      *    load the entire XML but rather parsing can be performed line
+      *    by line. This is usefull for long XMLs where the bumber of
+      *    elements is unknown.
+      *    Values of recognized elements are stored in respecive fields
+      *    of the record which is saved to the VSM file.
+      *    Firstly the program looks for the 'record_id' in the VSAM
+      *    dataset. If not found the new one is created. If the
+      *    record exists, attributes just read from the XML are added to
+      *    the existing record to the respective fields.
+      *
+      *    Since BYINDUST.XML carries far more elements per row than the
+      *    other sources, a checkpoint is dropped to CHECKPOINT-FILE
+      *    after every row is saved. If this program abends partway
+      *    through, resubmitting it picks the checkpoint back up and
+      *    skips the rows already committed to UNEMPLRP instead of
+      *    reprocessing the whole source file from row one. The
+      *    checkpoint is cleared again once a run parses through to
+      *    END-OF-INPUT normally.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2020-05-15  MB  Initial version.
+      *    2021-03-22  MB  Added row-level checkpoint/restart via
+      *                    CHECKPOINT-FILE so a rerun after an abend
+      *                    does not reprocess already-saved rows.
+      *    2021-06-12  MB  Added a range check on every numeric field
+      *                    before it is moved into its PIC 9(7) home,
+      *                    so an oversized value is rejected instead of
+      *                    silently truncated.
+      *    2021-06-15  MB  6020-UPDATE now flags a data conflict, rather
+      *                    than silently overwriting FD-DATE, when the
+      *                    incoming date doesn't match the date already
+      *                    on file for that record_id.
+      *    2021-06-18  MB  Added the optional REC-COUNT-CTL trailer
+      *                    file - when supplied, REC-NO is checked
+      *                    against it at END-OF-INPUT so a truncated
+      *                    BYINDUST.XML is caught right away.
+      *    2021-07-02  MB  record_id and date are now checked against
+      *                    the 'MMDDYYYY'/'YYYY-MM-DD' shape they're
+      *                    supposed to have as soon as they're parsed,
+      *                    so a malformed source value rejects the row
+      *                    instead of being saved as-is.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. IMPBYIND.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2020-05-15.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           *> The XML input dataset
+      *    IN-STATUS from FILESTS copybook
+           SELECT IN-DATASET ASSIGN TO BYINDDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS IN-STATUS.
+
+           *> The VSAM output dataset
+      *    REPORT-OUT, FD-RECORD-ID from REPREC copybook
+      *    REPORT-OUT-STATUS VSAM-CODE from FILESTS copybook
+           SELECT REPORT-OUT ASSIGN TO REPORTDD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-RECORD-ID
+           ALTERNATE RECORD KEY IS FD-DATE
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
+           FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
+
+           *> The correction-history dataset - appended to
+           *> whenever an existing record is reprocessed.
+      *    HIST-OUT-STATUS from FILESTS copybook
+           SELECT HIST-OUT ASSIGN TO HISTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS HIST-OUT-STATUS.
+
+           *> The restart checkpoint - a single record naming the last
+           *> row of BYINDUST.XML fully saved to UNEMPLRP.
+           SELECT CHECKPOINT-FILE ASSIGN TO INDCKPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
+           *> Optional trailer control file naming how many <row>
+           *> elements BYINDUST.XML is supposed to contain this run.
+           *> Absent this file, no expected-count check is made.
+           SELECT REC-COUNT-CTL ASSIGN TO INDRCNT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-COUNT-CTL-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       FD  IN-DATASET
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  IN-FD-REC.
+           05 PIC X(176).
+
+      * Provides:
+      *    FD  REPORT-OUT
+      *    01  REPORT-OUT-REC.
+       COPY REPREC.
+
+      * Provides:
+      *    FD  HIST-OUT
+      *    01  HIST-OUT-REC.
+       COPY HISTREC.
+
+       FD  CHECKPOINT-FILE
+              RECORD CONTAINS 13 CHARACTERS
+              RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05 CKPT-ROWS-DONE PIC 9(5).
+           05 CKPT-RECORD-ID PIC X(8).
+
+       FD  REC-COUNT-CTL
+              RECORD CONTAINS 7 CHARACTERS
+              RECORDING MODE F.
+       01  REC-COUNT-CTL-REC.
+           05 CTL-EXPECTED-ROWS PIC 9(7).
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       77  SOURCE-NAME PIC X(12) VALUE 'BYINDUST.XML'.
+
+      * Provides:
+      *    01  IN-STATUS
+      *    01  REPORT-STATUS.
+       COPY FILESTS.
+
+      * Built up before each CALL to UNEMVLOG, the centralized
+      * VSAM error logger.
+       01  LOG-MESSAGE PIC X(60) VALUE SPACES.
+
+      * The record image as it looked before/after 6020-UPDATE
+      * rewrites it, for the before-and-after audit log.
+       01  REC-BEFORE-IMAGE PIC X(323) VALUE SPACES.
+       01  REC-AFTER-IMAGE  PIC X(323) VALUE SPACES.
+
+      * The date this run reprocessed a historical record,
+      * stamped onto each UNEMHIST entry written.
+       01  AS-OF-DATE PIC 9(8) VALUE ZERO.
+
+      * Built up before each CALL to UNEMOPAL, the operator
+      * alert utility, when a source or the VSAM report fails
+      * to open.
+       01  ALERT-MESSAGE PIC X(60) VALUE SPACES.
+
+      * Set by UNEMAUTH, the centralized update-access check for
+      * UNEMPLRP, before REPORT-OUT is opened I-O.
+       01  AUTH-STATUS-SW PIC X.
+           88 AUTH-IS-GRANTED VALUE 'G'.
+           88 AUTH-IS-DENIED  VALUE 'D'.
+
+       01  STATE-MACHINE PIC X(6)  VALUE ' '.
+           88 STATE-ROOT           VALUE ' '.
+           88 STATE-RESPONSE       VALUE 'resp'.
+           88 STATE-ROWS           VALUE 'rows'.
+           88 STATE-ROW            VALUE 'row'.
+           88 STATE-REC-ID         VALUE 'rec_id'.
+           88 STATE-DATE           VALUE 'date'.
+           88 STATE-INA            VALUE 'ina'.
+           88 STATE-TRADE          VALUE 'trade'.
+           88 STATE-TRANSP         VALUE 'transp'.
+           88 STATE-CONSTR         VALUE 'constr'.
+           88 STATE-FINANCE        VALUE 'financ'.
+           88 STATE-MANUFACT       VALUE 'manufa'.
+           88 STATE-AGRICULT       VALUE 'agricu'.
+           88 STATE-ADMIN          VALUE 'admin'.
+           88 STATE-UTIL           VALUE 'util'.
+           88 STATE-ACCOMOD        VALUE 'accomo'.
+           88 STATE-INFOR          VALUE 'infor'.
+           88 STATE-PROFFESION     VALUE 'proffe'.
+           88 STATE-REALESTATE     VALUE 'reales'.
+           88 STATE-OTHERSERV      VALUE 'others'.
+           88 STATE-MANAGEMENT     VALUE 'manage'.
+           88 STATE-EDUCATION      VALUE 'educat'.
+           88 STATE-MINING         VALUE 'mining'.
+           88 STATE-HEALTH         VALUE 'health'.
+           88 STATE-ARTS           VALUE 'arts'.
+           88 STATE-WASTE          VALUE 'waste'.
+           88 STATE-RETAIL         VALUE 'retail'.
+
+       01  DATA-RECORD.
+           05 REC-RECORD-ID  PIC X(8)        VALUE ALL SPACES.
+           05 REC-DATE       PIC X(10)       VALUE ALL SPACES.
+           05 REC-INA        PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-TRADE      PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-TRANSP     PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-CONSTR     PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-FINANCE    PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-MANUFACT   PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-AGRICULT   PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-ADMIN      PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-UTIL       PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-ACCOMOD    PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-INFOR      PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-PROFFESION PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-REALESTATE PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-OTHERSERV  PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-MANAGEMENT PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-EDUCATION  PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-MINING     PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-HEALTH     PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-ARTS       PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-WASTE      PIC 9(7) COMP-4 VALUE ZERO.
+           05 REC-RETAIL     PIC 9(7) COMP-4 VALUE ZERO.
+
+       01  REC-NO PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Set when non-numeric content is found in a numeric element of
+      * the row currently being parsed; the row is then rejected rather
+      * than saved with corrupted counts.
+       01  REC-INVALID-SW PIC X VALUE 'F'.
+           88 REC-IS-INVALID VALUE 'T'.
+
+      * Holds the incoming numeric text long enough to detect an
+      * out-of-range value before it is moved into a PIC 9(7) field
+      * and silently truncated.
+       01  REC-RANGE-CHECK PIC 9(9) COMP-4 VALUE ZERO.
+
+       01  REC-REJECTED PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Counts how many updates were rejected because the incoming
+      * date conflicted with the date already on file for that
+      * record_id.
+       01  REC-DATE-CONFLICTS PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Counts how many matched records needed no REWRITE because
+      * every incoming field already matched what was on file.
+       01  REC-UNCHANGED PIC 9(5) COMP-4 VALUE ZERO.
+
+      * Set when a fatal error (file open/read failure) forces an early
+      * exit, so 3000-CLOSE-EXIT can report a meaningful return code.
+       01  FATAL-ERROR-SW PIC X VALUE 'F'.
+           88 IS-FATAL-ERROR VALUE 'T'.
+
+      * Checkpoint/restart working fields.
+       01  CKPT-STATUS PIC XX.
+           88 CKPT-OK VALUE "00".
+
+       01  RESTART-ROWS-DONE PIC 9(5) COMP-4 VALUE ZERO.
+       01  ROWS-SEEN         PIC 9(5) COMP-4 VALUE ZERO.
+
+       01  RESTART-SW PIC X VALUE 'F'.
+           88 IS-RESTARTED VALUE 'T'.
+
+      * Expected-record-count working fields, populated from the
+      * optional REC-COUNT-CTL trailer file if one was supplied.
+       01  REC-COUNT-CTL-STATUS PIC XX.
+           88 REC-COUNT-CTL-OK VALUE "00".
+
+       01  EXPECTED-COUNT-SW PIC X VALUE 'F'.
+           88 EXPECTED-COUNT-PROVIDED VALUE 'T'.
+
+       01  EXPECTED-ROW-COUNT PIC 9(7) COMP-4 VALUE ZERO.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+           COPY REPFLAGS.
+
+      * The count of records this importer saved/updated this run,
+      * returned so UNEMPL01 can reconcile control totals across all
+      * five importers.
+       01  REC-COUNT-OUT PIC 9(5) COMP-4.
+
+      * 0 = clean run, 4 = completed with rejected rows,
+      * 8 = fatal error - the source wasn't imported at all, or the
+      * row count processed didn't match REC-COUNT-CTL's expected
+      * count and the file may have been truncated.
+       01  RETURN-CODE-OUT PIC 9(2) COMP-4.
+      *========================
+       PROCEDURE DIVISION
+           USING CLEAN-UP-FLAG REC-COUNT-OUT RETURN-CODE-OUT.
+      *========================
+       1000-MAIN.
+           PERFORM 1500-CHECK-RESTART
+           PERFORM 1600-CHECK-EXPECTED-COUNT
+           PERFORM 2000-OPEN-SOURCES.
+           PERFORM 2500-OPEN-OUT-REPORT.
+           PERFORM 2550-OPEN-HISTORY.
+
+           IF (NOT IN-OK) OR (NOT REPORT-OUT-FILE-OK) THEN
+              DISPLAY "Problems with accessing the database."
+              DISPLAY "Exiting ..."
+              SET IS-FATAL-ERROR TO TRUE
+              GO TO 3000-CLOSE-EXIT
+           END-IF
+
+           PERFORM 2600-CLEAN-UP-REPORT
+           PERFORM 4000-PROCESS-DATA
+
+           GO TO 3000-CLOSE-EXIT
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Looks for a checkpoint left behind by a prior run that didn't
+      * reach END-OF-INPUT. When one is found, rows up to and including
+      * RESTART-ROWS-DONE are skipped rather than re-saved.
+      ******************************************************************
+       1500-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-OK THEN
+              READ CHECKPOINT-FILE
+              IF CKPT-OK THEN
+                 MOVE CKPT-ROWS-DONE TO RESTART-ROWS-DONE
+                 SET IS-RESTARTED TO TRUE
+                 DISPLAY "Checkpoint found - restarting " SOURCE-NAME
+                    " after row " RESTART-ROWS-DONE
+                    " (record " CKPT-RECORD-ID ")."
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       1500-CHECK-RESTART-END.
+           EXIT.
+      ******************************************************************
+      * Looks for the optional REC-COUNT-CTL trailer file naming how
+      * many rows BYINDUST.XML should contain this run. When it's not
+      * supplied, no expected-count check is made at END-OF-INPUT.
+      ******************************************************************
+       1600-CHECK-EXPECTED-COUNT.
+           OPEN INPUT REC-COUNT-CTL
+           IF REC-COUNT-CTL-OK THEN
+              READ REC-COUNT-CTL
+                 NOT AT END
+                    MOVE CTL-EXPECTED-ROWS TO EXPECTED-ROW-COUNT
+                    SET EXPECTED-COUNT-PROVIDED TO TRUE
+                    DISPLAY "Expecting " EXPECTED-ROW-COUNT
+                       " record(s) per REC-COUNT-CTL."
+              END-READ
+              CLOSE REC-COUNT-CTL
+           END-IF
+           .
+
+       1600-CHECK-EXPECTED-COUNT-END.
+           EXIT.
+      ******************************************************************
+       2000-OPEN-SOURCES.
+           OPEN INPUT IN-DATASET.
+
+           IF NOT IN-OK THEN
+              DISPLAY "COULDN'T OPEN " SOURCE-NAME " : " IN-STATUS
+              STRING "Couldn't open source file " SOURCE-NAME
+                 DELIMITED BY SIZE INTO ALERT-MESSAGE
+              CALL "UNEMOPAL" USING "IMPBYIND" ALERT-MESSAGE
+           END-IF.
+
+       2000-OPEN-SOURCES-END.
+           EXIT.
+      ******************************************************************
+       2500-OPEN-OUT-REPORT.
+           CALL "UNEMAUTH" USING "IMPBYIND" AUTH-STATUS-SW.
+
+           IF AUTH-IS-DENIED THEN
+              MOVE "AU" TO REPORT-OUT-STATUS
+              MOVE "Not authorized to update the UNEMP report" TO
+                 ALERT-MESSAGE
+              CALL "UNEMOPAL" USING "IMPBYIND" ALERT-MESSAGE
+           ELSE
+              OPEN I-O REPORT-OUT
+
+              IF NOT REPORT-OUT-FILE-OK THEN
+                 MOVE "Couldn't open UNEMP report" TO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "IMPBYIND" LOG-MESSAGE
+                    REPORT-STATUS
+                 MOVE "Couldn't open the UNEMP VSAM report" TO
+                    ALERT-MESSAGE
+                 CALL "UNEMOPAL" USING "IMPBYIND" ALERT-MESSAGE
+              END-IF
+           END-IF.
+
+       2500-OPEN-OUT-REPORT-END.
+           EXIT.
+      ******************************************************************
+      * Opens the correction-history dataset for append. It is expected
+      * to be pre-allocated by JCL (DISP=MOD) so history accumulates
+      * across runs instead of being lost each time.
+      ******************************************************************
+       2550-OPEN-HISTORY.
+           OPEN EXTEND HIST-OUT.
+
+           IF NOT HIST-OUT-OK THEN
+              MOVE "Couldn't open the history dataset" TO
+                 LOG-MESSAGE
+              DISPLAY "*** " LOG-MESSAGE " - STATUS "
+                 HIST-OUT-STATUS
+           END-IF.
+
+       2550-OPEN-HISTORY-END.
+           EXIT.
+      ******************************************************************
+       2600-CLEAN-UP-REPORT.
+           *> Clean up the dummy record (from initial loading)
+           IF NOT IS-REPORT-CLEAN THEN
+              MOVE '00000000' TO FD-RECORD-ID
+              DELETE REPORT-OUT
+                 INVALID KEY DISPLAY "No dummy record present"
+                 NOT INVALID KEY DISPLAY "Dummy record deleted"
+              END-DELETE
+
+              SET IS-REPORT-CLEAN TO TRUE
+           END-IF
+           .
+
+       2600-CLEAN-UP-REPORT-END.
+           EXIT.
+      ******************************************************************
+       3000-CLOSE-EXIT.
+           *> Close files which have been opened
+           IF IN-OK THEN
+              CLOSE IN-DATASET
+           END-IF
+
+           IF REPORT-OUT-FILE-OK THEN
+              CLOSE REPORT-OUT
+           END-IF
+
+           IF HIST-OUT-OK THEN
+              CLOSE HIST-OUT
+           END-IF
+
+           MOVE REC-NO TO REC-COUNT-OUT
+
+           EVALUATE TRUE
+              WHEN IS-FATAL-ERROR
+                 MOVE 8 TO RETURN-CODE-OUT
+              WHEN REC-REJECTED > 0 OR REC-DATE-CONFLICTS > 0
+                 MOVE 4 TO RETURN-CODE-OUT
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE-OUT
+           END-EVALUATE
+
+           GOBACK.
+
+       3000-CLOSE-EXIT-END.
+           EXIT.
+      ******************************************************************
+      * XML PARSE
+      ******************************************************************
+       4000-PROCESS-DATA.
+           READ IN-DATASET
+           IF NOT IN-OK THEN
+              DISPLAY 'Error reading ' SOURCE-NAME ' : ' IN-STATUS
+              SET IS-FATAL-ERROR TO TRUE
+              GO TO 3000-CLOSE-EXIT
+           END-IF
+
+           DISPLAY "Processing " SOURCE-NAME " ..."
+
+           XML PARSE IN-FD-REC
+              PROCESSING PROCEDURE IS 5000-HANDLE-XML-EVENTS
+
+           DISPLAY REC-NO " records done."
+           DISPLAY REC-REJECTED
+              " record(s) rejected (non-numeric data)."
+           DISPLAY REC-DATE-CONFLICTS
+              " record(s) rejected (conflicting date on file)."
+
+           DISPLAY REC-UNCHANGED
+              " record(s) unchanged - REWRITE skipped."
+
+           IF EXPECTED-COUNT-PROVIDED
+              AND REC-NO NOT = EXPECTED-ROW-COUNT THEN
+              DISPLAY "*** Expected " EXPECTED-ROW-COUNT
+                 " record(s) per REC-COUNT-CTL but processed " REC-NO
+                 " - " SOURCE-NAME " may be truncated."
+              SET IS-FATAL-ERROR TO TRUE
+           END-IF
+
+           *> Parsing ran to completion - any checkpoint from an
+           *> earlier, abended run no longer applies.
+           PERFORM 7500-CLEAR-CHECKPOINT
+           .
+
+       4000-PROCESS-DATA-END.
+           EXIT.
+      ******************************************************************
+      * The actual parsing procedure
+      ******************************************************************
+       5000-HANDLE-XML-EVENTS.
+      D     DISPLAY ' ' XML-event '{' XML-text '}'
+           EVALUATE XML-event
+              WHEN 'END-OF-INPUT'
+                 READ IN-DATASET
+                 EVALUATE IN-STATUS
+                    WHEN "00"
+                       MOVE 1 TO XML-code
+      D                DISPLAY 'Continuing with : ' IN-FD-REC
+                    WHEN "10"
+      D                DISPLAY 'At EOF; no more input.'
+                       CONTINUE
+                    WHEN OTHER
+                       DISPLAY 'Read failed, file status:'
+                          IN-STATUS
+                       SET IS-FATAL-ERROR TO TRUE
+                       GO TO 3000-CLOSE-EXIT
+                 END-EVALUATE
+              WHEN 'START-OF-ELEMENT'
+      D          DISPLAY '<' XML-text '>'
+                 EVALUATE TRUE ALSO XML-text
+                    WHEN STATE-ROOT ALSO "response"
+                       SET STATE-RESPONSE TO TRUE
+                    WHEN STATE-RESPONSE ALSO "row"
+                       SET STATE-ROWS TO TRUE
+                    WHEN STATE-ROWS ALSO "row"
+                       SET STATE-ROW TO TRUE
+                       INITIALIZE DATA-RECORD
+                       MOVE 'F' TO REC-INVALID-SW
+                    WHEN STATE-ROW ALSO "record_id"
+                       SET STATE-REC-ID TO TRUE
+                    WHEN STATE-ROW ALSO "date"
+                       SET STATE-DATE TO TRUE
+                    WHEN STATE-ROW ALSO "ina"
+                       SET STATE-INA TO TRUE
+                    WHEN STATE-ROW ALSO "wholesale_trade"
+                       SET STATE-TRADE TO TRUE
+                    WHEN STATE-ROW ALSO "transportation_warehouse"
+                       SET STATE-TRANSP TO TRUE
+                    WHEN STATE-ROW ALSO "construction"
+                       SET STATE-CONSTR TO TRUE
+                    WHEN STATE-ROW ALSO "finance_insurance"
+                       SET STATE-FINANCE TO TRUE
+                    WHEN STATE-ROW ALSO "manufacturing"
+                       SET STATE-MANUFACT TO TRUE
+                    WHEN STATE-ROW
+                          ALSO "agricult_forestry_fishing_hunting"
+                       SET STATE-AGRICULT TO TRUE
+                    WHEN STATE-ROW ALSO "public_administration"
+                       SET STATE-ADMIN TO TRUE
+                    WHEN STATE-ROW ALSO "utilities"
+                       SET STATE-UTIL TO TRUE
+                    WHEN STATE-ROW ALSO "accomodation_food_services"
+                       SET STATE-ACCOMOD TO TRUE
+                    WHEN STATE-ROW ALSO "information"
+                       SET STATE-INFOR TO TRUE
+                    WHEN STATE-ROW
+                          ALSO "professional_scientific_tech_services"
+                       SET STATE-PROFFESION TO TRUE
+                    WHEN STATE-ROW ALSO "real_estate_rental_leasing"
+                       SET STATE-REALESTATE TO TRUE
+                    WHEN STATE-ROW
+                      ALSO "other_services_except_public_administration"
+                       SET STATE-OTHERSERV TO TRUE
+                    WHEN STATE-ROW
+                          ALSO "management_of_companies_enterprises"
+                       SET STATE-MANAGEMENT TO TRUE
+                    WHEN STATE-ROW ALSO "educational_services"
+                       SET STATE-EDUCATION TO TRUE
+                    WHEN STATE-ROW ALSO "mining"
+                       SET STATE-MINING TO TRUE
+                    WHEN STATE-ROW ALSO "health_care_social_assistance"
+                       SET STATE-HEALTH TO TRUE
+                    WHEN STATE-ROW ALSO "arts_entertainment_recreation"
+                       SET STATE-ARTS TO TRUE
+                    WHEN STATE-ROW
+                          ALSO "admin_support_waste_mgmt_remedia_serv"
+                       SET STATE-WASTE TO TRUE
+                    WHEN STATE-ROW ALSO "retail_trade"
+                       SET STATE-RETAIL TO TRUE
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+      D          DISPLAY STATE-MACHINE
+              WHEN 'END-OF-ELEMENT'
+      D          DISPLAY '</' XML-text '>'
+      D          DISPLAY "! " STATE-MACHINE ":" DATA-RECORD
+                 EVALUATE TRUE ALSO XML-text
+                    WHEN STATE-RESPONSE ALSO "response"
+                       SET STATE-ROOT TO TRUE
+                    WHEN STATE-ROWS ALSO "row"
+                       SET STATE-RESPONSE TO TRUE
+                    WHEN STATE-ROW ALSO "row"
+                       SET STATE-ROWS TO TRUE
+      D                DISPLAY
+      D                   REC-RECORD-ID REC-DATE REC-INA
+      D                   REC-TRADE REC-TRANSP REC-CONSTR REC-FINANCE
+      D                   REC-MANUFACT REC-AGRICULT REC-ADMIN REC-UTIL
+      D                   REC-ACCOMOD REC-INFOR REC-PROFFESION
+      D                   REC-REALESTATE REC-OTHERSERV REC-MANAGEMENT
+      D                   REC-EDUCATION REC-MINING REC-HEALTH REC-ARTS
+      D                   REC-WASTE REC-RETAIL
+                       ADD 1 TO ROWS-SEEN
+                       IF ROWS-SEEN <= RESTART-ROWS-DONE
+                          *> Already saved by the run this one is
+                          *> restarting - skip it.
+                          CONTINUE
+                       ELSE
+                          *> Save the record, unless something in
+                          *> this row failed the numeric check
+                          IF REC-IS-INVALID
+                             ADD 1 TO REC-REJECTED
+                          ELSE
+                             PERFORM 6000-SAVE-REC
+                          END-IF
+                          PERFORM 7000-WRITE-CHECKPOINT
+                       END-IF
+                    WHEN STATE-REC-ID     ALSO "record_id"
+                    WHEN STATE-DATE       ALSO "date"
+                    WHEN STATE-INA        ALSO "ina"
+                    WHEN STATE-TRADE      ALSO 'wholesale_trade'
+                    WHEN STATE-TRANSP
+                       ALSO 'transportation_warehouse'
+                    WHEN STATE-CONSTR     ALSO 'construction'
+                    WHEN STATE-FINANCE    ALSO 'finance_insurance'
+                    WHEN STATE-MANUFACT   ALSO 'manufacturing'
+                    WHEN STATE-AGRICULT
+                       ALSO 'agricult_forestry_fishing_hunting'
+                    WHEN STATE-ADMIN      ALSO 'public_administration'
+                    WHEN STATE-UTIL       ALSO 'utilities'
+                    WHEN STATE-ACCOMOD
+                       ALSO 'accomodation_food_services'
+                    WHEN STATE-INFOR      ALSO 'information'
+                    WHEN STATE-PROFFESION
+                       ALSO 'professional_scientific_tech_services'
+                    WHEN STATE-REALESTATE
+                       ALSO 'real_estate_rental_leasing'
+                    WHEN STATE-OTHERSERV
+                    ALSO 'other_services_except_public_administration'
+                    WHEN STATE-MANAGEMENT
+                       ALSO 'management_of_companies_enterprises'
+                    WHEN STATE-EDUCATION
+                       ALSO 'educational_services'
+                    WHEN STATE-MINING     ALSO 'mining'
+                    WHEN STATE-HEALTH
+                       ALSO 'health_care_social_assistance'
+                    WHEN STATE-ARTS
+                       ALSO 'arts_entertainment_recreation'
+                    WHEN STATE-WASTE
+                       ALSO 'admin_support_waste_mgmt_remedia_serv'
+                    WHEN STATE-RETAIL     ALSO 'retail_trade'
+                       SET STATE-ROW TO TRUE
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+      D          DISPLAY STATE-MACHINE
+              WHEN 'CONTENT-CHARACTERS'
+      D          DISPLAY STATE-MACHINE
+                 EVALUATE TRUE
+                    WHEN STATE-REC-ID
+                       IF XML-text (1:8) IS NUMERIC
+                          AND XML-text (1:2) >= "01"
+                          AND XML-text (1:2) <= "12"
+                          AND XML-text (3:2) >= "01"
+                          AND XML-text (3:2) <= "31" THEN
+                          MOVE XML-text TO REC-RECORD-ID
+                       ELSE
+                          DISPLAY "Malformed record_id '" XML-text
+                             "' - row rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-DATE
+                       IF XML-text (1:4) IS NUMERIC
+                          AND XML-text (5:1) = "-"
+                          AND XML-text (6:2) IS NUMERIC
+                          AND XML-text (6:2) >= "01"
+                          AND XML-text (6:2) <= "12"
+                          AND XML-text (8:1) = "-"
+                          AND XML-text (9:2) IS NUMERIC
+                          AND XML-text (9:2) >= "01"
+                          AND XML-text (9:2) <= "31" THEN
+                          MOVE XML-text TO REC-DATE
+                       ELSE
+                          DISPLAY "Malformed date '" XML-text
+                             "' for record " REC-RECORD-ID
+                             " - row rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-INA
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for INA too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-INA
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for INA - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-TRADE
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for TRADE too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-TRADE
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for TRADE - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-TRANSP
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for TRANSP too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-TRANSP
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for TRANSP - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-CONSTR
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for CONSTR too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-CONSTR
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for CONSTR - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-FINANCE
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for FINANCE too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-FINANCE
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for FINANCE - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-MANUFACT
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for MANUFACT too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-MANUFACT
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for MANUFACT - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-AGRICULT
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for AGRICULT too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-AGRICULT
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for AGRICULT - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-ADMIN
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for ADMIN too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-ADMIN
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for ADMIN - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-UTIL
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for UTIL too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-UTIL
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for UTIL - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-ACCOMOD
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for ACCOMOD too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-ACCOMOD
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for ACCOMOD - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-INFOR
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for INFOR too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-INFOR
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for INFOR - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-PROFFESION
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for PROFFESION too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-PROFFESION
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for PROFFESION - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-REALESTATE
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for REALESTATE too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-REALESTATE
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for REALESTATE - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-OTHERSERV
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for OTHERSERV too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-OTHERSERV
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for OTHERSERV - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-MANAGEMENT
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for MANAGEMENT too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-MANAGEMENT
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for MANAGEMENT - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-EDUCATION
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for EDUCATION too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-EDUCATION
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for EDUCATION - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-MINING
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for MINING too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-MINING
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for MINING - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-HEALTH
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for HEALTH too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-HEALTH
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for HEALTH - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-ARTS
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for ARTS too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-ARTS
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for ARTS - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-WASTE
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for WASTE too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-WASTE
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for WASTE - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN STATE-RETAIL
+                       IF XML-text IS NUMERIC
+                          MOVE XML-text TO REC-RANGE-CHECK
+                          IF REC-RANGE-CHECK > 9999999 THEN
+                             DISPLAY "Value '" XML-text
+                                "' for RETAIL too large - record "
+                                REC-RECORD-ID " rejected."
+                             SET REC-IS-INVALID TO TRUE
+                          ELSE
+                             MOVE XML-text TO REC-RETAIL
+                          END-IF
+                       ELSE
+                          DISPLAY "Non-numeric value '" XML-text
+                             "' for RETAIL - record " REC-RECORD-ID
+                             " rejected."
+                          SET REC-IS-INVALID TO TRUE
+                       END-IF
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           .
+
+       5000-HANDLE-XML-EVENTS-END.
+           EXIT.
+      ******************************************************************
+      * Saving procedure
+      * Try to fing a record with the given record_id.
+      * Create new one if not found.
+      * Update the existing one if found.
+      ******************************************************************
+       6000-SAVE-REC.
+           ADD 1 TO REC-NO
+           MOVE REC-RECORD-ID TO FD-RECORD-ID
+      *    WITH LOCK holds this record against the other four
+      *    importers until UNLOCK below, so two sources can
+      *    never interleave a read-modify-write on the same
+      *    record_id.
+           READ REPORT-OUT WITH LOCK
+              INVALID KEY
+                 *> New record
+                 PERFORM 6010-ADD-NEW
+              NOT INVALID KEY
+                 *> Record exists
+                 PERFORM 6020-UPDATE
+           END-READ
+
+           UNLOCK REPORT-OUT.
+
+       6000-SAVE-REC-END.
+           EXIT.
+      ******************************************************************
+       6010-ADD-NEW.
+           PERFORM 6050-MOVE-DATA-TO-BUFFER
+           WRITE REPORT-OUT-REC
+              INVALID KEY
+                 STRING "Couldn't save the record " FD-RECORD-ID
+                    DELIMITED BY SIZE INTO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "IMPBYIND" LOG-MESSAGE
+                    REPORT-STATUS
+           END-WRITE.
+
+       6010-ADD-NEW-END.
+           EXIT.
+      ******************************************************************
+       6020-UPDATE.
+      *    An importer only reaches here when a record already exists
+      *    under this record_id, so a conflicting incoming date means
+      *    two different dates are trying to share one record_id -
+      *    flag it as a data conflict instead of silently overwriting
+      *    FD-DATE to match whichever importer happened to run last.
+           IF FD-DATE NOT = SPACES AND FD-DATE NOT = REC-DATE THEN
+              DISPLAY "Date conflict for record " FD-RECORD-ID
+                 ": on file " FD-DATE ", incoming " REC-DATE
+                 " - update rejected."
+              ADD 1 TO REC-DATE-CONFLICTS
+           ELSE
+              MOVE REPORT-OUT-REC TO REC-BEFORE-IMAGE
+              PERFORM 6050-MOVE-DATA-TO-BUFFER
+              MOVE REPORT-OUT-REC TO REC-AFTER-IMAGE
+
+      *       Nothing to write back if the incoming data matches what
+      *       is already on file - skip the REWRITE to save VSAM I/O
+      *       and avoid a needless CI split during the batch window.
+              IF REC-AFTER-IMAGE = REC-BEFORE-IMAGE THEN
+                 ADD 1 TO REC-UNCHANGED
+              ELSE
+                 REWRITE REPORT-OUT-REC
+                    INVALID KEY
+                       STRING "Couldn't update the record " FD-RECORD-ID
+                          DELIMITED BY SIZE INTO LOG-MESSAGE
+                       CALL "UNEMVLOG" USING "IMPBYIND" LOG-MESSAGE
+                          REPORT-STATUS
+                    NOT INVALID KEY
+                       DISPLAY "Record updated: " FD-RECORD-ID
+                       DISPLAY "  BEFORE: " REC-BEFORE-IMAGE
+                       DISPLAY "  AFTER:  " REC-AFTER-IMAGE
+                       PERFORM 6025-WRITE-HISTORY
+                 END-REWRITE
+              END-IF
+           END-IF.
+
+       6020-UPDATE-END.
+           EXIT.
+      ******************************************************************
+      * Appends the pre-update record image to the correction-history
+      * dataset, stamped with today's date as the "as-of" reprocessing
+      * date.
+      ******************************************************************
+       6025-WRITE-HISTORY.
+           IF HIST-OUT-OK THEN
+              ACCEPT AS-OF-DATE FROM DATE YYYYMMDD
+              MOVE AS-OF-DATE TO HIST-AS-OF-DATE
+              MOVE REC-BEFORE-IMAGE TO HIST-BEFORE-IMAGE
+              WRITE HIST-OUT-REC
+           END-IF
+           .
+
+       6025-WRITE-HISTORY-END.
+           EXIT.
+      ******************************************************************
+       6050-MOVE-DATA-TO-BUFFER.
+           MOVE REC-RECORD-ID TO FD-RECORD-ID
+           MOVE REC-DATE      TO FD-DATE
+
+           MOVE REC-INA        TO FD-INA-INDUSTRY
+           MOVE REC-TRADE      TO FD-WHOLESALE-TRADE
+           MOVE REC-TRANSP     TO FD-TRANSPORTATION-WAREHOUSE
+           MOVE REC-CONSTR     TO FD-CONSTRUCTION
+           MOVE REC-FINANCE    TO FD-FINANCE-INSURANCE
+           MOVE REC-MANUFACT   TO FD-MANUFACTURING
+           MOVE REC-AGRICULT   TO FD-AGRICULT-FORESTRY-FISHING-H
+           MOVE REC-ADMIN      TO FD-PUBLIC-ADMINISTRATION
+           MOVE REC-UTIL       TO FD-UTILITIES
+           MOVE REC-ACCOMOD    TO FD-ACCOMODATION-FOOD-SERVICES
+           MOVE REC-INFOR      TO FD-INFORMATION
+           MOVE REC-PROFFESION TO FD-PROFESSION-SCIENCE-TECH-SER
+           MOVE REC-REALESTATE TO FD-REAL-ESTATE-RENTAL-LEASING
+           MOVE REC-OTHERSERV  TO FD-OTHER-SERV-EXCEPT-PUBLIC-AD
+           MOVE REC-MANAGEMENT TO FD-MGMT-OF-COMPANIES-ENTERPRIS
+           MOVE REC-EDUCATION  TO FD-EDUCATIONAL-SERVICES
+           MOVE REC-MINING     TO FD-MINING
+           MOVE REC-HEALTH     TO FD-HEALTH-CARE-SOCIAL-ASSISTAN
+           MOVE REC-ARTS       TO FD-ARTS-ENTERTAINMENT-RECREATI
+           MOVE REC-WASTE      TO FD-ADMIN-SPRT-WASTE-REMEDIA-SE
+           MOVE REC-RETAIL     TO FD-RETAIL-TRADE
+           .
+
+       6050-MOVE-DATA-TO-BUFFER-END.
+           EXIT.
+      ******************************************************************
+      * Records how far this run has gotten so a rerun after an abend
+      * can skip the rows already committed to UNEMPLRP.
+      ******************************************************************
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ROWS-SEEN     TO CKPT-ROWS-DONE
+           MOVE REC-RECORD-ID TO CKPT-RECORD-ID
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           .
+
+       7000-WRITE-CHECKPOINT-END.
+           EXIT.
+      ******************************************************************
+       7500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       7500-CLEAR-CHECKPOINT-END.
+           EXIT.
+
+       END PROGRAM IMPBYIND.

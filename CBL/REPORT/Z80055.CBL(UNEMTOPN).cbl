@@ -0,0 +1,324 @@
+      ******************************************************************
+      * Worst-periods ranking report.
+      ******************************************************************
+      * UNEMMAIN's 2000-DISPLAY-RESULTS walks the list UNEMPAPI hands
+      * back in whatever order the START/READ NEXT returned it and
+      * prints each line as-is - there's no way to ask "which dates
+      * had the worst by-industry unemployment" without scanning the
+      * whole flat listing by eye. This report pulls the full record
+      * set and keeps a running top TOP-N-COUNT list, ranked
+      * descending by whichever one of the five dimension totals
+      * RANK-DIMENSION-PAR selects, so the worst periods surface at
+      * the top instead of requiring a manual scan.
+      *-----------------------------------------------------------------
+      * RANK-DIMENSION-PAR/TOP-N-COUNT are working-storage constants
+      * rather than a PARM, matching how UNEMINRC keeps its own
+      * tuning constant (INA-TOLERANCE-PCT) in WORKING-STORAGE -
+      * change RANK-DIMENSION-PAR to one of AGE, GENDER, INDUSTRY,
+      * RACE or ETHNIC and recompile to rank by a different dimension.
+      *-----------------------------------------------------------------
+      * The full record set can be larger than the top list this
+      * report keeps, so rather than loading every record into a
+      * table and sorting it afterward, each record is compared
+      * against the worst entry currently held and inserted in place
+      * if it belongs - the table never holds more than TOP-N-COUNT
+      * rows at a time.
+      *-----------------------------------------------------------------
+      * Subprograms:
+      *  UNEMPAPI: see CBL/REPORT(UNEMPAPI) for the full parameter
+      *            description. This program requests all records.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-05-17  MB  Initial version.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMTOPN.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-05-17.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  TOPN-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+       01  ID-PAR          PIC X(10) VALUE "00000000".
+       01  SORT-ORDER-PAR  PIC X(10) VALUE "RECORD-ID".
+       01  ID-END-PAR      PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR  PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+      * Which dimension to rank by - one of AGE, GENDER, INDUSTRY,
+      * RACE or ETHNIC. Change and recompile to rank by another
+      * dimension.
+       77  RANK-DIMENSION-PAR PIC X(9) VALUE "INDUSTRY".
+
+      * How many of the worst periods to keep and display.
+       77  TOP-N-COUNT PIC 9(3) VALUE 10.
+
+      * The current record's five dimension totals, computed the same
+      * way UNEMMAIN's 3500-ACCUMULATE-TOTALS does.
+       01  COMP-BY-AGE      COMP-4 PIC 9(7).
+       01  COMP-BY-GENDER   COMP-4 PIC 9(7).
+       01  COMP-BY-INDUSTRY COMP-4 PIC 9(7).
+       01  COMP-BY-RACE     COMP-4 PIC 9(7).
+       01  COMP-BY-ETHNIC   COMP-4 PIC 9(7).
+
+      * The dimension value selected by RANK-DIMENSION-PAR for the
+      * current record - what the record is actually ranked on.
+       01  RANK-VALUE COMP-4 PIC 9(7).
+
+      * A running top TOP-N-COUNT list, held sorted descending by
+      * TOP-VALUE at all times. TOP-USED never exceeds TOP-N-COUNT.
+       01  TOP-TABLE.
+           05 TOP-ENTRY OCCURS 100 TIMES.
+              10 TOP-RECORD-ID PIC X(8)  VALUE SPACES.
+              10 TOP-DATE      PIC X(10) VALUE SPACES.
+              10 TOP-VALUE     COMP-4 PIC 9(7) VALUE ZERO.
+
+       01  TOP-USED PIC 9(3) COMP-4 VALUE ZERO.
+       01  TOP-IDX  PIC 9(3) COMP-4.
+       01  INSERT-AT PIC 9(3) COMP-4.
+
+       01  RECORDS-SEEN COMP-4 PIC 9(7) VALUE ZERO.
+
+       01  TOPN-DISP-HEADER.
+           05 FILLER PIC X(6)  VALUE 'Rank|'.
+           05 FILLER PIC X(11) VALUE 'Record ID |'.
+           05 FILLER PIC X(12) VALUE 'Date      |'.
+           05 FILLER PIC X(11) VALUE 'Value     |'.
+
+       01  TOPN-DISP-SEPARATOR PIC X(40) VALUE ALL '-'.
+
+       01  TOPN-LINE-DISP-REC.
+           05 REP-RANK      PIC ZZ9        VALUE ZERO.
+           05 FILLER        PIC X          VALUE '|'.
+           05 REP-RECORD-ID PIC X(8)       VALUE SPACES.
+           05 FILLER        PIC X(3)       VALUE SPACES.
+           05 FILLER        PIC X          VALUE '|'.
+           05 REP-DATE      PIC X(10)      VALUE SPACES.
+           05 FILLER        PIC X          VALUE '|'.
+           05 REP-VALUE     PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER        PIC X          VALUE '|'.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-RANK-ALL-RECORDS
+           PERFORM 3000-FREE-UP
+           PERFORM 4000-DISPLAY-TOP-N
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Walks the returned list, computing each record's dimension
+      * totals and offering it to the top list.
+      ******************************************************************
+       2000-RANK-ALL-RECORDS.
+           IF NOT RET-STATUS-OK THEN
+              DISPLAY "[TOPN] Couldn't retrieve records."
+              GO TO 2000-RANK-ALL-RECORDS-END
+           END-IF
+
+           SET CURRENT-NODE TO FIRST-ELEMENT
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              MOVE PAYLOAD OF CURRENT-REC TO TOPN-PAYLOAD-REC
+
+              ADD 1 TO RECORDS-SEEN
+              PERFORM 2100-COMPUTE-DIMENSION-TOTALS
+              PERFORM 2200-SELECT-RANK-VALUE
+              PERFORM 2300-OFFER-TO-TOP-TABLE
+
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+           END-PERFORM
+           .
+
+       2000-RANK-ALL-RECORDS-END.
+           EXIT.
+      ******************************************************************
+      * Computes the current record's five dimension totals - the
+      * same summation UNEMMAIN's 3500-ACCUMULATE-TOTALS performs.
+      ******************************************************************
+       2100-COMPUTE-DIMENSION-TOTALS.
+           ADD FD-INA-AGE FD-LESS-22 FD-22-24 FD-25-34 FD-35-44
+               FD-45-54 FD-55-59 FD-60-64 FD-MORE-64
+               GIVING COMP-BY-AGE
+           ADD FD-INA-GENDER FD-FEMALE FD-MALE
+               GIVING COMP-BY-GENDER
+           ADD FD-INA-INDUSTRY FD-WHOLESALE-TRADE
+               FD-TRANSPORTATION-WAREHOUSE FD-CONSTRUCTION
+               FD-FINANCE-INSURANCE FD-MANUFACTURING
+               FD-AGRICULT-FORESTRY-FISHING-H FD-PUBLIC-ADMINISTRATION
+               FD-UTILITIES FD-ACCOMODATION-FOOD-SERVICES
+               FD-INFORMATION FD-PROFESSION-SCIENCE-TECH-SER
+               FD-REAL-ESTATE-RENTAL-LEASING
+               FD-OTHER-SERV-EXCEPT-PUBLIC-AD
+               FD-MGMT-OF-COMPANIES-ENTERPRIS
+               FD-EDUCATIONAL-SERVICES FD-MINING
+               FD-HEALTH-CARE-SOCIAL-ASSISTAN
+               FD-ARTS-ENTERTAINMENT-RECREATI
+               FD-ADMIN-SPRT-WASTE-REMEDIA-SE FD-RETAIL-TRADE
+               GIVING COMP-BY-INDUSTRY
+           ADD FD-INA-RACE FD-WHITE FD-ASIAN
+               FD-BLACK-OR-AFRICAN-AMERICAN
+               FD-AMERIC-INDIAN-OR-ALASKA-NAT
+               FD-NATIVE-HAWAII-OR-OTHER-PACI
+               GIVING COMP-BY-RACE
+           ADD FD-INA-ETHNIC FD-HISPANIC-OR-LATINO
+               FD-NOT-HISPANIC-OR-LATINO
+               GIVING COMP-BY-ETHNIC
+           .
+
+       2100-COMPUTE-DIMENSION-TOTALS-END.
+           EXIT.
+      ******************************************************************
+      * Picks the one dimension total RANK-DIMENSION-PAR names into
+      * RANK-VALUE.
+      ******************************************************************
+       2200-SELECT-RANK-VALUE.
+           EVALUATE RANK-DIMENSION-PAR
+              WHEN "AGE"
+                 MOVE COMP-BY-AGE      TO RANK-VALUE
+              WHEN "GENDER"
+                 MOVE COMP-BY-GENDER   TO RANK-VALUE
+              WHEN "INDUSTRY"
+                 MOVE COMP-BY-INDUSTRY TO RANK-VALUE
+              WHEN "RACE"
+                 MOVE COMP-BY-RACE     TO RANK-VALUE
+              WHEN "ETHNIC"
+                 MOVE COMP-BY-ETHNIC   TO RANK-VALUE
+              WHEN OTHER
+                 DISPLAY "[TOPN] Unknown RANK-DIMENSION-PAR '"
+                    RANK-DIMENSION-PAR "' - defaulting to INDUSTRY."
+                 MOVE COMP-BY-INDUSTRY TO RANK-VALUE
+           END-EVALUATE
+           .
+
+       2200-SELECT-RANK-VALUE-END.
+           EXIT.
+      ******************************************************************
+      * Finds where the current record belongs in the descending
+      * TOP-TABLE and inserts it there, dropping the last entry off
+      * the bottom if the table is already full. A record that ranks
+      * below every entry once the table is full is discarded.
+      ******************************************************************
+       2300-OFFER-TO-TOP-TABLE.
+           IF TOP-USED < TOP-N-COUNT THEN
+              MOVE TOP-USED TO INSERT-AT
+              ADD 1 TO INSERT-AT
+              ADD 1 TO TOP-USED
+           ELSE
+              IF RANK-VALUE <= TOP-VALUE (TOP-USED) THEN
+                 GO TO 2300-OFFER-TO-TOP-TABLE-END
+              END-IF
+              MOVE TOP-USED TO INSERT-AT
+           END-IF
+
+           PERFORM VARYING TOP-IDX FROM INSERT-AT BY -1
+                 UNTIL TOP-IDX = 1
+                    OR RANK-VALUE <= TOP-VALUE (TOP-IDX - 1)
+              MOVE TOP-RECORD-ID (TOP-IDX - 1)
+                 TO TOP-RECORD-ID (TOP-IDX)
+              MOVE TOP-DATE (TOP-IDX - 1)  TO TOP-DATE (TOP-IDX)
+              MOVE TOP-VALUE (TOP-IDX - 1) TO TOP-VALUE (TOP-IDX)
+           END-PERFORM
+
+           MOVE FD-RECORD-ID TO TOP-RECORD-ID (TOP-IDX)
+           MOVE FD-DATE      TO TOP-DATE (TOP-IDX)
+           MOVE RANK-VALUE   TO TOP-VALUE (TOP-IDX)
+           .
+
+       2300-OFFER-TO-TOP-TABLE-END.
+           EXIT.
+      ******************************************************************
+      * Releases the list of nodes returned by UNEMPAPI.
+      ******************************************************************
+       3000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       3000-FREE-UP-END.
+           EXIT.
+      ******************************************************************
+      * Displays the top list, worst period first.
+      ******************************************************************
+       4000-DISPLAY-TOP-N.
+           DISPLAY "Worst periods by " RANK-DIMENSION-PAR
+              " (" RECORDS-SEEN " record(s) scanned)."
+           DISPLAY TOPN-DISP-SEPARATOR
+           DISPLAY TOPN-DISP-HEADER
+           DISPLAY TOPN-DISP-SEPARATOR
+
+           PERFORM VARYING TOP-IDX FROM 1 BY 1 UNTIL TOP-IDX > TOP-USED
+              MOVE TOP-IDX               TO REP-RANK
+              MOVE TOP-RECORD-ID (TOP-IDX) TO REP-RECORD-ID
+              MOVE TOP-DATE (TOP-IDX)      TO REP-DATE
+              MOVE TOP-VALUE (TOP-IDX)     TO REP-VALUE
+
+              DISPLAY TOPN-LINE-DISP-REC
+           END-PERFORM
+           .
+
+       4000-DISPLAY-TOP-N-END.
+           EXIT.
+
+       END PROGRAM UNEMTOPN.

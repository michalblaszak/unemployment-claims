@@ -0,0 +1,269 @@
+      ******************************************************************
+      * The age-by-gender cross-tabulation report.
+      ******************************************************************
+      * The source data (see CPY(PAYLOAD)) only carries independent
+      * dimension totals - there is no field anywhere in the system
+      * that records how many people of a given age bracket are also
+      * of a given gender. To still produce a cross-tabulation, this
+      * report assumes age and gender are independent of one another
+      * within the classified population (FEMALE + MALE, i.e.
+      * excluding FD-INA-GENDER) and estimates each cross-tab cell as:
+      *
+      *    cell(age, gender) = age-bucket-total * gender-total
+      *                        / classified-population-total
+      *
+      * This is a standard estimate used when only the marginal totals
+      * are available and is clearly labelled as such in the report
+      * heading. It is not a substitute for genuine joint source data.
+      *-----------------------------------------------------------------
+      * Subprograms:
+      *  UNEMPAPI: see CBL/REPORT(UNEMPAPI) for the full parameter
+      *            description. This program requests all records.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMAGXG.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-12.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  XTAB-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+       01  ID-PAR         PIC X(10) VALUE "00000000".
+       01  SORT-ORDER-PAR PIC X(10) VALUE "RECORD-ID".
+       01  ID-END-PAR     PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+      * The marginal totals accumulated across every record returned.
+       01  MARGIN-TOTALS.
+           05 SUM-LESS-22 COMP-4 PIC 9(9) VALUE ZERO.
+           05 SUM-22-24   COMP-4 PIC 9(9) VALUE ZERO.
+           05 SUM-25-34   COMP-4 PIC 9(9) VALUE ZERO.
+           05 SUM-35-44   COMP-4 PIC 9(9) VALUE ZERO.
+           05 SUM-45-54   COMP-4 PIC 9(9) VALUE ZERO.
+           05 SUM-55-59   COMP-4 PIC 9(9) VALUE ZERO.
+           05 SUM-60-64   COMP-4 PIC 9(9) VALUE ZERO.
+           05 SUM-MORE-64 COMP-4 PIC 9(9) VALUE ZERO.
+
+           05 SUM-FEMALE  COMP-4 PIC 9(9) VALUE ZERO.
+           05 SUM-MALE    COMP-4 PIC 9(9) VALUE ZERO.
+
+      * The classified population total the cross-tab cells are
+      * estimated against (FEMALE + MALE).
+       01  POP-TOTAL COMP-4 PIC 9(9) VALUE ZERO.
+
+      * One estimated cross-tab cell, reused for each age bucket as
+      * the report is built.
+       01  CELL-FEMALE     COMP-4 PIC 9(9) VALUE ZERO.
+       01  CELL-MALE       COMP-4 PIC 9(9) VALUE ZERO.
+       01  AGE-BAND-NAME   PIC X(10) VALUE SPACES.
+       01  AGE-BAND-TOTAL  COMP-4 PIC 9(9) VALUE ZERO.
+
+       01  XTAB-DISP-HEADER.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(10) VALUE ' Age band '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(11) VALUE '  Female   '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(11) VALUE '   Male    '.
+           05 FILLER PIC X     VALUE '|'.
+
+       01  XTAB-DISP-SEPARATOR PIC X(37) VALUE ALL '-'.
+
+       01  XTAB-LINE-DISP-REC.
+           05 FILLER        PIC X          VALUE '|'.
+           05 XT-AGE-BAND   PIC X(10)      VALUE ALL SPACES.
+           05 FILLER        PIC X          VALUE '|'.
+           05 XT-FEMALE     PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER        PIC X          VALUE '|'.
+           05 XT-MALE       PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER        PIC X          VALUE '|'.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-ACCUMULATE-MARGINS
+           PERFORM 3000-FREE-UP
+
+           ADD SUM-FEMALE SUM-MALE GIVING POP-TOTAL
+
+           PERFORM 4000-DISPLAY-XTAB-REPORT
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Sums every record's age and gender buckets into the marginal
+      * totals the cross-tab estimate is built from.
+      ******************************************************************
+       2000-ACCUMULATE-MARGINS.
+           IF NOT RET-STATUS-OK THEN
+              DISPLAY "[AGXG] Couldn't retrieve records."
+              GO TO 2000-ACCUMULATE-MARGINS-END
+           END-IF
+
+           SET CURRENT-NODE TO FIRST-ELEMENT
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              MOVE PAYLOAD OF CURRENT-REC TO XTAB-PAYLOAD-REC
+
+              ADD FD-LESS-22 TO SUM-LESS-22
+              ADD FD-22-24   TO SUM-22-24
+              ADD FD-25-34   TO SUM-25-34
+              ADD FD-35-44   TO SUM-35-44
+              ADD FD-45-54   TO SUM-45-54
+              ADD FD-55-59   TO SUM-55-59
+              ADD FD-60-64   TO SUM-60-64
+              ADD FD-MORE-64 TO SUM-MORE-64
+
+              ADD FD-FEMALE TO SUM-FEMALE
+              ADD FD-MALE   TO SUM-MALE
+
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+           END-PERFORM
+           .
+
+       2000-ACCUMULATE-MARGINS-END.
+           EXIT.
+      ******************************************************************
+      * Releases the list of nodes returned by UNEMPAPI.
+      ******************************************************************
+       3000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       3000-FREE-UP-END.
+           EXIT.
+      ******************************************************************
+      * Displays the estimated cross-tab, one row per age band.
+      ******************************************************************
+       4000-DISPLAY-XTAB-REPORT.
+           DISPLAY "Age-by-gender cross-tabulation (estimated from "
+              "independent marginal totals - see program comments)."
+
+           DISPLAY XTAB-DISP-SEPARATOR
+           DISPLAY XTAB-DISP-HEADER
+           DISPLAY XTAB-DISP-SEPARATOR
+
+           MOVE "Under 22" TO AGE-BAND-NAME
+           MOVE SUM-LESS-22 TO AGE-BAND-TOTAL
+           PERFORM 4100-DISPLAY-XTAB-ROW
+
+           MOVE "22-24" TO AGE-BAND-NAME
+           MOVE SUM-22-24 TO AGE-BAND-TOTAL
+           PERFORM 4100-DISPLAY-XTAB-ROW
+
+           MOVE "25-34" TO AGE-BAND-NAME
+           MOVE SUM-25-34 TO AGE-BAND-TOTAL
+           PERFORM 4100-DISPLAY-XTAB-ROW
+
+           MOVE "35-44" TO AGE-BAND-NAME
+           MOVE SUM-35-44 TO AGE-BAND-TOTAL
+           PERFORM 4100-DISPLAY-XTAB-ROW
+
+           MOVE "45-54" TO AGE-BAND-NAME
+           MOVE SUM-45-54 TO AGE-BAND-TOTAL
+           PERFORM 4100-DISPLAY-XTAB-ROW
+
+           MOVE "55-59" TO AGE-BAND-NAME
+           MOVE SUM-55-59 TO AGE-BAND-TOTAL
+           PERFORM 4100-DISPLAY-XTAB-ROW
+
+           MOVE "60-64" TO AGE-BAND-NAME
+           MOVE SUM-60-64 TO AGE-BAND-TOTAL
+           PERFORM 4100-DISPLAY-XTAB-ROW
+
+           MOVE "65+" TO AGE-BAND-NAME
+           MOVE SUM-MORE-64 TO AGE-BAND-TOTAL
+           PERFORM 4100-DISPLAY-XTAB-ROW
+
+           DISPLAY XTAB-DISP-SEPARATOR
+           .
+
+       4000-DISPLAY-XTAB-REPORT-END.
+           EXIT.
+      ******************************************************************
+      * Estimates and displays the two cells (female, male) for the
+      * age band currently held in AGE-BAND-NAME/AGE-BAND-TOTAL.
+      ******************************************************************
+       4100-DISPLAY-XTAB-ROW.
+           MOVE ZERO TO CELL-FEMALE CELL-MALE
+
+           IF POP-TOTAL > 0 THEN
+              COMPUTE CELL-FEMALE ROUNDED =
+                 (AGE-BAND-TOTAL * SUM-FEMALE) / POP-TOTAL
+              COMPUTE CELL-MALE ROUNDED =
+                 (AGE-BAND-TOTAL * SUM-MALE) / POP-TOTAL
+           END-IF
+
+           MOVE AGE-BAND-NAME TO XT-AGE-BAND
+           MOVE CELL-FEMALE   TO XT-FEMALE
+           MOVE CELL-MALE     TO XT-MALE
+
+           DISPLAY XTAB-LINE-DISP-REC
+           .
+
+       4100-DISPLAY-XTAB-ROW-END.
+           EXIT.
+
+       END PROGRAM UNEMAGXG.

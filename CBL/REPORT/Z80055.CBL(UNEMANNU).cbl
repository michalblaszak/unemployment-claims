@@ -0,0 +1,271 @@
+      ******************************************************************
+      * The annual rollup/summary report.
+      ******************************************************************
+      * Buckets every record UNEMPAPI returns by the year in its
+      * FD-DATE (the first four characters, e.g. '2015' out of
+      * '2015-01-01') and reports the five dimension totals summed
+      * across all records for that year, one line per year found.
+      *-----------------------------------------------------------------
+      * Subprograms:
+      *  UNEMPAPI: see CBL/REPORT(UNEMPAPI) for the full parameter
+      *            description. This program requests all records.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMANNU.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-20.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  ANNUAL-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+       01  ID-PAR         PIC X(10) VALUE "00000000".
+       01  SORT-ORDER-PAR PIC X(10) VALUE "RECORD-ID".
+       01  ID-END-PAR     PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+       01  REC-YEAR PIC X(4).
+
+      * One accumulator row per distinct year found in the returned
+      * records, filled in as years are encountered - the source data
+      * isn't guaranteed to arrive in date order.
+       01  ANNUAL-TABLE.
+           05 ANNUAL-ENTRY OCCURS 30 TIMES.
+              10 ANNUAL-YEAR       PIC X(4)   VALUE SPACES.
+              10 ANNUAL-BY-AGE      COMP-4 PIC 9(9) VALUE ZERO.
+              10 ANNUAL-BY-GENDER   COMP-4 PIC 9(9) VALUE ZERO.
+              10 ANNUAL-BY-INDUSTRY COMP-4 PIC 9(9) VALUE ZERO.
+              10 ANNUAL-BY-RACE     COMP-4 PIC 9(9) VALUE ZERO.
+              10 ANNUAL-BY-ETHNIC   COMP-4 PIC 9(9) VALUE ZERO.
+
+       01  ANNUAL-COUNT PIC 9(2) COMP-4 VALUE ZERO.
+       01  ANNUAL-IDX   PIC 9(2) COMP-4.
+       01  FOUND-IDX    PIC 9(2) COMP-4 VALUE ZERO.
+
+       01  ANNUAL-DISP-HEADER.
+           05 FILLER PIC X(6)  VALUE 'Year|'.
+           05 FILLER PIC X(11) VALUE 'By Age    |'.
+           05 FILLER PIC X(11) VALUE 'By Gender |'.
+           05 FILLER PIC X(11) VALUE 'By Indust |'.
+           05 FILLER PIC X(11) VALUE 'By Race   |'.
+           05 FILLER PIC X(11) VALUE 'By Ethnic |'.
+
+       01  ANNUAL-DISP-SEPARATOR PIC X(61) VALUE ALL '-'.
+
+       01  ANNUAL-LINE-DISP-REC.
+           05 REP-YEAR         PIC X(4)       VALUE SPACES.
+           05 FILLER           PIC X          VALUE '|'.
+           05 REP-BY-AGE       PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER           PIC X          VALUE '|'.
+           05 REP-BY-GENDER    PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER           PIC X          VALUE '|'.
+           05 REP-BY-INDUSTRY  PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER           PIC X          VALUE '|'.
+           05 REP-BY-RACE      PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER           PIC X          VALUE '|'.
+           05 REP-BY-ETHNIC    PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER           PIC X          VALUE '|'.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-ACCUMULATE-ANNUAL
+           PERFORM 3000-FREE-UP
+           PERFORM 4000-DISPLAY-ANNUAL-REPORT
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Walks the returned list, bucketing each record's five
+      * dimension totals into the accumulator row for its year.
+      ******************************************************************
+       2000-ACCUMULATE-ANNUAL.
+           IF NOT RET-STATUS-OK THEN
+              DISPLAY "[ANNU] Couldn't retrieve records."
+              GO TO 2000-ACCUMULATE-ANNUAL-END
+           END-IF
+
+           SET CURRENT-NODE TO FIRST-ELEMENT
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              MOVE PAYLOAD OF CURRENT-REC TO ANNUAL-PAYLOAD-REC
+
+              MOVE FD-DATE (1:4) TO REC-YEAR
+              PERFORM 2100-FIND-OR-ADD-YEAR
+              PERFORM 2200-ADD-TO-YEAR
+
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+           END-PERFORM
+           .
+
+       2000-ACCUMULATE-ANNUAL-END.
+           EXIT.
+      ******************************************************************
+      * Finds REC-YEAR's row in ANNUAL-TABLE, adding a new one if this
+      * is the first record seen for that year. Leaves the row's
+      * subscript in FOUND-IDX.
+      ******************************************************************
+       2100-FIND-OR-ADD-YEAR.
+           MOVE ZERO TO FOUND-IDX
+
+           PERFORM VARYING ANNUAL-IDX FROM 1 BY 1
+                 UNTIL ANNUAL-IDX > ANNUAL-COUNT
+              IF ANNUAL-YEAR (ANNUAL-IDX) = REC-YEAR THEN
+                 MOVE ANNUAL-IDX TO FOUND-IDX
+              END-IF
+           END-PERFORM
+
+           IF FOUND-IDX = ZERO THEN
+              IF ANNUAL-COUNT >= 30 THEN
+                 DISPLAY "[ANNU] Too many distinct years - '"
+                    REC-YEAR "' skipped."
+                 GO TO 2100-FIND-OR-ADD-YEAR-END
+              END-IF
+
+              ADD 1 TO ANNUAL-COUNT
+              MOVE ANNUAL-COUNT TO FOUND-IDX
+              MOVE REC-YEAR TO ANNUAL-YEAR (FOUND-IDX)
+           END-IF
+           .
+
+       2100-FIND-OR-ADD-YEAR-END.
+           EXIT.
+      ******************************************************************
+      * Adds the current record's dimension totals into the year row
+      * found (or added) by 2100-FIND-OR-ADD-YEAR.
+      ******************************************************************
+       2200-ADD-TO-YEAR.
+           IF FOUND-IDX = ZERO THEN
+              GO TO 2200-ADD-TO-YEAR-END
+           END-IF
+
+           ADD FD-INA-AGE FD-LESS-22 FD-22-24 FD-25-34 FD-35-44
+               FD-45-54 FD-55-59 FD-60-64 FD-MORE-64
+               TO ANNUAL-BY-AGE (FOUND-IDX)
+           ADD FD-INA-GENDER FD-FEMALE FD-MALE
+               TO ANNUAL-BY-GENDER (FOUND-IDX)
+           ADD FD-INA-INDUSTRY FD-WHOLESALE-TRADE
+               FD-TRANSPORTATION-WAREHOUSE FD-CONSTRUCTION
+               FD-FINANCE-INSURANCE FD-MANUFACTURING
+               FD-AGRICULT-FORESTRY-FISHING-H FD-PUBLIC-ADMINISTRATION
+               FD-UTILITIES FD-ACCOMODATION-FOOD-SERVICES
+               FD-INFORMATION FD-PROFESSION-SCIENCE-TECH-SER
+               FD-REAL-ESTATE-RENTAL-LEASING
+               FD-OTHER-SERV-EXCEPT-PUBLIC-AD
+               FD-MGMT-OF-COMPANIES-ENTERPRIS
+               FD-EDUCATIONAL-SERVICES FD-MINING
+               FD-HEALTH-CARE-SOCIAL-ASSISTAN
+               FD-ARTS-ENTERTAINMENT-RECREATI
+               FD-ADMIN-SPRT-WASTE-REMEDIA-SE FD-RETAIL-TRADE
+               TO ANNUAL-BY-INDUSTRY (FOUND-IDX)
+           ADD FD-INA-RACE FD-WHITE FD-ASIAN
+               FD-BLACK-OR-AFRICAN-AMERICAN
+               FD-AMERIC-INDIAN-OR-ALASKA-NAT
+               FD-NATIVE-HAWAII-OR-OTHER-PACI
+               TO ANNUAL-BY-RACE (FOUND-IDX)
+           ADD FD-INA-ETHNIC FD-HISPANIC-OR-LATINO
+               FD-NOT-HISPANIC-OR-LATINO
+               TO ANNUAL-BY-ETHNIC (FOUND-IDX)
+           .
+
+       2200-ADD-TO-YEAR-END.
+           EXIT.
+      ******************************************************************
+      * Releases the list of nodes returned by UNEMPAPI.
+      ******************************************************************
+       3000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       3000-FREE-UP-END.
+           EXIT.
+      ******************************************************************
+      * Displays one line per year found, in the order first
+      * encountered.
+      ******************************************************************
+       4000-DISPLAY-ANNUAL-REPORT.
+           DISPLAY "Annual rollup report."
+           DISPLAY ANNUAL-DISP-SEPARATOR
+           DISPLAY ANNUAL-DISP-HEADER
+           DISPLAY ANNUAL-DISP-SEPARATOR
+
+           PERFORM VARYING ANNUAL-IDX FROM 1 BY 1
+                 UNTIL ANNUAL-IDX > ANNUAL-COUNT
+              MOVE ANNUAL-YEAR (ANNUAL-IDX)       TO REP-YEAR
+              MOVE ANNUAL-BY-AGE (ANNUAL-IDX)      TO REP-BY-AGE
+              MOVE ANNUAL-BY-GENDER (ANNUAL-IDX)   TO REP-BY-GENDER
+              MOVE ANNUAL-BY-INDUSTRY (ANNUAL-IDX) TO REP-BY-INDUSTRY
+              MOVE ANNUAL-BY-RACE (ANNUAL-IDX)     TO REP-BY-RACE
+              MOVE ANNUAL-BY-ETHNIC (ANNUAL-IDX)   TO REP-BY-ETHNIC
+
+              DISPLAY ANNUAL-LINE-DISP-REC
+           END-PERFORM
+
+           DISPLAY ANNUAL-DISP-SEPARATOR
+           .
+
+       4000-DISPLAY-ANNUAL-REPORT-END.
+           EXIT.
+
+       END PROGRAM UNEMANNU.

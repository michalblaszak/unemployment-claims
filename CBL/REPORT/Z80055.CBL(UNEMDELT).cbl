@@ -0,0 +1,398 @@
+      ******************************************************************
+      * The period-over-period delta report.
+      ******************************************************************
+      * This frontend program calls the backend API subprogram
+      * (UNEMPAPI) once for each of two dates and reports, dimension by
+      * dimension, how far the later period moved from the earlier one
+      * - both as a raw count and as a percentage change.
+      *-----------------------------------------------------------------
+      * An optional PARM= "<period-A-date><period-B-date>" from the
+      * EXEC statement, twenty characters total (two ten-byte
+      * "YYYY-MM-DD" dates run together), lets an operator pick the
+      * two periods to compare. Without one, PERIOD-A-DATE and
+      * PERIOD-B-DATE keep their demo values below.
+      *-----------------------------------------------------------------
+      * Subprograms:
+      *  UNEMPAPI: see CBL/REPORT(UNEMPAPI) for the full parameter
+      *            description. This program always searches by DATE.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-03-10  MB  Initial version.
+      *    2021-06-22  MB  Added the optional PARM= two-date form so an
+      *                    operator can compare any two periods without
+      *                    a recompile.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMDELT.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-10.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  DELTA-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+       01  ID-PAR         PIC X(10).
+       01  SORT-ORDER-PAR PIC X(10) VALUE "DATE".
+       01  ID-END-PAR     PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+      * The two periods being compared. Demo values, standing in for
+      * whatever two dates a caller wants to compare.
+       01  PERIOD-A-DATE  PIC X(10) VALUE "2014-01-01".
+       01  PERIOD-B-DATE  PIC X(10) VALUE "2015-01-01".
+
+      * The aggregated totals for each period, and the delta between
+      * them.
+       01  PERIOD-COMP-REC.
+           05 A-BY-AGE      COMP-4 PIC 9(7) VALUE ZERO.
+           05 A-BY-GENDER   COMP-4 PIC 9(7) VALUE ZERO.
+           05 A-BY-INDUSTRY COMP-4 PIC 9(7) VALUE ZERO.
+           05 A-BY-RACE     COMP-4 PIC 9(7) VALUE ZERO.
+           05 A-BY-ETHNIC   COMP-4 PIC 9(7) VALUE ZERO.
+
+           05 B-BY-AGE      COMP-4 PIC 9(7) VALUE ZERO.
+           05 B-BY-GENDER   COMP-4 PIC 9(7) VALUE ZERO.
+           05 B-BY-INDUSTRY COMP-4 PIC 9(7) VALUE ZERO.
+           05 B-BY-RACE     COMP-4 PIC 9(7) VALUE ZERO.
+           05 B-BY-ETHNIC   COMP-4 PIC 9(7) VALUE ZERO.
+
+           05 DELTA-BY-AGE      COMP-4 PIC S9(7) VALUE ZERO.
+           05 DELTA-BY-GENDER   COMP-4 PIC S9(7) VALUE ZERO.
+           05 DELTA-BY-INDUSTRY COMP-4 PIC S9(7) VALUE ZERO.
+           05 DELTA-BY-RACE     COMP-4 PIC S9(7) VALUE ZERO.
+           05 DELTA-BY-ETHNIC   COMP-4 PIC S9(7) VALUE ZERO.
+
+           05 PCT-CHG-AGE      PIC S9(3)V9 VALUE ZERO.
+           05 PCT-CHG-GENDER   PIC S9(3)V9 VALUE ZERO.
+           05 PCT-CHG-INDUSTRY PIC S9(3)V9 VALUE ZERO.
+           05 PCT-CHG-RACE     PIC S9(3)V9 VALUE ZERO.
+           05 PCT-CHG-ETHNIC   PIC S9(3)V9 VALUE ZERO.
+
+      * A structure to hold a line of the delta report to be displayed
+       01  DELTA-DISP-HEADER.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(12) VALUE ' Dimension  '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(12) VALUE ' Period A   '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(12) VALUE ' Period B   '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(12) VALUE '   Delta    '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(9)  VALUE ' Chg %  '.
+           05 FILLER PIC X     VALUE '|'.
+
+       01  DELTA-DISP-SEPARATOR PIC X(63) VALUE ALL '-'.
+
+       01  DELTA-LINE-DISP-REC.
+           05 FILLER          PIC X          VALUE '|'.
+           05 DEL-DIMENSION   PIC X(12)      VALUE ALL SPACES.
+           05 FILLER          PIC X          VALUE '|'.
+           05 DEL-PERIOD-A    PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER          PIC X          VALUE '|'.
+           05 DEL-PERIOD-B    PIC Z,ZZZ,ZZ9  VALUE ZERO.
+           05 FILLER          PIC X          VALUE '|'.
+           05 DEL-DELTA       PIC -Z,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER          PIC X          VALUE '|'.
+           05 DEL-PCT-CHG     PIC -ZZ9.9     VALUE ZERO.
+           05 FILLER          PIC X          VALUE '%'.
+           05 FILLER          PIC X          VALUE '|'.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      * The optional PARM= "<period-A-date><period-B-date>" text from
+      * the EXEC statement - see the description above.
+       01  PARM-INFO.
+           05 PARM-LEN  PIC S9(4) COMP.
+           05 PARM-DATES.
+              10 PARM-PERIOD-A PIC X(10).
+              10 PARM-PERIOD-B PIC X(10).
+
+      *========================
+       PROCEDURE DIVISION USING PARM-INFO.
+      *========================
+       1000-MAIN.
+           IF PARM-LEN >= 20 THEN
+              MOVE PARM-PERIOD-A TO PERIOD-A-DATE
+              MOVE PARM-PERIOD-B TO PERIOD-B-DATE
+           END-IF
+
+      * Request period A by date
+           MOVE PERIOD-A-DATE TO ID-PAR
+
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-CAPTURE-PERIOD-A
+           PERFORM 3000-FREE-UP
+
+      * Request period B by date
+           INITIALIZE RESPONSE-OUT ALL TO VALUE
+           MOVE PERIOD-B-DATE TO ID-PAR
+
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2100-CAPTURE-PERIOD-B
+           PERFORM 3000-FREE-UP
+
+           PERFORM 4000-COMPUTE-DELTAS
+           PERFORM 5000-DISPLAY-DELTA-REPORT
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Sums the records found for period A into the A-BY-* totals.
+      ******************************************************************
+       2000-CAPTURE-PERIOD-A.
+           IF NOT RET-STATUS-OK THEN
+              DISPLAY "[DELTA] Period A (" PERIOD-A-DATE
+                 ") not found or DB error - treated as zero."
+              GO TO 2000-CAPTURE-PERIOD-A-END
+           END-IF
+
+           SET CURRENT-NODE TO FIRST-ELEMENT
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              MOVE PAYLOAD OF CURRENT-REC TO DELTA-PAYLOAD-REC
+
+              ADD FD-INA-AGE FD-LESS-22 FD-22-24 FD-25-34 FD-35-44
+                  FD-45-54 FD-55-59 FD-60-64 FD-MORE-64 TO A-BY-AGE
+              ADD FD-INA-GENDER FD-FEMALE FD-MALE TO A-BY-GENDER
+              ADD FD-INA-INDUSTRY FD-WHOLESALE-TRADE
+                  FD-TRANSPORTATION-WAREHOUSE FD-CONSTRUCTION
+                  FD-FINANCE-INSURANCE FD-MANUFACTURING
+                  FD-AGRICULT-FORESTRY-FISHING-H
+                  FD-PUBLIC-ADMINISTRATION FD-UTILITIES
+                  FD-ACCOMODATION-FOOD-SERVICES FD-INFORMATION
+                  FD-PROFESSION-SCIENCE-TECH-SER
+                  FD-REAL-ESTATE-RENTAL-LEASING
+                  FD-OTHER-SERV-EXCEPT-PUBLIC-AD
+                  FD-MGMT-OF-COMPANIES-ENTERPRIS
+                  FD-EDUCATIONAL-SERVICES FD-MINING
+                  FD-HEALTH-CARE-SOCIAL-ASSISTAN
+                  FD-ARTS-ENTERTAINMENT-RECREATI
+                  FD-ADMIN-SPRT-WASTE-REMEDIA-SE FD-RETAIL-TRADE
+                  TO A-BY-INDUSTRY
+              ADD FD-INA-RACE FD-WHITE FD-ASIAN
+                  FD-BLACK-OR-AFRICAN-AMERICAN
+                  FD-AMERIC-INDIAN-OR-ALASKA-NAT
+                  FD-NATIVE-HAWAII-OR-OTHER-PACI TO A-BY-RACE
+              ADD FD-INA-ETHNIC FD-HISPANIC-OR-LATINO
+                  FD-NOT-HISPANIC-OR-LATINO TO A-BY-ETHNIC
+
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+           END-PERFORM
+           .
+
+       2000-CAPTURE-PERIOD-A-END.
+           EXIT.
+      ******************************************************************
+      * Sums the records found for period B into the B-BY-* totals.
+      ******************************************************************
+       2100-CAPTURE-PERIOD-B.
+           IF NOT RET-STATUS-OK THEN
+              DISPLAY "[DELTA] Period B (" PERIOD-B-DATE
+                 ") not found or DB error - treated as zero."
+              GO TO 2100-CAPTURE-PERIOD-B-END
+           END-IF
+
+           SET CURRENT-NODE TO FIRST-ELEMENT
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              MOVE PAYLOAD OF CURRENT-REC TO DELTA-PAYLOAD-REC
+
+              ADD FD-INA-AGE FD-LESS-22 FD-22-24 FD-25-34 FD-35-44
+                  FD-45-54 FD-55-59 FD-60-64 FD-MORE-64 TO B-BY-AGE
+              ADD FD-INA-GENDER FD-FEMALE FD-MALE TO B-BY-GENDER
+              ADD FD-INA-INDUSTRY FD-WHOLESALE-TRADE
+                  FD-TRANSPORTATION-WAREHOUSE FD-CONSTRUCTION
+                  FD-FINANCE-INSURANCE FD-MANUFACTURING
+                  FD-AGRICULT-FORESTRY-FISHING-H
+                  FD-PUBLIC-ADMINISTRATION FD-UTILITIES
+                  FD-ACCOMODATION-FOOD-SERVICES FD-INFORMATION
+                  FD-PROFESSION-SCIENCE-TECH-SER
+                  FD-REAL-ESTATE-RENTAL-LEASING
+                  FD-OTHER-SERV-EXCEPT-PUBLIC-AD
+                  FD-MGMT-OF-COMPANIES-ENTERPRIS
+                  FD-EDUCATIONAL-SERVICES FD-MINING
+                  FD-HEALTH-CARE-SOCIAL-ASSISTAN
+                  FD-ARTS-ENTERTAINMENT-RECREATI
+                  FD-ADMIN-SPRT-WASTE-REMEDIA-SE FD-RETAIL-TRADE
+                  TO B-BY-INDUSTRY
+              ADD FD-INA-RACE FD-WHITE FD-ASIAN
+                  FD-BLACK-OR-AFRICAN-AMERICAN
+                  FD-AMERIC-INDIAN-OR-ALASKA-NAT
+                  FD-NATIVE-HAWAII-OR-OTHER-PACI TO B-BY-RACE
+              ADD FD-INA-ETHNIC FD-HISPANIC-OR-LATINO
+                  FD-NOT-HISPANIC-OR-LATINO TO B-BY-ETHNIC
+
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+           END-PERFORM
+           .
+
+       2100-CAPTURE-PERIOD-B-END.
+           EXIT.
+      ******************************************************************
+      * Releases the list of nodes returned by the last UNEMPAPI call.
+      ******************************************************************
+       3000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       3000-FREE-UP-END.
+           EXIT.
+      ******************************************************************
+      * Computes the delta and percentage change for each dimension.
+      ******************************************************************
+       4000-COMPUTE-DELTAS.
+           SUBTRACT A-BY-AGE      FROM B-BY-AGE      GIVING
+              DELTA-BY-AGE
+           SUBTRACT A-BY-GENDER   FROM B-BY-GENDER   GIVING
+              DELTA-BY-GENDER
+           SUBTRACT A-BY-INDUSTRY FROM B-BY-INDUSTRY GIVING
+              DELTA-BY-INDUSTRY
+           SUBTRACT A-BY-RACE     FROM B-BY-RACE     GIVING
+              DELTA-BY-RACE
+           SUBTRACT A-BY-ETHNIC   FROM B-BY-ETHNIC   GIVING
+              DELTA-BY-ETHNIC
+
+           IF A-BY-AGE > 0 THEN
+              COMPUTE PCT-CHG-AGE ROUNDED =
+                 (DELTA-BY-AGE / A-BY-AGE) * 100
+           END-IF
+           IF A-BY-GENDER > 0 THEN
+              COMPUTE PCT-CHG-GENDER ROUNDED =
+                 (DELTA-BY-GENDER / A-BY-GENDER) * 100
+           END-IF
+           IF A-BY-INDUSTRY > 0 THEN
+              COMPUTE PCT-CHG-INDUSTRY ROUNDED =
+                 (DELTA-BY-INDUSTRY / A-BY-INDUSTRY) * 100
+           END-IF
+           IF A-BY-RACE > 0 THEN
+              COMPUTE PCT-CHG-RACE ROUNDED =
+                 (DELTA-BY-RACE / A-BY-RACE) * 100
+           END-IF
+           IF A-BY-ETHNIC > 0 THEN
+              COMPUTE PCT-CHG-ETHNIC ROUNDED =
+                 (DELTA-BY-ETHNIC / A-BY-ETHNIC) * 100
+           END-IF
+           .
+
+       4000-COMPUTE-DELTAS-END.
+           EXIT.
+      ******************************************************************
+      * Displays the delta report, one line per dimension.
+      ******************************************************************
+       5000-DISPLAY-DELTA-REPORT.
+           DISPLAY "Period-over-period delta: " PERIOD-A-DATE
+              " vs " PERIOD-B-DATE
+
+           DISPLAY DELTA-DISP-SEPARATOR
+           DISPLAY DELTA-DISP-HEADER
+           DISPLAY DELTA-DISP-SEPARATOR
+
+           MOVE "Age"      TO DEL-DIMENSION
+           MOVE A-BY-AGE   TO DEL-PERIOD-A
+           MOVE B-BY-AGE   TO DEL-PERIOD-B
+           MOVE DELTA-BY-AGE TO DEL-DELTA
+           MOVE PCT-CHG-AGE TO DEL-PCT-CHG
+           DISPLAY DELTA-LINE-DISP-REC
+
+           MOVE "Gender"      TO DEL-DIMENSION
+           MOVE A-BY-GENDER   TO DEL-PERIOD-A
+           MOVE B-BY-GENDER   TO DEL-PERIOD-B
+           MOVE DELTA-BY-GENDER TO DEL-DELTA
+           MOVE PCT-CHG-GENDER TO DEL-PCT-CHG
+           DISPLAY DELTA-LINE-DISP-REC
+
+           MOVE "Industry"      TO DEL-DIMENSION
+           MOVE A-BY-INDUSTRY   TO DEL-PERIOD-A
+           MOVE B-BY-INDUSTRY   TO DEL-PERIOD-B
+           MOVE DELTA-BY-INDUSTRY TO DEL-DELTA
+           MOVE PCT-CHG-INDUSTRY TO DEL-PCT-CHG
+           DISPLAY DELTA-LINE-DISP-REC
+
+           MOVE "Race"      TO DEL-DIMENSION
+           MOVE A-BY-RACE   TO DEL-PERIOD-A
+           MOVE B-BY-RACE   TO DEL-PERIOD-B
+           MOVE DELTA-BY-RACE TO DEL-DELTA
+           MOVE PCT-CHG-RACE TO DEL-PCT-CHG
+           DISPLAY DELTA-LINE-DISP-REC
+
+           MOVE "Ethnicity"      TO DEL-DIMENSION
+           MOVE A-BY-ETHNIC   TO DEL-PERIOD-A
+           MOVE B-BY-ETHNIC   TO DEL-PERIOD-B
+           MOVE DELTA-BY-ETHNIC TO DEL-DELTA
+           MOVE PCT-CHG-ETHNIC TO DEL-PCT-CHG
+           DISPLAY DELTA-LINE-DISP-REC
+
+           DISPLAY DELTA-DISP-SEPARATOR
+           .
+
+       5000-DISPLAY-DELTA-REPORT-END.
+           EXIT.
+
+       END PROGRAM UNEMDELT.

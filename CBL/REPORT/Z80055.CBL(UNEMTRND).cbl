@@ -0,0 +1,307 @@
+      ******************************************************************
+      * Trend/time-series export for a single dimension.
+      ******************************************************************
+      * Getting a trend of, say, REP-BY-INDUSTRY over a year used to
+      * mean running UNEMMAIN repeatedly for each date and manually
+      * collecting the numbers. This program instead walks every
+      * record in START-DATE-PAR through END-DATE-PAR in one shot, via
+      * UNEMPAPI's 'DATE-RANGE' search mode, and writes
+      * one row per record - just the date and TREND-DIMENSION-PAR's
+      * total - as a plain two-column sequential file an operator can
+      * feed straight into a spreadsheet or charting tool.
+      *-----------------------------------------------------------------
+      * TREND-DIMENSION-PAR/START-DATE-PAR/END-DATE-PAR are
+      * working-storage constants rather than a PARM, the same way
+      * UNEMINRC keeps its own tuning constant
+      * (INA-TOLERANCE-PCT) in WORKING-STORAGE and UNEMTOPN
+      * keeps RANK-DIMENSION-PAR there - change any of the three and
+      * recompile to export a different dimension or period. The
+      * per-record dimension total is computed the same way UNEMTOPN's
+      * 2100-COMPUTE-DIMENSION-TOTALS/2200-SELECT-RANK-VALUE do.
+      *-----------------------------------------------------------------
+      * Subprograms:
+      *  UNEMPAPI: see CBL/REPORT(UNEMPAPI) for the full parameter
+      *            description. This program always searches by
+      *            DATE-RANGE.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-06-29  MB  Initial version.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMTRND.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-06-29.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           *> The chart-ready date/value export
+           SELECT TREND-OUT-FILE ASSIGN TO TRNDOUTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS TREND-OUT-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       FD  TREND-OUT-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE F.
+       01  TREND-OUT-REC PIC X(30).
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  TRND-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+      * The date range to export - inclusive on both ends.
+       77  START-DATE-PAR PIC X(10) VALUE "2015-01-01".
+       77  END-DATE-PAR   PIC X(10) VALUE "2015-12-31".
+
+      * Which dimension to export - one of AGE, GENDER, INDUSTRY,
+      * RACE or ETHNIC. Change and recompile to export another
+      * dimension.
+       77  TREND-DIMENSION-PAR PIC X(9) VALUE "INDUSTRY".
+
+       01  ID-PAR             PIC X(10).
+       01  SORT-ORDER-PAR     PIC X(10) VALUE "DATE-RANGE".
+       01  ID-END-PAR         PIC X(10).
+       01  MAX-RECORDS-PAR    PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR     PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR  PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+       01  TREND-OUT-STATUS PIC XX.
+           88 TREND-OUT-OK VALUE "00".
+
+      * The current record's five dimension totals, computed the same
+      * way UNEMTOPN's 2100-COMPUTE-DIMENSION-TOTALS does.
+       01  COMP-BY-AGE      COMP-4 PIC 9(7).
+       01  COMP-BY-GENDER   COMP-4 PIC 9(7).
+       01  COMP-BY-INDUSTRY COMP-4 PIC 9(7).
+       01  COMP-BY-RACE     COMP-4 PIC 9(7).
+       01  COMP-BY-ETHNIC   COMP-4 PIC 9(7).
+
+      * The dimension value selected by TREND-DIMENSION-PAR for the
+      * current record - what this row's VALUE column shows.
+       01  TREND-VALUE COMP-4 PIC 9(7).
+
+      * TREND-VALUE, unpacked to a DISPLAY picture so it can be
+      * STRINGed straight into TREND-DATA-LINE.
+       01  TREND-VALUE-DISP PIC 9(7).
+
+       01  ROWS-WRITTEN PIC 9(7) COMP-4 VALUE ZERO.
+
+       01  TREND-HEADER-REC.
+           05 FILLER PIC X(5) VALUE 'DATE,'.
+           05 FILLER PIC X(5) VALUE 'VALUE'.
+
+       01  TREND-DATA-LINE PIC X(30).
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           OPEN OUTPUT TREND-OUT-FILE
+
+           IF NOT TREND-OUT-OK THEN
+              DISPLAY "Couldn't open the trend export file. Status: "
+                 TREND-OUT-STATUS
+              GO TO 1000-MAIN-END
+           END-IF
+
+           WRITE TREND-OUT-REC FROM TREND-HEADER-REC
+
+           MOVE START-DATE-PAR TO ID-PAR
+           MOVE END-DATE-PAR TO ID-END-PAR
+
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-WRITE-TREND-ROWS
+           PERFORM 3000-FREE-UP
+
+           CLOSE TREND-OUT-FILE
+
+           DISPLAY ROWS-WRITTEN " row(s) written for "
+              TREND-DIMENSION-PAR ", " START-DATE-PAR " through "
+              END-DATE-PAR "."
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Walks the returned list, writing one date/value row per
+      * record.
+      ******************************************************************
+       2000-WRITE-TREND-ROWS.
+           EVALUATE TRUE
+              WHEN RET-STATUS-OK
+                 SET CURRENT-NODE TO FIRST-ELEMENT
+                 PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+                    SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                    MOVE PAYLOAD OF CURRENT-REC TO TRND-PAYLOAD-REC
+
+                    PERFORM 2100-COMPUTE-DIMENSION-TOTALS
+                    PERFORM 2200-SELECT-TREND-VALUE
+                    PERFORM 2300-WRITE-TREND-LINE
+
+                    SET CURRENT-NODE TO RET-REC-NEXT-PTR
+                 END-PERFORM
+              WHEN RET-STATUS-REC-NOT-FOUND
+                 DISPLAY "Requested data not found"
+              WHEN RET-STATUS-DB-ERROR
+                 DISPLAY "Internal error"
+              WHEN OTHER
+                 DISPLAY '[UNEMTRND] Unhandled response code "'
+                    RET-STATUS '"'
+           END-EVALUATE
+           .
+
+       2000-WRITE-TREND-ROWS-END.
+           EXIT.
+      ******************************************************************
+      * Computes the current record's five dimension totals - the
+      * same summation UNEMTOPN's 2100-COMPUTE-DIMENSION-TOTALS
+      * performs.
+      ******************************************************************
+       2100-COMPUTE-DIMENSION-TOTALS.
+           ADD FD-INA-AGE FD-LESS-22 FD-22-24 FD-25-34 FD-35-44
+               FD-45-54 FD-55-59 FD-60-64 FD-MORE-64
+               GIVING COMP-BY-AGE
+           ADD FD-INA-GENDER FD-FEMALE FD-MALE
+               GIVING COMP-BY-GENDER
+           ADD FD-INA-INDUSTRY FD-WHOLESALE-TRADE
+               FD-TRANSPORTATION-WAREHOUSE FD-CONSTRUCTION
+               FD-FINANCE-INSURANCE FD-MANUFACTURING
+               FD-AGRICULT-FORESTRY-FISHING-H FD-PUBLIC-ADMINISTRATION
+               FD-UTILITIES FD-ACCOMODATION-FOOD-SERVICES
+               FD-INFORMATION FD-PROFESSION-SCIENCE-TECH-SER
+               FD-REAL-ESTATE-RENTAL-LEASING
+               FD-OTHER-SERV-EXCEPT-PUBLIC-AD
+               FD-MGMT-OF-COMPANIES-ENTERPRIS
+               FD-EDUCATIONAL-SERVICES FD-MINING
+               FD-HEALTH-CARE-SOCIAL-ASSISTAN
+               FD-ARTS-ENTERTAINMENT-RECREATI
+               FD-ADMIN-SPRT-WASTE-REMEDIA-SE FD-RETAIL-TRADE
+               GIVING COMP-BY-INDUSTRY
+           ADD FD-INA-RACE FD-WHITE FD-ASIAN
+               FD-BLACK-OR-AFRICAN-AMERICAN
+               FD-AMERIC-INDIAN-OR-ALASKA-NAT
+               FD-NATIVE-HAWAII-OR-OTHER-PACI
+               GIVING COMP-BY-RACE
+           ADD FD-INA-ETHNIC FD-HISPANIC-OR-LATINO
+               FD-NOT-HISPANIC-OR-LATINO
+               GIVING COMP-BY-ETHNIC
+           .
+
+       2100-COMPUTE-DIMENSION-TOTALS-END.
+           EXIT.
+      ******************************************************************
+      * Picks the one dimension total TREND-DIMENSION-PAR names into
+      * TREND-VALUE.
+      ******************************************************************
+       2200-SELECT-TREND-VALUE.
+           EVALUATE TREND-DIMENSION-PAR
+              WHEN "AGE"
+                 MOVE COMP-BY-AGE      TO TREND-VALUE
+              WHEN "GENDER"
+                 MOVE COMP-BY-GENDER   TO TREND-VALUE
+              WHEN "INDUSTRY"
+                 MOVE COMP-BY-INDUSTRY TO TREND-VALUE
+              WHEN "RACE"
+                 MOVE COMP-BY-RACE     TO TREND-VALUE
+              WHEN "ETHNIC"
+                 MOVE COMP-BY-ETHNIC   TO TREND-VALUE
+              WHEN OTHER
+                 DISPLAY "[UNEMTRND] Unknown TREND-DIMENSION-PAR '"
+                    TREND-DIMENSION-PAR "' - defaulting to INDUSTRY."
+                 MOVE COMP-BY-INDUSTRY TO TREND-VALUE
+           END-EVALUATE
+           .
+
+       2200-SELECT-TREND-VALUE-END.
+           EXIT.
+      ******************************************************************
+      * Formats and writes one date/value row.
+      ******************************************************************
+       2300-WRITE-TREND-LINE.
+           MOVE SPACES TO TREND-DATA-LINE
+           MOVE TREND-VALUE TO TREND-VALUE-DISP
+
+           STRING
+              FD-DATE          DELIMITED BY SIZE
+              ","              DELIMITED BY SIZE
+              TREND-VALUE-DISP DELIMITED BY SIZE
+              INTO TREND-DATA-LINE
+           END-STRING
+
+           WRITE TREND-OUT-REC FROM TREND-DATA-LINE
+           ADD 1 TO ROWS-WRITTEN
+           .
+
+       2300-WRITE-TREND-LINE-END.
+           EXIT.
+      ******************************************************************
+      * Releases the list of nodes returned by UNEMPAPI.
+      ******************************************************************
+       3000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       3000-FREE-UP-END.
+           EXIT.
+
+       END PROGRAM UNEMTRND.

@@ -0,0 +1,347 @@
+      ******************************************************************
+      * This utility exports the full contents of the UNEMPLRP VSAM
+      * dataset as a flat, comma-separated file suitable for loading
+      * into a spreadsheet or a downstream analytics tool.
+      *-----------------------------------------------------------------
+      * The export is driven entirely through the UNEMPAPI subprogram,
+      * the same way UNEMMAIN drives its report - this program never
+      * touches the VSAM dataset directly. All records are requested,
+      * sorted by record-id, and the returned linked list is walked
+      * once to write one CSV line per record.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-03-01  MB  Initial version.
+      *    2021-07-14  MB  Added STATE_CODE/LABOR_FORCE columns so the
+      *                    export carries PAYLOAD's newest two fields
+      *                    instead of stopping at NOT_HISPANIC_OR_LATINO.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMCSV.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-01.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           SELECT CSV-OUT-FILE ASSIGN TO CSVOUTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CSV-OUT-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       FD  CSV-OUT-FILE
+           RECORD CONTAINS 750 CHARACTERS
+           RECORDING MODE F.
+       01  CSV-OUT-REC PIC X(750).
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  CSV-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+       01  ID-PAR         PIC X(10).
+       01  SORT-ORDER-PAR PIC X(10).
+       01  ID-END-PAR     PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+       01  CSV-OUT-STATUS PIC XX.
+           88 CSV-OUT-OK VALUE "00".
+
+      * The column header line, built the same way the report headers
+      * in UNEMMAIN are - one FILLER per column.
+       01  CSV-HEADER-REC.
+           05 FILLER PIC X(10) VALUE 'RECORD_ID,'.
+           05 FILLER PIC X(05) VALUE 'DATE,'.
+           05 FILLER PIC X(08) VALUE 'INA_AGE,'.
+           05 FILLER PIC X(08) VALUE 'LESS_22,'.
+           05 FILLER PIC X(10) VALUE 'AGE_22_24,'.
+           05 FILLER PIC X(10) VALUE 'AGE_25_34,'.
+           05 FILLER PIC X(10) VALUE 'AGE_35_44,'.
+           05 FILLER PIC X(10) VALUE 'AGE_45_54,'.
+           05 FILLER PIC X(10) VALUE 'AGE_55_59,'.
+           05 FILLER PIC X(10) VALUE 'AGE_60_64,'.
+           05 FILLER PIC X(08) VALUE 'MORE_64,'.
+           05 FILLER PIC X(11) VALUE 'INA_GENDER,'.
+           05 FILLER PIC X(07) VALUE 'FEMALE,'.
+           05 FILLER PIC X(05) VALUE 'MALE,'.
+           05 FILLER PIC X(13) VALUE 'INA_INDUSTRY,'.
+           05 FILLER PIC X(16) VALUE 'WHOLESALE_TRADE,'.
+           05 FILLER PIC X(25) VALUE
+              'TRANSPORTATION_WAREHOUSE,'.
+           05 FILLER PIC X(13) VALUE 'CONSTRUCTION,'.
+           05 FILLER PIC X(18) VALUE 'FINANCE_INSURANCE,'.
+           05 FILLER PIC X(14) VALUE 'MANUFACTURING,'.
+           05 FILLER PIC X(28) VALUE
+              'AGRICULT_FORESTRY_FISHING_H,'.
+           05 FILLER PIC X(22) VALUE 'PUBLIC_ADMINISTRATION,'.
+           05 FILLER PIC X(10) VALUE 'UTILITIES,'.
+           05 FILLER PIC X(27) VALUE
+              'ACCOMODATION_FOOD_SERVICES,'.
+           05 FILLER PIC X(12) VALUE 'INFORMATION,'.
+           05 FILLER PIC X(28) VALUE
+              'PROFESSION_SCIENCE_TECH_SER,'.
+           05 FILLER PIC X(27) VALUE
+              'REAL_ESTATE_RENTAL_LEASING,'.
+           05 FILLER PIC X(28) VALUE
+              'OTHER_SERV_EXCEPT_PUBLIC_AD,'.
+           05 FILLER PIC X(28) VALUE
+              'MGMT_OF_COMPANIES_ENTERPRIS,'.
+           05 FILLER PIC X(21) VALUE 'EDUCATIONAL_SERVICES,'.
+           05 FILLER PIC X(07) VALUE 'MINING,'.
+           05 FILLER PIC X(28) VALUE
+              'HEALTH_CARE_SOCIAL_ASSISTAN,'.
+           05 FILLER PIC X(28) VALUE
+              'ARTS_ENTERTAINMENT_RECREATI,'.
+           05 FILLER PIC X(28) VALUE
+              'ADMIN_SPRT_WASTE_REMEDIA_SE,'.
+           05 FILLER PIC X(13) VALUE 'RETAIL_TRADE,'.
+           05 FILLER PIC X(09) VALUE 'INA_RACE,'.
+           05 FILLER PIC X(06) VALUE 'WHITE,'.
+           05 FILLER PIC X(06) VALUE 'ASIAN,'.
+           05 FILLER PIC X(26) VALUE
+              'BLACK_OR_AFRICAN_AMERICAN,'.
+           05 FILLER PIC X(28) VALUE
+              'AMERIC_INDIAN_OR_ALASKA_NAT,'.
+           05 FILLER PIC X(28) VALUE
+              'NATIVE_HAWAII_OR_OTHER_PACI,'.
+           05 FILLER PIC X(11) VALUE 'INA_ETHNIC,'.
+           05 FILLER PIC X(19) VALUE 'HISPANIC_OR_LATINO,'.
+           05 FILLER PIC X(23) VALUE 'NOT_HISPANIC_OR_LATINO,'.
+           05 FILLER PIC X(11) VALUE 'STATE_CODE,'.
+           05 FILLER PIC X(11) VALUE 'LABOR_FORCE'.
+
+      * The CSV line built for the record currently being processed.
+       01  CSV-DATA-LINE PIC X(750).
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           OPEN OUTPUT CSV-OUT-FILE
+
+           IF NOT CSV-OUT-OK THEN
+              DISPLAY "Couldn't open the CSV export file. Status: "
+                 CSV-OUT-STATUS
+              GO TO 1000-MAIN-END
+           END-IF
+
+           WRITE CSV-OUT-REC FROM CSV-HEADER-REC
+
+      * Request "All" records ("00000000") sorted by record-id
+           MOVE "00000000" TO ID-PAR
+           MOVE "RECORD-ID" TO SORT-ORDER-PAR
+
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-WRITE-RESULTS
+
+           CLOSE CSV-OUT-FILE
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Walks the linked list returned by UNEMPAPI, writing one CSV
+      * line per record, then releases the resources it allocated.
+      ******************************************************************
+       2000-WRITE-RESULTS.
+           EVALUATE TRUE
+              WHEN RET-STATUS-OK
+                 SET CURRENT-NODE TO FIRST-ELEMENT
+                 PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+                    SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+
+                    PERFORM 3000-WRITE-CSV-LINE
+
+                    SET CURRENT-NODE TO RET-REC-NEXT-PTR
+                 END-PERFORM
+              WHEN RET-STATUS-REC-NOT-FOUND
+                 DISPLAY "Requested data not found"
+              WHEN RET-STATUS-DB-ERROR
+                 DISPLAY "Internal error"
+              WHEN OTHER
+                 DISPLAY '[UNEMCSV] Unhandled response code "'
+                    RET-STATUS '"'
+           END-EVALUATE
+
+           PERFORM 4000-FREE-UP
+           .
+
+       2000-WRITE-RESULTS-END.
+           EXIT.
+      ******************************************************************
+      * Formats one record of payload as a CSV line and writes it.
+      ******************************************************************
+       3000-WRITE-CSV-LINE.
+           MOVE PAYLOAD OF CURRENT-REC TO CSV-PAYLOAD-REC
+           MOVE SPACES TO CSV-DATA-LINE
+
+           STRING
+              FD-RECORD-ID                   DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-DATE                        DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-INA-AGE                     DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-LESS-22                     DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-22-24                       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-25-34                       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-35-44                       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-45-54                       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-55-59                       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-60-64                       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-MORE-64                     DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-INA-GENDER                  DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-FEMALE                      DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-MALE                        DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-INA-INDUSTRY                DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-WHOLESALE-TRADE             DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-TRANSPORTATION-WAREHOUSE    DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-CONSTRUCTION                DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-FINANCE-INSURANCE           DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-MANUFACTURING               DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-AGRICULT-FORESTRY-FISHING-H DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-PUBLIC-ADMINISTRATION       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-UTILITIES                   DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-ACCOMODATION-FOOD-SERVICES  DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-INFORMATION                 DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-PROFESSION-SCIENCE-TECH-SER DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-REAL-ESTATE-RENTAL-LEASING  DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-OTHER-SERV-EXCEPT-PUBLIC-AD DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-MGMT-OF-COMPANIES-ENTERPRIS DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-EDUCATIONAL-SERVICES        DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-MINING                      DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-HEALTH-CARE-SOCIAL-ASSISTAN DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-ARTS-ENTERTAINMENT-RECREATI DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-ADMIN-SPRT-WASTE-REMEDIA-SE DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-RETAIL-TRADE                DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-INA-RACE                    DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-WHITE                       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-ASIAN                       DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-BLACK-OR-AFRICAN-AMERICAN   DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-AMERIC-INDIAN-OR-ALASKA-NAT DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-NATIVE-HAWAII-OR-OTHER-PACI DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-INA-ETHNIC                  DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-HISPANIC-OR-LATINO          DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-NOT-HISPANIC-OR-LATINO      DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-STATE-CODE                  DELIMITED BY SIZE
+              ","                            DELIMITED BY SIZE
+              FD-LABOR-FORCE                 DELIMITED BY SIZE
+              INTO CSV-DATA-LINE
+           END-STRING
+
+           WRITE CSV-OUT-REC FROM CSV-DATA-LINE
+           .
+
+       3000-WRITE-CSV-LINE-END.
+           EXIT.
+      ******************************************************************
+      * This procedure releases resources allocated in the called API.
+      ******************************************************************
+       4000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       4000-FREE-UP-END.
+           EXIT.
+
+       END PROGRAM UNEMCSV.

@@ -0,0 +1,289 @@
+      ******************************************************************
+      * The cross-dimension INA reconciliation report.
+      ******************************************************************
+      * FD-INA-AGE, FD-INA-GENDER, FD-INA-INDUSTRY, FD-INA-RACE and
+      * FD-INA-ETHNIC are each populated independently by a different
+      * importer reading a different XML file, but they all describe
+      * the same thing for the same record-id: how many people weren't
+      * in the labor force. Nothing today confirms the five agree with
+      * each other. This report computes, for each record, how far the
+      * lowest of the five figures is from the highest as a percentage
+      * of the highest, and flags any record whose spread exceeds
+      * INA-TOLERANCE-PCT - a mismatch usually means one of the five
+      * source files carried a bad figure for that record-id.
+      *-----------------------------------------------------------------
+      * Subprograms:
+      *  UNEMPAPI: see CBL/REPORT(UNEMPAPI) for the full parameter
+      *            description. This program requests all records.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMINRC.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-04-19.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  IR-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+       01  ID-PAR         PIC X(10) VALUE "00000000".
+       01  SORT-ORDER-PAR PIC X(10) VALUE "RECORD-ID".
+       01  ID-END-PAR     PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+      * The allowed spread between the lowest and highest of the five
+      * FD-INA-* figures, as a percentage of the highest. A record
+      * whose spread comes in over this is flagged as a mismatch.
+      * Widen or narrow this to make the check looser or stricter.
+       77  INA-TOLERANCE-PCT PIC 9(3) VALUE 10.
+
+       01  INA-LOWEST  COMP-4 PIC 9(7) VALUE ZERO.
+       01  INA-HIGHEST COMP-4 PIC 9(7) VALUE ZERO.
+       01  INA-SPREAD-PCT PIC 999V9 VALUE ZERO.
+
+       01  ANY-INA-POPULATED PIC X VALUE 'N'.
+           88 HAS-INA-DATA VALUE 'Y'.
+
+       01  MISMATCH-SW PIC X VALUE 'N'.
+           88 IS-MISMATCH VALUE 'Y'.
+
+       01  RECORDS-CHECKED  COMP-4 PIC 9(7) VALUE ZERO.
+       01  RECORDS-FLAGGED  COMP-4 PIC 9(7) VALUE ZERO.
+
+       01  IR-DISP-HEADER.
+           05 FILLER PIC X(11) VALUE 'Record-id| '.
+           05 FILLER PIC X(10) VALUE '   Age    '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(10) VALUE '  Gender  '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(10) VALUE ' Industry '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(10) VALUE '   Race   '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(10) VALUE '  Ethnic  '.
+           05 FILLER PIC X     VALUE '|'.
+           05 FILLER PIC X(8)  VALUE 'Spread %'.
+           05 FILLER PIC X     VALUE '|'.
+
+       01  IR-DISP-SEPARATOR PIC X(76) VALUE ALL '-'.
+
+       01  IR-LINE-DISP-REC.
+           05 IR-RECORD-ID   PIC X(8)      VALUE SPACES.
+           05 FILLER         PIC X         VALUE '|'.
+           05 IR-INA-AGE      PIC Z,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER         PIC X         VALUE '|'.
+           05 IR-INA-GENDER   PIC Z,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER         PIC X         VALUE '|'.
+           05 IR-INA-INDUSTRY PIC Z,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER         PIC X         VALUE '|'.
+           05 IR-INA-RACE     PIC Z,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER         PIC X         VALUE '|'.
+           05 IR-INA-ETHNIC   PIC Z,ZZZ,ZZ9 VALUE ZERO.
+           05 FILLER         PIC X         VALUE '|'.
+           05 IR-SPREAD-PCT   PIC ZZ9.9     VALUE ZERO.
+           05 FILLER         PIC X         VALUE '|'.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-CHECK-RECONCILIATION
+           PERFORM 3000-FREE-UP
+           PERFORM 4000-DISPLAY-SUMMARY
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Walks the returned list, checking each record's five FD-INA-*
+      * figures against each other, and lists any that diverge beyond
+      * INA-TOLERANCE-PCT.
+      ******************************************************************
+       2000-CHECK-RECONCILIATION.
+           IF NOT RET-STATUS-OK THEN
+              DISPLAY "[INRC] Couldn't retrieve records."
+              GO TO 2000-CHECK-RECONCILIATION-END
+           END-IF
+
+           DISPLAY "Cross-dimension INA reconciliation report "
+              "(tolerance " INA-TOLERANCE-PCT "%)."
+           DISPLAY IR-DISP-SEPARATOR
+           DISPLAY IR-DISP-HEADER
+           DISPLAY IR-DISP-SEPARATOR
+
+           SET CURRENT-NODE TO FIRST-ELEMENT
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              MOVE PAYLOAD OF CURRENT-REC TO IR-PAYLOAD-REC
+
+              ADD 1 TO RECORDS-CHECKED
+              PERFORM 2100-CHECK-RECORD
+              PERFORM 2200-REPORT-RECORD
+
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+           END-PERFORM
+
+           DISPLAY IR-DISP-SEPARATOR
+           .
+
+       2000-CHECK-RECONCILIATION-END.
+           EXIT.
+      ******************************************************************
+      * Computes the spread between the lowest and highest of the
+      * current record's five FD-INA-* figures, as a percentage of the
+      * highest. Records where none of the five have ever been
+      * populated (all still zero, e.g. a brand-new record only one
+      * importer has touched so far) are skipped rather than flagged,
+      * since a 0%-vs-0% "spread" isn't a real mismatch.
+      ******************************************************************
+       2100-CHECK-RECORD.
+           MOVE 'N' TO ANY-INA-POPULATED
+           MOVE 'N' TO MISMATCH-SW
+           MOVE ZERO TO INA-SPREAD-PCT
+
+           MOVE FD-INA-AGE TO INA-LOWEST
+           MOVE FD-INA-AGE TO INA-HIGHEST
+
+           IF FD-INA-GENDER < INA-LOWEST THEN
+              MOVE FD-INA-GENDER TO INA-LOWEST
+           END-IF
+           IF FD-INA-GENDER > INA-HIGHEST THEN
+              MOVE FD-INA-GENDER TO INA-HIGHEST
+           END-IF
+
+           IF FD-INA-INDUSTRY < INA-LOWEST THEN
+              MOVE FD-INA-INDUSTRY TO INA-LOWEST
+           END-IF
+           IF FD-INA-INDUSTRY > INA-HIGHEST THEN
+              MOVE FD-INA-INDUSTRY TO INA-HIGHEST
+           END-IF
+
+           IF FD-INA-RACE < INA-LOWEST THEN
+              MOVE FD-INA-RACE TO INA-LOWEST
+           END-IF
+           IF FD-INA-RACE > INA-HIGHEST THEN
+              MOVE FD-INA-RACE TO INA-HIGHEST
+           END-IF
+
+           IF FD-INA-ETHNIC < INA-LOWEST THEN
+              MOVE FD-INA-ETHNIC TO INA-LOWEST
+           END-IF
+           IF FD-INA-ETHNIC > INA-HIGHEST THEN
+              MOVE FD-INA-ETHNIC TO INA-HIGHEST
+           END-IF
+
+           IF INA-HIGHEST > ZERO THEN
+              SET HAS-INA-DATA TO TRUE
+              COMPUTE INA-SPREAD-PCT ROUNDED =
+                 ((INA-HIGHEST - INA-LOWEST) / INA-HIGHEST) * 100
+
+              IF INA-SPREAD-PCT > INA-TOLERANCE-PCT THEN
+                 SET IS-MISMATCH TO TRUE
+              END-IF
+           END-IF
+           .
+
+       2100-CHECK-RECORD-END.
+           EXIT.
+      ******************************************************************
+      * Displays one line for the current record if its five FD-INA-*
+      * figures diverged beyond tolerance.
+      ******************************************************************
+       2200-REPORT-RECORD.
+           IF NOT HAS-INA-DATA OR NOT IS-MISMATCH THEN
+              GO TO 2200-REPORT-RECORD-END
+           END-IF
+
+           ADD 1 TO RECORDS-FLAGGED
+
+           MOVE FD-RECORD-ID  TO IR-RECORD-ID
+           MOVE FD-INA-AGE      TO IR-INA-AGE
+           MOVE FD-INA-GENDER   TO IR-INA-GENDER
+           MOVE FD-INA-INDUSTRY TO IR-INA-INDUSTRY
+           MOVE FD-INA-RACE     TO IR-INA-RACE
+           MOVE FD-INA-ETHNIC   TO IR-INA-ETHNIC
+           MOVE INA-SPREAD-PCT  TO IR-SPREAD-PCT
+
+           DISPLAY IR-LINE-DISP-REC
+           .
+
+       2200-REPORT-RECORD-END.
+           EXIT.
+      ******************************************************************
+      * Releases the list of nodes returned by UNEMPAPI.
+      ******************************************************************
+       3000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       3000-FREE-UP-END.
+           EXIT.
+      ******************************************************************
+       4000-DISPLAY-SUMMARY.
+           DISPLAY RECORDS-CHECKED " record(s) checked."
+           DISPLAY RECORDS-FLAGGED
+              " record(s) with an INA spread over tolerance."
+           .
+
+       4000-DISPLAY-SUMMARY-END.
+           EXIT.
+
+       END PROGRAM UNEMINRC.

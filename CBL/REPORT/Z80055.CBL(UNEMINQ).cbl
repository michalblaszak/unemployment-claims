@@ -0,0 +1,253 @@
+      ******************************************************************
+      * UNEMINQ - online record inquiry transaction (TRANSID UNIQ).
+      ******************************************************************
+      * A pseudo-conversational CICS transaction that lets an operator
+      * key in a record-id on the UNEMSMAP panel and see that record's
+      * five dimension totals. All of the actual record retrieval is
+      * done by UNEMPAPI, called exactly the way the batch report
+      * programs call it (see CBL/REPORT(UNEMPAPI)) - this program only
+      * adds the 3270 front end on top of it.
+      *-----------------------------------------------------------------
+      * Subprograms:
+      *  UNEMPAPI: see CBL/REPORT(UNEMPAPI) for the full parameter
+      *            description. This program requests a single record
+      *            by RECORD-ID.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMINQ.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-15.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  INQ-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+       01  ID-PAR         PIC X(10) VALUE SPACES.
+       01  SORT-ORDER-PAR PIC X(10) VALUE "RECORD-ID".
+       01  ID-END-PAR     PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+      * Dimension totals for the record on screen, computed the same
+      * way the batch reports total each line.
+       01  COMP-BY-AGE      COMP-4 PIC 9(7) VALUE ZERO.
+       01  COMP-BY-GENDER   COMP-4 PIC 9(7) VALUE ZERO.
+       01  COMP-BY-INDUSTRY COMP-4 PIC 9(7) VALUE ZERO.
+       01  COMP-BY-RACE     COMP-4 PIC 9(7) VALUE ZERO.
+       01  COMP-BY-ETHNIC   COMP-4 PIC 9(7) VALUE ZERO.
+
+      * The symbolic map for the UNEMSMAP panel (mapset UNEMSMAP).
+       COPY UNEMSMAP.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+       01  DFHCOMMAREA PIC X(1).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       0000-MAINLINE.
+           EXEC CICS
+               HANDLE CONDITION
+                   MAPFAIL(1000-FIRST-TIME)
+                   ERROR(9999-CICS-ERROR)
+           END-EXEC
+
+           EXEC CICS
+               RECEIVE MAP('UNEMSMAP') MAPSET('UNEMSMAP')
+                       INTO(UNEMSMAPI)
+           END-EXEC
+
+           MOVE SPACES TO UNEMSMAPO
+
+           IF RECIDI = SPACES THEN
+              MOVE "Please key in a record-id." TO MSGO
+              PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+              GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           PERFORM 3000-LOOKUP-RECORD THRU 3000-LOOKUP-RECORD-EXIT
+           PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+
+           GO TO 0000-MAINLINE-EXIT
+           .
+
+       0000-MAINLINE-EXIT.
+           EXEC CICS
+               RETURN TRANSID('UNIQ') COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           .
+      ******************************************************************
+      * First entry into the transaction - just paint a blank panel.
+      ******************************************************************
+       1000-FIRST-TIME.
+           MOVE SPACES TO UNEMSMAPO
+           MOVE "Enter a record-id and press ENTER." TO MSGO
+           PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+           GO TO 0000-MAINLINE-EXIT
+           .
+
+       1000-FIRST-TIME-EXIT.
+           EXIT.
+      ******************************************************************
+      * Looks up the keyed record-id through UNEMPAPI and formats the
+      * result onto the outbound map.
+      ******************************************************************
+       3000-LOOKUP-RECORD.
+           MOVE RECIDI TO ID-PAR
+
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           EVALUATE TRUE
+              WHEN RET-STATUS-OK
+                 PERFORM 3100-FORMAT-RECORD
+                    THRU 3100-FORMAT-RECORD-EXIT
+                 PERFORM 4000-FREE-UP THRU 4000-FREE-UP-EXIT
+              WHEN RET-STATUS-REC-NOT-FOUND
+                 MOVE RECIDI TO RECIDO
+                 MOVE "Record not found." TO MSGO
+              WHEN OTHER
+                 MOVE RECIDI TO RECIDO
+                 MOVE "Error retrieving record - try again." TO MSGO
+           END-EVALUATE
+           .
+
+       3000-LOOKUP-RECORD-EXIT.
+           EXIT.
+      ******************************************************************
+      * Moves the single returned record's totals onto the outbound
+      * map fields.
+      ******************************************************************
+       3100-FORMAT-RECORD.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+           SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+           MOVE PAYLOAD OF CURRENT-REC TO INQ-PAYLOAD-REC
+
+           ADD FD-INA-AGE FD-LESS-22 FD-22-24 FD-25-34 FD-35-44
+               FD-45-54 FD-55-59 FD-60-64 FD-MORE-64
+               GIVING COMP-BY-AGE
+           ADD FD-INA-GENDER FD-FEMALE FD-MALE
+               GIVING COMP-BY-GENDER
+           ADD FD-INA-INDUSTRY FD-WHOLESALE-TRADE
+               FD-TRANSPORTATION-WAREHOUSE FD-CONSTRUCTION
+               FD-FINANCE-INSURANCE FD-MANUFACTURING
+               FD-AGRICULT-FORESTRY-FISHING-H FD-PUBLIC-ADMINISTRATION
+               FD-UTILITIES FD-ACCOMODATION-FOOD-SERVICES
+               FD-INFORMATION FD-PROFESSION-SCIENCE-TECH-SER
+               FD-REAL-ESTATE-RENTAL-LEASING
+               FD-OTHER-SERV-EXCEPT-PUBLIC-AD
+               FD-MGMT-OF-COMPANIES-ENTERPRIS
+               FD-EDUCATIONAL-SERVICES FD-MINING
+               FD-HEALTH-CARE-SOCIAL-ASSISTAN
+               FD-ARTS-ENTERTAINMENT-RECREATI
+               FD-ADMIN-SPRT-WASTE-REMEDIA-SE FD-RETAIL-TRADE
+               GIVING COMP-BY-INDUSTRY
+           ADD FD-INA-RACE FD-WHITE FD-ASIAN
+               FD-BLACK-OR-AFRICAN-AMERICAN
+               FD-AMERIC-INDIAN-OR-ALASKA-NAT
+               FD-NATIVE-HAWAII-OR-OTHER-PACI
+               GIVING COMP-BY-RACE
+           ADD FD-INA-ETHNIC FD-HISPANIC-OR-LATINO
+               FD-NOT-HISPANIC-OR-LATINO
+               GIVING COMP-BY-ETHNIC
+
+           MOVE FD-RECORD-ID TO RECIDO
+           MOVE FD-DATE      TO DATEO
+           MOVE COMP-BY-AGE      TO AGEO
+           MOVE COMP-BY-GENDER   TO GENDERO
+           MOVE COMP-BY-INDUSTRY TO INDUSTO
+           MOVE COMP-BY-RACE     TO RACEO
+           MOVE COMP-BY-ETHNIC   TO ETHNICO
+           MOVE "Record found." TO MSGO
+           .
+
+       3100-FORMAT-RECORD-EXIT.
+           EXIT.
+      ******************************************************************
+      * Releases the list of nodes returned by UNEMPAPI.
+      ******************************************************************
+       4000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       4000-FREE-UP-EXIT.
+           EXIT.
+      ******************************************************************
+      * Repaints the panel with whatever is currently on UNEMSMAPO.
+      ******************************************************************
+       8000-SEND-MAP.
+           EXEC CICS
+               SEND MAP('UNEMSMAP') MAPSET('UNEMSMAP')
+                    FROM(UNEMSMAPO) ERASE
+           END-EXEC
+           .
+
+       8000-SEND-MAP-EXIT.
+           EXIT.
+      ******************************************************************
+      * Generic CICS error trap - tells the operator to try again
+      * rather than abending the transaction.
+      ******************************************************************
+       9999-CICS-ERROR.
+           MOVE SPACES TO UNEMSMAPO
+           MOVE "System error - contact support." TO MSGO
+           PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+           GO TO 0000-MAINLINE-EXIT
+           .
+
+       9999-CICS-ERROR-EXIT.
+           EXIT.
+
+       END PROGRAM UNEMINQ.

@@ -0,0 +1,288 @@
+      ******************************************************************
+      * The "missing dimension" data-quality report.
+      ******************************************************************
+      * A record can be written to UNEMPLRP by one importer before the
+      * others have ever run against that record-id (see IMPBYIND's
+      * 6000-SAVE-REC, shared by every importer, which adds a record on
+      * first sight and only fills in the fields its own source
+      * carries). This report finds any record for which one of the
+      * five dimensions was never populated at all - every one of that
+      * dimension's fields, including its FD-INA-* "not available"
+      * count, is still zero - and lists it so an operator can see
+      * which source is still owed for that record-id.
+      *-----------------------------------------------------------------
+      * Subprograms:
+      *  UNEMPAPI: see CBL/REPORT(UNEMPAPI) for the full parameter
+      *            description. This program requests all records.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMDQMR.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-22.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  DQ-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+       01  ID-PAR         PIC X(10) VALUE "00000000".
+       01  SORT-ORDER-PAR PIC X(10) VALUE "RECORD-ID".
+       01  ID-END-PAR     PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+       01  DIM-TOTAL COMP-4 PIC 9(9) VALUE ZERO.
+
+       01  MISSING-FLAGS.
+           05 MISS-AGE      PIC X VALUE SPACE.
+              88 DIM-AGE-MISSING VALUE '*'.
+           05 MISS-GENDER   PIC X VALUE SPACE.
+              88 DIM-GENDER-MISSING VALUE '*'.
+           05 MISS-INDUSTRY PIC X VALUE SPACE.
+              88 DIM-INDUSTRY-MISSING VALUE '*'.
+           05 MISS-RACE     PIC X VALUE SPACE.
+              88 DIM-RACE-MISSING VALUE '*'.
+           05 MISS-ETHNIC   PIC X VALUE SPACE.
+              88 DIM-ETHNIC-MISSING VALUE '*'.
+           05 ANY-DIM-MISSING PIC X VALUE 'N'.
+              88 HAS-MISSING-DIM VALUE 'Y'.
+
+       01  RECORDS-CHECKED  COMP-4 PIC 9(7) VALUE ZERO.
+       01  RECORDS-FLAGGED  COMP-4 PIC 9(7) VALUE ZERO.
+
+       01  DQ-DISP-HEADER.
+           05 FILLER PIC X(11) VALUE 'Record-id| '.
+           05 FILLER PIC X(4)  VALUE 'Age|'.
+           05 FILLER PIC X(4)  VALUE 'Gen|'.
+           05 FILLER PIC X(4)  VALUE 'Ind|'.
+           05 FILLER PIC X(4)  VALUE 'Rac|'.
+           05 FILLER PIC X(4)  VALUE 'Eth|'.
+
+       01  DQ-DISP-SEPARATOR PIC X(31) VALUE ALL '-'.
+
+       01  DQ-LINE-DISP-REC.
+           05 DQ-RECORD-ID  PIC X(8) VALUE SPACES.
+           05 FILLER        PIC X    VALUE '|'.
+           05 FILLER        PIC X    VALUE SPACE.
+           05 DQ-MISS-AGE      PIC X VALUE SPACE.
+           05 FILLER        PIC X(2) VALUE '  '.
+           05 FILLER        PIC X    VALUE '|'.
+           05 DQ-MISS-GENDER   PIC X VALUE SPACE.
+           05 FILLER        PIC X(2) VALUE '  '.
+           05 FILLER        PIC X    VALUE '|'.
+           05 DQ-MISS-INDUSTRY PIC X VALUE SPACE.
+           05 FILLER        PIC X(2) VALUE '  '.
+           05 FILLER        PIC X    VALUE '|'.
+           05 DQ-MISS-RACE     PIC X VALUE SPACE.
+           05 FILLER        PIC X(2) VALUE '  '.
+           05 FILLER        PIC X    VALUE '|'.
+           05 DQ-MISS-ETHNIC   PIC X VALUE SPACE.
+           05 FILLER        PIC X(2) VALUE '  '.
+           05 FILLER        PIC X    VALUE '|'.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-CHECK-QUALITY
+           PERFORM 3000-FREE-UP
+           PERFORM 4000-DISPLAY-SUMMARY
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Walks the returned list, checking each record for a dimension
+      * that was never populated, and lists any that are found.
+      ******************************************************************
+       2000-CHECK-QUALITY.
+           IF NOT RET-STATUS-OK THEN
+              DISPLAY "[DQMR] Couldn't retrieve records."
+              GO TO 2000-CHECK-QUALITY-END
+           END-IF
+
+           DISPLAY "Missing-dimension data-quality report."
+           DISPLAY DQ-DISP-SEPARATOR
+           DISPLAY DQ-DISP-HEADER
+           DISPLAY DQ-DISP-SEPARATOR
+
+           SET CURRENT-NODE TO FIRST-ELEMENT
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              MOVE PAYLOAD OF CURRENT-REC TO DQ-PAYLOAD-REC
+
+              ADD 1 TO RECORDS-CHECKED
+              PERFORM 2100-CHECK-RECORD
+              PERFORM 2200-REPORT-RECORD
+
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+           END-PERFORM
+
+           DISPLAY DQ-DISP-SEPARATOR
+           .
+
+       2000-CHECK-QUALITY-END.
+           EXIT.
+      ******************************************************************
+      * Sets MISSING-FLAGS for the current record - a dimension is
+      * flagged missing when every one of its fields, its FD-INA-*
+      * count included, is still zero.
+      ******************************************************************
+       2100-CHECK-RECORD.
+           MOVE SPACES TO MISSING-FLAGS
+           MOVE 'N' TO ANY-DIM-MISSING
+
+           ADD FD-INA-AGE FD-LESS-22 FD-22-24 FD-25-34 FD-35-44
+               FD-45-54 FD-55-59 FD-60-64 FD-MORE-64
+               GIVING DIM-TOTAL
+           IF DIM-TOTAL = ZERO THEN
+              SET DIM-AGE-MISSING TO TRUE
+              SET HAS-MISSING-DIM TO TRUE
+           END-IF
+
+           ADD FD-INA-GENDER FD-FEMALE FD-MALE GIVING DIM-TOTAL
+           IF DIM-TOTAL = ZERO THEN
+              SET DIM-GENDER-MISSING TO TRUE
+              SET HAS-MISSING-DIM TO TRUE
+           END-IF
+
+           ADD FD-INA-INDUSTRY FD-WHOLESALE-TRADE
+               FD-TRANSPORTATION-WAREHOUSE FD-CONSTRUCTION
+               FD-FINANCE-INSURANCE FD-MANUFACTURING
+               FD-AGRICULT-FORESTRY-FISHING-H FD-PUBLIC-ADMINISTRATION
+               FD-UTILITIES FD-ACCOMODATION-FOOD-SERVICES
+               FD-INFORMATION FD-PROFESSION-SCIENCE-TECH-SER
+               FD-REAL-ESTATE-RENTAL-LEASING
+               FD-OTHER-SERV-EXCEPT-PUBLIC-AD
+               FD-MGMT-OF-COMPANIES-ENTERPRIS
+               FD-EDUCATIONAL-SERVICES FD-MINING
+               FD-HEALTH-CARE-SOCIAL-ASSISTAN
+               FD-ARTS-ENTERTAINMENT-RECREATI
+               FD-ADMIN-SPRT-WASTE-REMEDIA-SE FD-RETAIL-TRADE
+               GIVING DIM-TOTAL
+           IF DIM-TOTAL = ZERO THEN
+              SET DIM-INDUSTRY-MISSING TO TRUE
+              SET HAS-MISSING-DIM TO TRUE
+           END-IF
+
+           ADD FD-INA-RACE FD-WHITE FD-ASIAN
+               FD-BLACK-OR-AFRICAN-AMERICAN
+               FD-AMERIC-INDIAN-OR-ALASKA-NAT
+               FD-NATIVE-HAWAII-OR-OTHER-PACI
+               GIVING DIM-TOTAL
+           IF DIM-TOTAL = ZERO THEN
+              SET DIM-RACE-MISSING TO TRUE
+              SET HAS-MISSING-DIM TO TRUE
+           END-IF
+
+           ADD FD-INA-ETHNIC FD-HISPANIC-OR-LATINO
+               FD-NOT-HISPANIC-OR-LATINO
+               GIVING DIM-TOTAL
+           IF DIM-TOTAL = ZERO THEN
+              SET DIM-ETHNIC-MISSING TO TRUE
+              SET HAS-MISSING-DIM TO TRUE
+           END-IF
+           .
+
+       2100-CHECK-RECORD-END.
+           EXIT.
+      ******************************************************************
+      * Displays one line for the current record if any dimension came
+      * back missing.
+      ******************************************************************
+       2200-REPORT-RECORD.
+           IF NOT HAS-MISSING-DIM THEN
+              GO TO 2200-REPORT-RECORD-END
+           END-IF
+
+           ADD 1 TO RECORDS-FLAGGED
+
+           MOVE FD-RECORD-ID  TO DQ-RECORD-ID
+           MOVE MISS-AGE      TO DQ-MISS-AGE
+           MOVE MISS-GENDER   TO DQ-MISS-GENDER
+           MOVE MISS-INDUSTRY TO DQ-MISS-INDUSTRY
+           MOVE MISS-RACE     TO DQ-MISS-RACE
+           MOVE MISS-ETHNIC   TO DQ-MISS-ETHNIC
+
+           DISPLAY DQ-LINE-DISP-REC
+           .
+
+       2200-REPORT-RECORD-END.
+           EXIT.
+      ******************************************************************
+      * Releases the list of nodes returned by UNEMPAPI.
+      ******************************************************************
+       3000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       3000-FREE-UP-END.
+           EXIT.
+      ******************************************************************
+       4000-DISPLAY-SUMMARY.
+           DISPLAY RECORDS-CHECKED " record(s) checked."
+           DISPLAY RECORDS-FLAGGED
+              " record(s) with at least one missing dimension."
+           .
+
+       4000-DISPLAY-SUMMARY-END.
+           EXIT.
+
+       END PROGRAM UNEMDQMR.

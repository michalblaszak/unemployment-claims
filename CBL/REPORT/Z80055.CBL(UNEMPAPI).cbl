@@ -1,313 +1,1044 @@
-      ******************************************************************
-      * The backend API subprogram for the Reporting Program
-      ******************************************************************
-      * This is the backend subprogram called the frontend one
-      * (UNEMMAIN).
-      * This program reads data from the VSM database file (UNEMPLRP).
-      * Parameters:
-      *    (in)  RECORD-ID-IN  - "00000000" for all records.
-      *    (in)  SORT-OREDR-IN - the sorting sequence/searching key
-      *                          'RECORD-ID', 'DATE'
-      *    (out) RESPONSE-OUT  - the structure containing the status of
-      *                          the request and the number of records
-      *                          processed.
-      *    (out) FIRST-ELEMENT - the pointer to the first element in the
-      *                          list of returned records.
-      *                          Records are formed in a linked list.
-      *                          Each record is wrapped with the
-      *                          structure containing the pointer to the
-      *                          next record and the payload containing
-      *                          actual data. The last record points to
-      *                          the NULL as the next one.
-      ******************************************************************
-      *========================
-       IDENTIFICATION DIVISION.
-      *========================
-       PROGRAM-ID. UNEMPAPI.
-       AUTHOR. Michal Blaszak.
-       DATE-WRITTEN. 2020-05-15.
-
-      *========================
-       ENVIRONMENT DIVISION.
-      *========================
-       CONFIGURATION SECTION.
-      *------------------------
-      * SOURCE-COMPUTER.
-      *     IBM-SYSTEM WITH DEBUGGING MODE.
-
-      *------------------------
-       INPUT-OUTPUT SECTION.
-      *------------------------
-       FILE-CONTROL.
-      *    REPORT-OUT, FD-RECORD-ID from REPREC copybook
-      *    REPORT-OUT-STATUS VSAM-CODE from FILESTS copybook
-           SELECT REPORT-OUT ASSIGN TO REPORTDD
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FD-RECORD-ID
-           ALTERNATE RECORD KEY IS FD-DATE
-           FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
-
-      *========================
-       DATA DIVISION.
-      *========================
-       FILE SECTION.
-      *------------------------
-      * Provides:
-      *    FD  REPORT-OUT
-      *    01  REPORT-OUT-REC.
-       COPY REPREC.
-
-      *------------------------
-       WORKING-STORAGE SECTION.
-      *------------------------
-      * Provides:
-      *    01  IN-STATUS
-      *    01  REPORT-STATUS.
-       COPY FILESTS.
-
-      * The flag indicating that we reached the end of the database
-       01  FLAGS.
-           05 LASTREC PIC X VALUE 'N'.
-              88 IS-LASTREC VALUE 'T'.
-
-      * Temporary variables to build the linked list
-       01  NEW-NODE POINTER.
-       01  CURRENT-NODE POINTER.
-
-      *------------------------
-       LINKAGE SECTION.
-      *------------------------
-      * Input parameters
-       01  RECORD-ID-IN   PIC X(10). *> can be used for 'record-id'
-                                     *> and 'date'
-       01  SORT-ORDER-IN  PIC X(9). *> 'RECORD-ID', 'DATE'
-           88 SORT-RECORD-ID VALUE 'RECORD-ID'.
-           88 SORT-DATE      VALUE 'DATE'.
-
-      * The copybook provides:
-      * RESPONSE-OUT, FIRST-ELEMENT
-       COPY REPSTAT.
-
-      * Structures to map allocated memory.
-      * Used as temporaty variabled to build a linked list
-       01  CURRENT-REC.
-           05 RET-REC-NEXT-PTR POINTER VALUE NULL.
-           05 PAYLOAD PIC X(312).
-
-       01  NEW-REPORT-LIST-OUT.
-           05 RET-REC-NEXT-PTR POINTER VALUE NULL.
-           05 PAYLOAD PIC X(312).
-
-      *========================
-       PROCEDURE DIVISION
-           USING RECORD-ID-IN SORT-ORDER-IN RESPONSE-OUT FIRST-ELEMENT.
-      *========================
-       1000-MAIN.
-      D    DISPLAY "[API] RECORD-ID-IN: '" RECORD-ID-IN "'"
-      D    DISPLAY "[API] SORT-ORDER-IN: '" SORT-ORDER-IN "'"
-
-           INITIALIZE FLAGS
-
-      *    Open the VSM dataset
-           OPEN INPUT REPORT-OUT
-
-           IF NOT REPORT-OUT-FILE-OK THEN
-              DISPLAY "[API] Couldn't open the database."
-      D       DISPLAY "[API] " REPORT-STATUS
-              SET RET-STATUS-DB-ERROR TO TRUE
-              GOBACK
-           END-IF
-
-      D    DISPLAY "[API] Record ID: " RECORD-ID-IN
-
-           EVALUATE TRUE          ALSO RECORD-ID-IN
-              WHEN SORT-RECORD-ID ALSO "00000000"
-              WHEN SORT-DATE      ALSO "0000-00-00"
-                    PERFORM 1050-PROCESS-ALL *> Scan all records
-              WHEN OTHER
-                    PERFORM 1060-PROCESS-ONE *> Process one record
-                                             *> by RECORD-ID or by DATE
-           END-EVALUATE
-
-      D    DISPLAY "[API] First element: " FIRST-ELEMENT
-
-           CLOSE REPORT-OUT
-           GOBACK
-           .
-
-       1000-MAIN-END.
-           EXIT.
-
-      ******************************************************************
-      * This procedure generats the report for all records from the
-      * database.
-      * The result is the chained list of nodes containing the record
-      * data in a raw alphanumeric format.
-      ******************************************************************
-       1050-PROCESS-ALL.
-           SET FIRST-ELEMENT TO NULL
-
-           IF SORT-RECORD-ID THEN
-      D       DISPLAY "[API] Use index: FD-RECORD-ID"
-
-              MOVE "00000000" TO FD-RECORD-ID
-              START REPORT-OUT KEY IS >= FD-RECORD-ID
-      *           INVALID KEY SET IS-LASTREC TO TRUE
-           ELSE
-      D       DISPLAY "[API] Use index: FD-DATE"
-
-              MOVE "0000-00-00" TO FD-DATE
-              START REPORT-OUT KEY IS >= FD-DATE
-      *           INVALID KEY SET IS-LASTREC TO TRUE
-           END-IF
-
-           IF NOT REPORT-OUT-FILE-OK THEN
-              DISPLAY "[API] Index not working."
-      D       DISPLAY "[API] " REPORT-STATUS
-              SET RET-STATUS-DB-ERROR TO TRUE
-              GOBACK
-           ELSE
-      D        DISPLAY '[API] First record found'
-      D        DISPLAY REPORT-OUT-REC
-              CONTINUE
-           END-IF
-
-           PERFORM 2000-READ-NEXT-RECORD
-
-           PERFORM UNTIL IS-LASTREC *> For all records in the database
-      D       DISPLAY '[API] In the loop'
-      D       DISPLAY REPORT-OUT-REC
-
-              ADD 1 TO RET-REC-NO
-
-              *> Create a new record node
-              ALLOCATE NEW-REPORT-LIST-OUT
-                INITIALIZED RETURNING NEW-NODE
-
-              IF FIRST-ELEMENT = NULL THEN *> If this is the first node
-                 *> The first node is the head of the list and will be
-                 *> returned to the calling program
-      D          DISPLAY "[API] BEFORE SET FIRST"
-                 SET FIRST-ELEMENT TO NEW-NODE
-                 SET CURRENT-NODE TO NEW-NODE
-
-                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
-                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NULL
-                 MOVE REPORT-OUT-REC TO PAYLOAD OF CURRENT-REC
-
-      D          DISPLAY "[API] FIRST REC: " FIRST-ELEMENT
-      D          DISPLAY "[API] NEW-REC: " NEW-NODE
-              ELSE *> This is a subsequent node
-      D          DISPLAY "[API] " CURRENT-NODE ".." NEW-NODE
-
-                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
-                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NEW-NODE
-
-      D          DISPLAY "[API] " CURRENT-NODE "->"
-      D                   RET-REC-NEXT-PTR OF CURRENT-REC
-
-                 SET CURRENT-NODE TO NEW-NODE
-
-                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
-                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NULL
-                 MOVE REPORT-OUT-REC TO PAYLOAD OF CURRENT-REC
-              END-IF
-
-      D       DISPLAY "[API] " REPORT-OUT-REC
-
-              PERFORM 2000-READ-NEXT-RECORD
-           END-PERFORM
-           .
-
-       1050-PROCESS-ALL-END.
-           EXIT.
-      ******************************************************************
-      * This procedure is processing a request for a single record.
-      ******************************************************************
-       1060-PROCESS-ONE.
-           PERFORM 3000-READ-RECORD *> Fint the requested record
-
-           EVALUATE TRUE
-              WHEN REPORT-OUT-FILE-OK *> If the record was found
-                 *> Allocate a single node
-      D          DISPLAY "[API] Record found"
-
-                 ALLOCATE NEW-REPORT-LIST-OUT
-                    INITIALIZED RETURNING CURRENT-NODE
-
-                 SET FIRST-ELEMENT TO CURRENT-NODE
-
-                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
-                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NULL
-                 MOVE REPORT-OUT-REC TO PAYLOAD OF CURRENT-REC
-
-                 SET RET-STATUS-OK TO TRUE
-              WHEN REPORT-OUT-RECORD-NOT-FOUND
-      D          DISPLAY "[API] Record not found"
-                 SET RET-STATUS-REC-NOT-FOUND TO TRUE
-              WHEN OTHER
-      D          DISPLAY "[API] Other DB error"
-                 SET RET-STATUS-DB-ERROR TO TRUE
-           END-EVALUATE
-           .
-
-       1060-PROCESS-ONE-END.
-           EXIT.
-      ******************************************************************
-      * Reading records sequentially.
-      * Used for generating the report for all records.
-      ******************************************************************
-       2000-READ-NEXT-RECORD.
-           READ REPORT-OUT NEXT
-
-           EVALUATE TRUE
-                WHEN REPORT-OUT-FILE-OK
-      D              DISPLAY "[API] Read OK" 
-                     CONTINUE
-                WHEN REPORT-OUT-END-OF-FILE 
-      D              DISPLAY "[API] EOF"
-                     SET IS-LASTREC TO TRUE
-                WHEN REPORT-OUT-RECORD-NOT-FOUND
-                     PERFORM 4000-VSAM-CODE-DISPLAY 
-                WHEN OTHER
-                     PERFORM 4000-VSAM-CODE-DISPLAY
-           END-EVALUATE
-           .
-
-       2000-READ-NEXT-RECORD-END.
-           EXIT.
-      ******************************************************************
-      * Reads a record by key.
-      * Used for a single-record requests.
-      ******************************************************************
-       3000-READ-RECORD.
-           IF SORT-RECORD-ID THEN
-      D       DISPLAY "[API] Use index: FD-RECORD-ID"
-
-              MOVE RECORD-ID-IN TO FD-RECORD-ID
-              START REPORT-OUT KEY IS >= FD-RECORD-ID
-              READ REPORT-OUT KEY IS FD-RECORD-ID
-           ELSE
-      D       DISPLAY "[API] Use index: FD-DATE"
-
-              MOVE RECORD-ID-IN TO FD-DATE
-              READ REPORT-OUT KEY IS FD-DATE
-           END-IF
-           .
-
-       3000-READ-RECORD-END.
-           EXIT.
-
-      ******************************************************************
-       4000-VSAM-CODE-DISPLAY.
-           DISPLAY "[API] File status: " REPORT-OUT-STATUS
-           DISPLAY "[API] VSAM-CODE ==>"
-              " RETURN: "  VSAM-RETURN-CODE,
-              " COMPONENT: "  VSAM-COMPONENT-CODE,
-              " REASON: "  VSAM-REASON-CODE.
-
-       4000-VSAM-CODE-DISPLAY-END.
-           EXIT.
-
-       END PROGRAM UNEMPAPI.
+      ******************************************************************
+      * The backend API subprogram for the Reporting Program
+      ******************************************************************
+      * This is the backend subprogram called the frontend one
+      * (UNEMMAIN).
+      * This program reads data from the VSM database file (UNEMPLRP).
+      * Parameters:
+      *    (in)  RECORD-ID-IN  - "00000000" for all records.
+      *                          Also carries the range start date when
+      *                          SORT-ORDER-IN is 'DATE-RANGE'.
+      *    (in)  SORT-OREDR-IN - the sorting sequence/searching key
+      *                          'RECORD-ID', 'DATE', 'DATE-RANGE'
+      *    (in)  RECORD-ID-END-IN - the range end date, only used when
+      *                          SORT-ORDER-IN is 'DATE-RANGE'.
+      *    (in)  MAX-RECORDS-IN - only meaningful for an all-records
+      *                          request (RECORD-ID-IN "00000000"/
+      *                          "0000-00-00"): caps how many records
+      *                          are returned this call. Zero means no
+      *                          cap - the whole file, as before.
+      *    (in)  RESUME-KEY-IN - only meaningful for an all-records
+      *                          request: resumes the scan strictly
+      *                          after this record-id/date instead of
+      *                          from the start of the file, so a
+      *                          caller can page through the file in
+      *                          bounded chunks by passing back the
+      *                          record-id/date of the last record it
+      *                          received. Spaces starts from the
+      *                          beginning, as before.
+      *    (in)  OUTPUT-FORMAT-IN - "JSON" additionally renders every
+      *                          record returned this call as a JSON
+      *                          object, written one line at a time to
+      *                          JSONOUTDD, for a non-COBOL consumer
+      *                          that can't make sense of PAYLOAD's
+      *                          fixed-width layout. Any other value
+      *                          (spaces, "LIST") leaves JSONOUTDD
+      *                          untouched - the linked list returned
+      *                          via FIRST-ELEMENT is unaffected either
+      *                          way.
+      *    (in)  DATE-QUALIFIER-IN - only meaningful for a single-record
+      *                          request (SORT-ORDER-IN 'RECORD-ID' or
+      *                          'DATE'). When not spaces, the record
+      *                          found by the primary key must also
+      *                          carry this FD-DATE or the request comes
+      *                          back NOT FOUND, letting a caller search
+      *                          on a record-id and a date together
+      *                          instead of exactly one key.
+      *    (out) RESPONSE-OUT  - the structure containing the status of
+      *                          the request and the number of records
+      *                          processed.
+      *    (out) FIRST-ELEMENT - the pointer to the first element in the
+      *                          list of returned records.
+      *                          Records are formed in a linked list.
+      *                          Each record is wrapped with the
+      *                          structure containing the pointer to the
+      *                          next record and the payload containing
+      *                          actual data. The last record points to
+      *                          the NULL as the next one.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2020-05-15  MB  Initial version.
+      *    2021-03-08  MB  Added the 'DATE-RANGE' search mode, returning
+      *                    all records whose FD-DATE falls between
+      *                    RECORD-ID-IN and RECORD-ID-END-IN.
+      *    2021-05-10  MB  Added MAX-RECORDS-IN/RESUME-KEY-IN so an
+      *                    all-records request can be paged in bounded
+      *                    chunks instead of always returning the
+      *                    entire file in one linked list.
+      *    2021-05-24  MB  Added OUTPUT-FORMAT-IN "JSON" mode, writing
+      *                    every record returned this call to JSONOUTDD
+      *                    as JSON text for non-COBOL consumers.
+      *    2021-05-28  MB  Added DATE-QUALIFIER-IN so a single-record
+      *                    request can search on a record-id and a date
+      *                    together.
+      *    2021-06-30  MB  A single-record or range request now checks
+      *                    RECORD-ID-IN/RECORD-ID-END-IN against the
+      *                    'MMDDYYYY'/'YYYY-MM-DD' shape SORT-ORDER-IN
+      *                    implies before searching, coming back
+      *                    RET-STATUS-INVALID-INPUT instead of a plain
+      *                    "not found" for an obviously malformed key.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMPAPI.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2020-05-15.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+      *    REPORT-OUT, FD-RECORD-ID from REPREC copybook
+      *    REPORT-OUT-STATUS VSAM-CODE from FILESTS copybook
+           SELECT REPORT-OUT ASSIGN TO REPORTDD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-RECORD-ID
+           ALTERNATE RECORD KEY IS FD-DATE
+           FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
+
+      *    The JSON rendering of this call's records, only opened and
+      *    written when OUTPUT-FORMAT-IN is "JSON".
+           SELECT JSON-OUT ASSIGN TO JSONOUTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS JSON-OUT-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+      * Provides:
+      *    FD  REPORT-OUT
+      *    01  REPORT-OUT-REC.
+       COPY REPREC.
+
+       FD  JSON-OUT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F.
+       01  JSON-OUT-REC PIC X(80).
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * Provides:
+      *    01  IN-STATUS
+      *    01  REPORT-STATUS.
+       COPY FILESTS.
+
+      * The flag indicating that we reached the end of the database
+       01  FLAGS.
+           05 LASTREC PIC X VALUE 'N'.
+              88 IS-LASTREC VALUE 'T'.
+
+      * Tracks whether 5000-WRITE-JSON-RECORD has written a record yet
+      * this call, since the second and later records need a leading
+      * comma to close off the previous JSON object.
+       01  JSON-FLAGS.
+           05 JSON-FIRST-REC PIC X VALUE 'Y'.
+              88 IS-FIRST-JSON-REC VALUE 'Y'.
+
+       01  JSON-OUT-STATUS PIC XX.
+           88 JSON-OUT-OK VALUE "00".
+
+       01  JSON-LINE PIC X(80).
+
+      * Used by 5001-TRIM-JSON-NUM to strip a numeric PAYLOAD field's
+      * leading zeros down to a bare JSON number (RFC 8259 forbids
+      * leading zeros on a JSON number) before it goes into JSON-LINE.
+      * Wide enough for FD-LABOR-FORCE, the widest numeric field.
+       01  JSON-NUM-EDIT PIC Z(8)9.
+       01  JSON-NUM-LEAD-SPACES PIC 9(2) COMP-4 VALUE ZERO.
+
+      * Temporary variables to build the linked list
+       01  NEW-NODE POINTER.
+       01  CURRENT-NODE POINTER.
+
+      * How many records this call has added to the list so far, used
+      * to enforce MAX-RECORDS-IN. Kept separate from RET-REC-NO,
+      * which the caller may accumulate across several paged calls.
+       01  RECORDS-THIS-CALL COMP-4 PIC 9(5) VALUE ZERO.
+
+      * Built up before each CALL to UNEMVLOG, the centralized VSAM
+      * error logger.
+       01  LOG-MESSAGE PIC X(60) VALUE SPACES.
+
+      * Set by 1055-VALIDATE-KEY-FORMAT before a single-record or
+      * range lookup is attempted, so an obviously malformed
+      * RECORD-ID-IN/RECORD-ID-END-IN is rejected up front instead of
+      * being handed to START/READ and coming back a plain "not
+      * found".
+       01  KEY-FORMAT-SW PIC X VALUE 'V'.
+           88 KEY-FORMAT-IS-VALID   VALUE 'V'.
+           88 KEY-FORMAT-IS-INVALID VALUE 'I'.
+
+      * Holds whichever of RECORD-ID-IN/RECORD-ID-END-IN
+      * 1056-CHECK-DATE-FORMAT is currently checking.
+       01  DATE-CHECK-FIELD PIC X(10).
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Input parameters
+       01  RECORD-ID-IN   PIC X(10). *> can be used for 'record-id'
+                                     *> and 'date', or the range start
+                                     *> date for 'DATE-RANGE'
+       01  SORT-ORDER-IN  PIC X(10). *> 'RECORD-ID', 'DATE',
+                                     *> 'DATE-RANGE'
+           88 SORT-RECORD-ID VALUE 'RECORD-ID'.
+           88 SORT-DATE      VALUE 'DATE'.
+           88 SORT-DATE-RANGE VALUE 'DATE-RANGE'.
+
+      * The range end date, only meaningful when SORT-ORDER-IN is
+      * 'DATE-RANGE'.
+       01  RECORD-ID-END-IN PIC X(10).
+
+      * Paging controls, only meaningful for an all-records request -
+      * see the parameter description above.
+       01  MAX-RECORDS-IN PIC 9(5).
+       01  RESUME-KEY-IN  PIC X(10).
+
+      * "JSON" additionally renders every record this call returns as
+      * JSON text on JSONOUTDD - see the parameter description above.
+       01  OUTPUT-FORMAT-IN PIC X(4).
+           88 OUTPUT-FORMAT-JSON VALUE "JSON".
+
+      * Only meaningful for a single-record request - see the
+      * parameter description above.
+       01  DATE-QUALIFIER-IN PIC X(10).
+
+      * The copybook provides:
+      * RESPONSE-OUT, FIRST-ELEMENT
+       COPY REPSTAT.
+
+      * Structures to map allocated memory.
+      * Used as temporaty variabled to build a linked list
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER VALUE NULL.
+           05 PAYLOAD PIC X(323).
+
+       01  NEW-REPORT-LIST-OUT.
+           05 RET-REC-NEXT-PTR POINTER VALUE NULL.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION
+           USING RECORD-ID-IN SORT-ORDER-IN RECORD-ID-END-IN
+                 MAX-RECORDS-IN RESUME-KEY-IN OUTPUT-FORMAT-IN
+                 DATE-QUALIFIER-IN RESPONSE-OUT FIRST-ELEMENT.
+      *========================
+       1000-MAIN.
+      D    DISPLAY "[API] RECORD-ID-IN: '" RECORD-ID-IN "'"
+      D    DISPLAY "[API] SORT-ORDER-IN: '" SORT-ORDER-IN "'"
+
+           INITIALIZE FLAGS
+
+      *    Open the VSM dataset
+           OPEN INPUT REPORT-OUT
+
+           IF NOT REPORT-OUT-FILE-OK THEN
+              MOVE "Couldn't open the database" TO LOG-MESSAGE
+              CALL "UNEMVLOG" USING "UNEMPAPI" LOG-MESSAGE
+                 REPORT-STATUS
+              SET RET-STATUS-DB-ERROR TO TRUE
+              GOBACK
+           END-IF
+
+           IF OUTPUT-FORMAT-JSON THEN
+              OPEN OUTPUT JSON-OUT
+
+              IF NOT JSON-OUT-OK THEN
+                 MOVE "Couldn't open the JSON output dataset"
+                    TO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "UNEMPAPI" LOG-MESSAGE
+                    REPORT-STATUS
+                 SET RET-STATUS-DB-ERROR TO TRUE
+                 CLOSE REPORT-OUT
+                 GOBACK
+              END-IF
+
+              MOVE "[" TO JSON-LINE
+              WRITE JSON-OUT-REC FROM JSON-LINE
+              SET IS-FIRST-JSON-REC TO TRUE
+           END-IF
+
+      D    DISPLAY "[API] Record ID: " RECORD-ID-IN
+
+           EVALUATE TRUE          ALSO RECORD-ID-IN
+              WHEN SORT-RECORD-ID ALSO "00000000"
+              WHEN SORT-DATE      ALSO "0000-00-00"
+                    PERFORM 1050-PROCESS-ALL *> Scan all records
+              WHEN SORT-DATE-RANGE ALSO ANY
+                    PERFORM 1070-PROCESS-RANGE *> Scan a date range
+              WHEN OTHER
+                    PERFORM 1060-PROCESS-ONE *> Process one record
+                                             *> by RECORD-ID or by DATE
+           END-EVALUATE
+
+      D    DISPLAY "[API] First element: " FIRST-ELEMENT
+
+           IF OUTPUT-FORMAT-JSON THEN
+              IF NOT IS-FIRST-JSON-REC THEN
+                 MOVE "  }" TO JSON-LINE
+                 WRITE JSON-OUT-REC FROM JSON-LINE
+              END-IF
+
+              MOVE "]" TO JSON-LINE
+              WRITE JSON-OUT-REC FROM JSON-LINE
+              CLOSE JSON-OUT
+           END-IF
+
+           CLOSE REPORT-OUT
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+
+      ******************************************************************
+      * This procedure generats the report for all records from the
+      * database.
+      * The result is the chained list of nodes containing the record
+      * data in a raw alphanumeric format.
+      ******************************************************************
+       1050-PROCESS-ALL.
+           SET FIRST-ELEMENT TO NULL
+           MOVE ZERO TO RECORDS-THIS-CALL
+
+           IF SORT-RECORD-ID THEN
+      D       DISPLAY "[API] Use index: FD-RECORD-ID"
+
+              IF RESUME-KEY-IN = SPACES THEN
+                 MOVE "00000000" TO FD-RECORD-ID
+                 START REPORT-OUT KEY IS >= FD-RECORD-ID
+              ELSE
+                 MOVE RESUME-KEY-IN TO FD-RECORD-ID
+                 START REPORT-OUT KEY IS > FD-RECORD-ID
+              END-IF
+      *           INVALID KEY SET IS-LASTREC TO TRUE
+           ELSE
+      D       DISPLAY "[API] Use index: FD-DATE"
+
+              IF RESUME-KEY-IN = SPACES THEN
+                 MOVE "0000-00-00" TO FD-DATE
+                 START REPORT-OUT KEY IS >= FD-DATE
+              ELSE
+                 MOVE RESUME-KEY-IN TO FD-DATE
+                 START REPORT-OUT KEY IS > FD-DATE
+              END-IF
+      *           INVALID KEY SET IS-LASTREC TO TRUE
+           END-IF
+
+           IF NOT REPORT-OUT-FILE-OK THEN
+              DISPLAY "[API] Index not working."
+      D       DISPLAY "[API] " REPORT-STATUS
+              SET RET-STATUS-DB-ERROR TO TRUE
+              GO TO 1050-PROCESS-ALL-END
+           ELSE
+      D        DISPLAY '[API] First record found'
+      D        DISPLAY REPORT-OUT-REC
+              CONTINUE
+           END-IF
+
+           PERFORM 2000-READ-NEXT-RECORD
+
+           PERFORM UNTIL IS-LASTREC
+                 OR (MAX-RECORDS-IN > ZERO
+                     AND RECORDS-THIS-CALL >= MAX-RECORDS-IN)
+      *          For all records in the database, up to MAX-RECORDS-IN
+      D       DISPLAY '[API] In the loop'
+      D       DISPLAY REPORT-OUT-REC
+
+              ADD 1 TO RET-REC-NO
+              ADD 1 TO RECORDS-THIS-CALL
+
+              IF OUTPUT-FORMAT-JSON THEN
+                 PERFORM 5000-WRITE-JSON-RECORD
+              END-IF
+
+              *> Create a new record node
+              ALLOCATE NEW-REPORT-LIST-OUT
+                INITIALIZED RETURNING NEW-NODE
+
+              IF FIRST-ELEMENT = NULL THEN *> If this is the first node
+                 *> The first node is the head of the list and will be
+                 *> returned to the calling program
+      D          DISPLAY "[API] BEFORE SET FIRST"
+                 SET FIRST-ELEMENT TO NEW-NODE
+                 SET CURRENT-NODE TO NEW-NODE
+
+                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NULL
+                 MOVE REPORT-OUT-REC TO PAYLOAD OF CURRENT-REC
+
+      D          DISPLAY "[API] FIRST REC: " FIRST-ELEMENT
+      D          DISPLAY "[API] NEW-REC: " NEW-NODE
+              ELSE *> This is a subsequent node
+      D          DISPLAY "[API] " CURRENT-NODE ".." NEW-NODE
+
+                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NEW-NODE
+
+      D          DISPLAY "[API] " CURRENT-NODE "->"
+      D                   RET-REC-NEXT-PTR OF CURRENT-REC
+
+                 SET CURRENT-NODE TO NEW-NODE
+
+                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NULL
+                 MOVE REPORT-OUT-REC TO PAYLOAD OF CURRENT-REC
+              END-IF
+
+      D       DISPLAY "[API] " REPORT-OUT-REC
+
+              PERFORM 2000-READ-NEXT-RECORD
+           END-PERFORM
+           .
+
+       1050-PROCESS-ALL-END.
+           EXIT.
+      ******************************************************************
+      * Checks RECORD-ID-IN (and, for a 'DATE-RANGE' request,
+      * RECORD-ID-END-IN too) against the shape SORT-ORDER-IN implies
+      * - 'MMDDYYYY' for RECORD-ID, 'YYYY-MM-DD' for DATE/DATE-RANGE -
+      * before it is ever handed to START/READ. An obviously malformed
+      * key coming back "not found" gives a caller no way to tell a
+      * typo from a genuinely missing record; KEY-FORMAT-SW lets
+      * 1060-PROCESS-ONE/1070-PROCESS-RANGE tell the two apart.
+      ******************************************************************
+       1055-VALIDATE-KEY-FORMAT.
+           SET KEY-FORMAT-IS-VALID TO TRUE
+
+           EVALUATE TRUE
+              WHEN SORT-RECORD-ID
+                 IF RECORD-ID-IN (1:8) IS NOT NUMERIC
+                    OR RECORD-ID-IN (1:2) < "01"
+                    OR RECORD-ID-IN (1:2) > "12"
+                    OR RECORD-ID-IN (3:2) < "01"
+                    OR RECORD-ID-IN (3:2) > "31" THEN
+                    SET KEY-FORMAT-IS-INVALID TO TRUE
+                 END-IF
+              WHEN SORT-DATE
+                 MOVE RECORD-ID-IN TO DATE-CHECK-FIELD
+                 PERFORM 1056-CHECK-DATE-FORMAT
+              WHEN SORT-DATE-RANGE
+                 MOVE RECORD-ID-IN TO DATE-CHECK-FIELD
+                 PERFORM 1056-CHECK-DATE-FORMAT
+                 IF KEY-FORMAT-IS-VALID THEN
+                    MOVE RECORD-ID-END-IN TO DATE-CHECK-FIELD
+                    PERFORM 1056-CHECK-DATE-FORMAT
+                 END-IF
+           END-EVALUATE
+           .
+
+       1055-VALIDATE-KEY-FORMAT-END.
+           EXIT.
+      ******************************************************************
+      * Checks DATE-CHECK-FIELD against the 'YYYY-MM-DD' shape - four
+      * numeric digits, a dash, two numeric digits (01-12), a dash,
+      * two numeric digits (01-31).
+      ******************************************************************
+       1056-CHECK-DATE-FORMAT.
+           IF DATE-CHECK-FIELD (1:4) IS NOT NUMERIC
+              OR DATE-CHECK-FIELD (5:1) NOT = "-"
+              OR DATE-CHECK-FIELD (6:2) IS NOT NUMERIC
+              OR DATE-CHECK-FIELD (6:2) < "01"
+              OR DATE-CHECK-FIELD (6:2) > "12"
+              OR DATE-CHECK-FIELD (8:1) NOT = "-"
+              OR DATE-CHECK-FIELD (9:2) IS NOT NUMERIC
+              OR DATE-CHECK-FIELD (9:2) < "01"
+              OR DATE-CHECK-FIELD (9:2) > "31" THEN
+              SET KEY-FORMAT-IS-INVALID TO TRUE
+           END-IF
+           .
+
+       1056-CHECK-DATE-FORMAT-END.
+           EXIT.
+      ******************************************************************
+      * This procedure generates the report for all records whose
+      * FD-DATE falls between RECORD-ID-IN (the range start) and
+      * RECORD-ID-END-IN (the range end), both inclusive.
+      * Works the same way as 1050-PROCESS-ALL, but stops the scan as
+      * soon as a record past the end of the range is read.
+      ******************************************************************
+       1070-PROCESS-RANGE.
+           SET FIRST-ELEMENT TO NULL
+
+           PERFORM 1055-VALIDATE-KEY-FORMAT
+           IF KEY-FORMAT-IS-INVALID THEN
+              DISPLAY "Malformed date range '" RECORD-ID-IN "' - '"
+                 RECORD-ID-END-IN "' - rejected."
+              SET RET-STATUS-INVALID-INPUT TO TRUE
+              GO TO 1070-PROCESS-RANGE-END
+           END-IF
+
+      D    DISPLAY "[API] Use index: FD-DATE (range)"
+
+           MOVE RECORD-ID-IN TO FD-DATE
+           START REPORT-OUT KEY IS >= FD-DATE
+
+           IF NOT REPORT-OUT-FILE-OK THEN
+              DISPLAY "[API] Index not working."
+      D       DISPLAY "[API] " REPORT-STATUS
+              SET RET-STATUS-DB-ERROR TO TRUE
+              GO TO 1070-PROCESS-RANGE-END
+           END-IF
+
+           PERFORM 2000-READ-NEXT-RECORD
+           IF NOT IS-LASTREC AND FD-DATE > RECORD-ID-END-IN THEN
+              SET IS-LASTREC TO TRUE
+           END-IF
+
+           PERFORM UNTIL IS-LASTREC *> While still inside the range
+              ADD 1 TO RET-REC-NO
+
+              IF OUTPUT-FORMAT-JSON THEN
+                 PERFORM 5000-WRITE-JSON-RECORD
+              END-IF
+
+              *> Create a new record node
+              ALLOCATE NEW-REPORT-LIST-OUT
+                INITIALIZED RETURNING NEW-NODE
+
+              IF FIRST-ELEMENT = NULL THEN *> If this is the first node
+                 SET FIRST-ELEMENT TO NEW-NODE
+                 SET CURRENT-NODE TO NEW-NODE
+
+                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NULL
+                 MOVE REPORT-OUT-REC TO PAYLOAD OF CURRENT-REC
+              ELSE *> This is a subsequent node
+                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NEW-NODE
+
+                 SET CURRENT-NODE TO NEW-NODE
+
+                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NULL
+                 MOVE REPORT-OUT-REC TO PAYLOAD OF CURRENT-REC
+              END-IF
+
+              PERFORM 2000-READ-NEXT-RECORD
+              IF NOT IS-LASTREC AND FD-DATE > RECORD-ID-END-IN THEN
+                 SET IS-LASTREC TO TRUE
+              END-IF
+           END-PERFORM
+           .
+
+       1070-PROCESS-RANGE-END.
+           EXIT.
+      ******************************************************************
+      * This procedure is processing a request for a single record.
+      ******************************************************************
+       1060-PROCESS-ONE.
+           PERFORM 1055-VALIDATE-KEY-FORMAT
+           IF KEY-FORMAT-IS-INVALID THEN
+              DISPLAY "Malformed key '" RECORD-ID-IN
+                 "' for SORT-ORDER-IN '" SORT-ORDER-IN
+                 "' - rejected."
+              SET RET-STATUS-INVALID-INPUT TO TRUE
+              GO TO 1060-PROCESS-ONE-END
+           END-IF
+
+           PERFORM 3000-READ-RECORD *> Fint the requested record
+
+           IF REPORT-OUT-FILE-OK
+              AND DATE-QUALIFIER-IN NOT = SPACES
+              AND FD-DATE NOT = DATE-QUALIFIER-IN THEN
+      D       DISPLAY "[API] Record found but date doesn't match "
+      D          "DATE-QUALIFIER-IN"
+              SET RET-STATUS-REC-NOT-FOUND TO TRUE
+              GO TO 1060-PROCESS-ONE-END
+           END-IF
+
+           EVALUATE TRUE
+              WHEN REPORT-OUT-FILE-OK *> If the record was found
+                 *> Allocate a single node
+      D          DISPLAY "[API] Record found"
+
+                 IF OUTPUT-FORMAT-JSON THEN
+                    PERFORM 5000-WRITE-JSON-RECORD
+                 END-IF
+
+                 ALLOCATE NEW-REPORT-LIST-OUT
+                    INITIALIZED RETURNING CURRENT-NODE
+
+                 SET FIRST-ELEMENT TO CURRENT-NODE
+
+                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                 SET RET-REC-NEXT-PTR OF CURRENT-REC TO NULL
+                 MOVE REPORT-OUT-REC TO PAYLOAD OF CURRENT-REC
+
+                 SET RET-STATUS-OK TO TRUE
+              WHEN REPORT-OUT-RECORD-NOT-FOUND
+      D          DISPLAY "[API] Record not found"
+                 SET RET-STATUS-REC-NOT-FOUND TO TRUE
+              WHEN OTHER
+      D          DISPLAY "[API] Other DB error"
+                 SET RET-STATUS-DB-ERROR TO TRUE
+           END-EVALUATE
+           .
+
+       1060-PROCESS-ONE-END.
+           EXIT.
+      ******************************************************************
+      * Reading records sequentially.
+      * Used for generating the report for all records.
+      ******************************************************************
+       2000-READ-NEXT-RECORD.
+           READ REPORT-OUT NEXT
+
+           EVALUATE TRUE
+                WHEN REPORT-OUT-FILE-OK
+      D              DISPLAY "[API] Read OK" 
+                     CONTINUE
+                WHEN REPORT-OUT-END-OF-FILE 
+      D              DISPLAY "[API] EOF"
+                     SET IS-LASTREC TO TRUE
+                WHEN REPORT-OUT-RECORD-NOT-FOUND
+                     PERFORM 4000-VSAM-CODE-DISPLAY 
+                WHEN OTHER
+                     PERFORM 4000-VSAM-CODE-DISPLAY
+           END-EVALUATE
+           .
+
+       2000-READ-NEXT-RECORD-END.
+           EXIT.
+      ******************************************************************
+      * Reads a record by key.
+      * Used for a single-record requests.
+      ******************************************************************
+       3000-READ-RECORD.
+           IF SORT-RECORD-ID THEN
+      D       DISPLAY "[API] Use index: FD-RECORD-ID"
+
+              MOVE RECORD-ID-IN TO FD-RECORD-ID
+              START REPORT-OUT KEY IS >= FD-RECORD-ID
+              READ REPORT-OUT KEY IS FD-RECORD-ID
+           ELSE
+      D       DISPLAY "[API] Use index: FD-DATE"
+
+              MOVE RECORD-ID-IN TO FD-DATE
+              READ REPORT-OUT KEY IS FD-DATE
+           END-IF
+           .
+
+       3000-READ-RECORD-END.
+           EXIT.
+
+      ******************************************************************
+       4000-VSAM-CODE-DISPLAY.
+           MOVE "Error reading the database" TO LOG-MESSAGE
+           CALL "UNEMVLOG" USING "UNEMPAPI" LOG-MESSAGE
+              REPORT-STATUS.
+
+       4000-VSAM-CODE-DISPLAY-END.
+           EXIT.
+      ******************************************************************
+      * Right-justifies the numeric field currently sitting in
+      * JSON-NUM-EDIT and counts its leading (suppressed) spaces, so
+      * 5000-WRITE-JSON-RECORD can STRING just the digits into
+      * JSON-LINE - a bare JSON number, with no leading zeros and no
+      * leading spaces, straight out of PAYLOAD's zoned-decimal
+      * PIC 9(7)/9(9) fields.
+      ******************************************************************
+       4900-TRIM-JSON-NUM.
+           MOVE ZERO TO JSON-NUM-LEAD-SPACES
+           INSPECT JSON-NUM-EDIT TALLYING JSON-NUM-LEAD-SPACES
+              FOR LEADING SPACE.
+
+       4900-TRIM-JSON-NUM-END.
+           EXIT.
+      ******************************************************************
+      * Renders the current REPORT-OUT-REC as one JSON object and
+      * writes it to JSONOUTDD. The first record written opens the
+      * object with "{"; every later one closes the previous object
+      * and opens its own with "},{", so 1000-MAIN only has to add the
+      * final "}" and the closing "]" once all records are done.
+      ******************************************************************
+       5000-WRITE-JSON-RECORD.
+           IF IS-FIRST-JSON-REC THEN
+              MOVE "  {" TO JSON-LINE
+              WRITE JSON-OUT-REC FROM JSON-LINE
+              MOVE 'N' TO JSON-FIRST-REC
+           ELSE
+              MOVE "  },{" TO JSON-LINE
+              WRITE JSON-OUT-REC FROM JSON-LINE
+           END-IF
+
+           STRING "    ""record_id"": """ FD-RECORD-ID DELIMITED
+              BY SIZE """," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           STRING "    ""date"": """ FD-DATE DELIMITED BY SIZE
+              """," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+
+           MOVE FD-INA-AGE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""ina_age"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-LESS-22 TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""less_22"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-22-24 TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""age_22_24"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-25-34 TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""age_25_34"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-35-44 TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""age_35_44"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-45-54 TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""age_45_54"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-55-59 TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""age_55_59"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-60-64 TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""age_60_64"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-MORE-64 TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""more_64"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+
+           MOVE FD-INA-GENDER TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""ina_gender"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-FEMALE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""female"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-MALE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""male"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+
+           MOVE FD-INA-INDUSTRY TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""ina_industry"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-WHOLESALE-TRADE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""wholesale_trade"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-TRANSPORTATION-WAREHOUSE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""transportation_warehouse"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-CONSTRUCTION TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""construction"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-FINANCE-INSURANCE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""finance_insurance"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-MANUFACTURING TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""manufacturing"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-AGRICULT-FORESTRY-FISHING-H TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""agricult_forestry_fishing_hunting"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-PUBLIC-ADMINISTRATION TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""public_administration"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-UTILITIES TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""utilities"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-ACCOMODATION-FOOD-SERVICES TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""accomodation_food_services"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-INFORMATION TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""information"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-PROFESSION-SCIENCE-TECH-SER TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""professional_scientific_tech_services"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-REAL-ESTATE-RENTAL-LEASING TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""real_estate_rental_leasing"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-OTHER-SERV-EXCEPT-PUBLIC-AD TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING
+              "    ""other_services_except_public_administration"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-MGMT-OF-COMPANIES-ENTERPRIS TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""management_of_companies_enterprises"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-EDUCATIONAL-SERVICES TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""educational_services"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-MINING TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""mining"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-HEALTH-CARE-SOCIAL-ASSISTAN TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""health_care_social_assistance"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-ARTS-ENTERTAINMENT-RECREATI TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""arts_entertainment_recreation"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-ADMIN-SPRT-WASTE-REMEDIA-SE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""admin_support_waste_mgmt_remedia_serv"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-RETAIL-TRADE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""retail_trade"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+
+           MOVE FD-INA-RACE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""ina_race"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-WHITE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""white"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-ASIAN TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""asian"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-BLACK-OR-AFRICAN-AMERICAN TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""black_or_african_american"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-AMERIC-INDIAN-OR-ALASKA-NAT TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""americ_indian_or_alaska_native"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-NATIVE-HAWAII-OR-OTHER-PACI TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""native_hawaii_or_other_pacific"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+
+           MOVE FD-INA-ETHNIC TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""ina_ethnic"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-HISPANIC-OR-LATINO TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""hispanic_or_latino"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-NOT-HISPANIC-OR-LATINO TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""not_hispanic_or_latino"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              "," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+
+           STRING "    ""state"": """ FD-STATE-CODE DELIMITED BY SIZE
+              """," DELIMITED BY SIZE INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           MOVE FD-LABOR-FORCE TO JSON-NUM-EDIT
+           PERFORM 4900-TRIM-JSON-NUM
+           STRING "    ""labor_force"": "
+              DELIMITED BY SIZE
+              JSON-NUM-EDIT (JSON-NUM-LEAD-SPACES + 1:)
+              DELIMITED BY SIZE
+              INTO JSON-LINE
+           WRITE JSON-OUT-REC FROM JSON-LINE
+           .
+
+       5000-WRITE-JSON-RECORD-END.
+           EXIT.
+
+       END PROGRAM UNEMPAPI.

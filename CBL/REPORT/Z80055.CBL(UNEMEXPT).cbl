@@ -0,0 +1,407 @@
+      ******************************************************************
+      * This utility regenerates a single UNEMPLRP record as an XML
+      * document, in the same <response>/<row>/<row>/record_id/date
+      * shape the five dimension importers consume, so corrected data
+      * can be handed back to an external partner system without them
+      * having to read our VSAM file directly.
+      *-----------------------------------------------------------------
+      * The export is driven entirely through the UNEMPAPI subprogram,
+      * the same way UNEMMAIN and UNEMCSV drive their output - this
+      * program never touches the VSAM dataset directly. A single
+      * record-id is requested; the returned record's fields from
+      * every dimension are written out as one <row>.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-04-26  MB  Initial version.
+      *    2021-07-14  MB  Widened EXPORT-OUT-REC/XML-LINE from 80 to
+      *                    110 bytes - several of the longer industry
+      *                    element names (e.g.
+      *                    other_services_except_public_administration)
+      *                    were overflowing 80 bytes with their value
+      *                    and closing tag, so those lines were being
+      *                    silently truncated on every export.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMEXPT.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-04-26.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           SELECT EXPORT-OUT-FILE ASSIGN TO EXPORTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS EXPORT-OUT-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       FD  EXPORT-OUT-FILE
+           RECORD CONTAINS 110 CHARACTERS
+           RECORDING MODE F.
+       01  EXPORT-OUT-REC PIC X(110).
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * The name of the subprogram to call
+       01  UNEMPAPI PIC X(8) VALUE "UNEMPAPI".
+
+      * Declaration of parameters used for call to the API subprogram
+       COPY REPSTAT.
+
+      * A temporary variable for walking through the list of returned
+      * records
+       01  CURRENT-NODE POINTER.
+
+       01  EXPT-PAYLOAD-REC.
+           COPY PAYLOAD.
+
+      * The record-id to export. A single demo value for now - could
+      * eventually share UNEMMAIN's PARM/control-file work for driving
+      * report requests instead.
+       01  ID-PAR         PIC X(10) VALUE "01012012".
+       01  SORT-ORDER-PAR PIC X(10) VALUE "RECORD-ID".
+       01  ID-END-PAR     PIC X(10) VALUE SPACES.
+       01  MAX-RECORDS-PAR PIC 9(5) VALUE ZERO.
+       01  RESUME-KEY-PAR PIC X(10) VALUE SPACES.
+       01  OUTPUT-FORMAT-PAR PIC X(4) VALUE SPACES.
+       01  DATE-QUALIFIER-PAR PIC X(10) VALUE SPACES.
+
+       01  EXPORT-OUT-STATUS PIC XX.
+           88 EXPORT-OUT-OK VALUE "00".
+
+      * The line currently being built for output. One XML element -
+      * or one opening/closing tag on its own - per line. Wide enough
+      * for the longest element (other_services_except_public_
+      * administration, opening tag + value + closing tag).
+       01  XML-LINE PIC X(110).
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * Used for destructuring the pointer of the data record from the
+      * linked list
+      * (CURRENT-NODE pointer mapped to CURRENT-REC structure)
+       01  CURRENT-REC.
+           05 RET-REC-NEXT-PTR POINTER.
+           05 PAYLOAD PIC X(323).
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           OPEN OUTPUT EXPORT-OUT-FILE
+
+           IF NOT EXPORT-OUT-OK THEN
+              DISPLAY "Couldn't open the XML export file. Status: "
+                 EXPORT-OUT-STATUS
+              GO TO 1000-MAIN-END
+           END-IF
+
+           CALL UNEMPAPI USING
+              BY CONTENT ID-PAR
+              BY CONTENT SORT-ORDER-PAR
+              BY CONTENT ID-END-PAR
+              BY CONTENT MAX-RECORDS-PAR
+              BY CONTENT RESUME-KEY-PAR
+              BY CONTENT OUTPUT-FORMAT-PAR
+              BY CONTENT DATE-QUALIFIER-PAR
+              BY REFERENCE RESPONSE-OUT FIRST-ELEMENT
+
+           PERFORM 2000-WRITE-EXPORT
+
+           CLOSE EXPORT-OUT-FILE
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Writes the requested record out as an XML document, or reports
+      * why it couldn't.
+      ******************************************************************
+       2000-WRITE-EXPORT.
+           EVALUATE TRUE
+              WHEN RET-STATUS-OK
+                 SET CURRENT-NODE TO FIRST-ELEMENT
+                 SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+                 MOVE PAYLOAD OF CURRENT-REC TO EXPT-PAYLOAD-REC
+
+                 PERFORM 3000-WRITE-XML-RECORD
+              WHEN RET-STATUS-REC-NOT-FOUND
+                 DISPLAY "Requested data not found"
+              WHEN RET-STATUS-DB-ERROR
+                 DISPLAY "Internal error"
+              WHEN OTHER
+                 DISPLAY '[UNEMEXPT] Unhandled response code "'
+                    RET-STATUS '"'
+           END-EVALUATE
+
+           PERFORM 4000-FREE-UP
+           .
+
+       2000-WRITE-EXPORT-END.
+           EXIT.
+      ******************************************************************
+      * Writes the current record's fields from every dimension out as
+      * one <row>, wrapped in the same <response>/<row> container
+      * shape every importer's XML PARSE expects.
+      ******************************************************************
+       3000-WRITE-XML-RECORD.
+           MOVE "<response>" TO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           MOVE "  <row>" TO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           MOVE "    <row>" TO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+
+           STRING "      <record_id>" FD-RECORD-ID DELIMITED BY SIZE
+              "</record_id>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <date>" FD-DATE DELIMITED BY SIZE
+              "</date>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+
+      *    By age
+           STRING "      <ina>" FD-INA-AGE DELIMITED BY SIZE
+              "</ina>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <less_22>" FD-LESS-22 DELIMITED BY SIZE
+              "</less_22>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <age_22_24>" FD-22-24 DELIMITED BY SIZE
+              "</age_22_24>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <age_25_34>" FD-25-34 DELIMITED BY SIZE
+              "</age_25_34>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <age_35_44>" FD-35-44 DELIMITED BY SIZE
+              "</age_35_44>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <age_45_54>" FD-45-54 DELIMITED BY SIZE
+              "</age_45_54>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <age_55_59>" FD-55-59 DELIMITED BY SIZE
+              "</age_55_59>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <age_60_64>" FD-60-64 DELIMITED BY SIZE
+              "</age_60_64>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <more_64>" FD-MORE-64 DELIMITED BY SIZE
+              "</more_64>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+
+      *    By gender
+           STRING "      <ina>" FD-INA-GENDER DELIMITED BY SIZE
+              "</ina>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <female>" FD-FEMALE DELIMITED BY SIZE
+              "</female>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <male>" FD-MALE DELIMITED BY SIZE
+              "</male>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+
+      *    By industry
+           STRING "      <ina>" FD-INA-INDUSTRY DELIMITED BY SIZE
+              "</ina>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <wholesale_trade>" DELIMITED BY SIZE
+              FD-WHOLESALE-TRADE DELIMITED BY SIZE
+              "</wholesale_trade>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <transportation_warehouse>" DELIMITED BY SIZE
+              FD-TRANSPORTATION-WAREHOUSE DELIMITED BY SIZE
+              "</transportation_warehouse>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <construction>" FD-CONSTRUCTION
+              DELIMITED BY SIZE
+              "</construction>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <finance_insurance>" DELIMITED BY SIZE
+              FD-FINANCE-INSURANCE DELIMITED BY SIZE
+              "</finance_insurance>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <manufacturing>" FD-MANUFACTURING
+              DELIMITED BY SIZE
+              "</manufacturing>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <agricult_forestry_fishing_hunting>"
+              DELIMITED BY SIZE
+              FD-AGRICULT-FORESTRY-FISHING-H DELIMITED BY SIZE
+              "</agricult_forestry_fishing_hunting>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <public_administration>" DELIMITED BY SIZE
+              FD-PUBLIC-ADMINISTRATION DELIMITED BY SIZE
+              "</public_administration>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <utilities>" FD-UTILITIES DELIMITED BY SIZE
+              "</utilities>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <accomodation_food_services>"
+              DELIMITED BY SIZE
+              FD-ACCOMODATION-FOOD-SERVICES DELIMITED BY SIZE
+              "</accomodation_food_services>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <information>" FD-INFORMATION
+              DELIMITED BY SIZE
+              "</information>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <professional_scientific_tech_services>"
+              DELIMITED BY SIZE
+              FD-PROFESSION-SCIENCE-TECH-SER DELIMITED BY SIZE
+              "</professional_scientific_tech_services>"
+              DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <real_estate_rental_leasing>"
+              DELIMITED BY SIZE
+              FD-REAL-ESTATE-RENTAL-LEASING DELIMITED BY SIZE
+              "</real_estate_rental_leasing>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING
+              "      <other_services_except_public_administration>"
+              DELIMITED BY SIZE
+              FD-OTHER-SERV-EXCEPT-PUBLIC-AD DELIMITED BY SIZE
+              "</other_services_except_public_administration>"
+              DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <management_of_companies_enterprises>"
+              DELIMITED BY SIZE
+              FD-MGMT-OF-COMPANIES-ENTERPRIS DELIMITED BY SIZE
+              "</management_of_companies_enterprises>"
+              DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <educational_services>" DELIMITED BY SIZE
+              FD-EDUCATIONAL-SERVICES DELIMITED BY SIZE
+              "</educational_services>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <mining>" FD-MINING DELIMITED BY SIZE
+              "</mining>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <health_care_social_assistance>"
+              DELIMITED BY SIZE
+              FD-HEALTH-CARE-SOCIAL-ASSISTAN DELIMITED BY SIZE
+              "</health_care_social_assistance>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <arts_entertainment_recreation>"
+              DELIMITED BY SIZE
+              FD-ARTS-ENTERTAINMENT-RECREATI DELIMITED BY SIZE
+              "</arts_entertainment_recreation>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <admin_support_waste_mgmt_remedia_serv>"
+              DELIMITED BY SIZE
+              FD-ADMIN-SPRT-WASTE-REMEDIA-SE DELIMITED BY SIZE
+              "</admin_support_waste_mgmt_remedia_serv>"
+              DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <retail_trade>" FD-RETAIL-TRADE
+              DELIMITED BY SIZE
+              "</retail_trade>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+
+      *    By race
+           STRING "      <ina>" FD-INA-RACE DELIMITED BY SIZE
+              "</ina>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <white>" FD-WHITE DELIMITED BY SIZE
+              "</white>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <asian>" FD-ASIAN DELIMITED BY SIZE
+              "</asian>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <black_or_african_american>"
+              DELIMITED BY SIZE
+              FD-BLACK-OR-AFRICAN-AMERICAN DELIMITED BY SIZE
+              "</black_or_african_american>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <americ_indian_or_alaska_native>"
+              DELIMITED BY SIZE
+              FD-AMERIC-INDIAN-OR-ALASKA-NAT DELIMITED BY SIZE
+              "</americ_indian_or_alaska_native>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <native_hawaii_or_other_pacific>"
+              DELIMITED BY SIZE
+              FD-NATIVE-HAWAII-OR-OTHER-PACI DELIMITED BY SIZE
+              "</native_hawaii_or_other_pacific>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+
+      *    By ethnic
+           STRING "      <ina>" FD-INA-ETHNIC DELIMITED BY SIZE
+              "</ina>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <hispanic_or_latino>" DELIMITED BY SIZE
+              FD-HISPANIC-OR-LATINO DELIMITED BY SIZE
+              "</hispanic_or_latino>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <not_hispanic_or_latino>" DELIMITED BY SIZE
+              FD-NOT-HISPANIC-OR-LATINO DELIMITED BY SIZE
+              "</not_hispanic_or_latino>" DELIMITED BY SIZE
+              INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+
+      *    By state and labor force
+           STRING "      <state>" FD-STATE-CODE DELIMITED BY SIZE
+              "</state>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           STRING "      <labor_force>" FD-LABOR-FORCE
+              DELIMITED BY SIZE
+              "</labor_force>" DELIMITED BY SIZE INTO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+
+           MOVE "    </row>" TO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           MOVE "  </row>" TO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           MOVE "</response>" TO XML-LINE
+           WRITE EXPORT-OUT-REC FROM XML-LINE
+           .
+
+       3000-WRITE-XML-RECORD-END.
+           EXIT.
+      ******************************************************************
+      * This procedure releases resources allocated in the called API.
+      ******************************************************************
+       4000-FREE-UP.
+           SET CURRENT-NODE TO FIRST-ELEMENT
+
+           PERFORM WITH TEST BEFORE UNTIL CURRENT-NODE = NULL
+              SET ADDRESS OF CURRENT-REC TO CURRENT-NODE
+              SET CURRENT-NODE TO RET-REC-NEXT-PTR
+
+              FREE FIRST-ELEMENT
+              SET FIRST-ELEMENT TO CURRENT-NODE
+           END-PERFORM
+           SET FIRST-ELEMENT TO NULL
+           .
+
+       4000-FREE-UP-END.
+           EXIT.
+
+       END PROGRAM UNEMEXPT.

@@ -1,10 +1,32 @@
       ******************************************************************
-      * This the utility program initialy loads a newly create KSDS 
+      * This the utility program initialy loads a newly create KSDS
       * dataset.
       * It writes a single record and then removes it from the database.
+      *-----------------------------------------------------------------
+      * An optional PARM= text from the EXEC statement selects a mode:
+      *    (no PARM)  the original one-time initial load - writes the
+      *               dummy '00000000' record to a newly-defined empty
+      *               cluster.
+      *    "UNLOAD"   copies every record currently in UNEMPLRP out to
+      *               the sequential UNLOADDD dataset, for a cluster
+      *               that's about to be reorganized or rebuilt.
+      *    "RELOAD"   reads UNLOADDD back and writes each record into
+      *               UNEMPLRP, for after the cluster has been
+      *               redefined empty by IDCAMS. The dummy '00000000'
+      *               record is skipped if present in UNLOADDD, since
+      *               a reload is restoring live data, not performing
+      *               the original initial load.
+      * This lets a reorg or rebuild of UNEMPLRP stay inside the
+      * application layer instead of requiring someone to bypass it
+      * with a DEFINE/REPRO done by hand.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2020-05-15  MB  Initial version.
+      *    2021-06-02  MB  Added PARM= UNLOAD/RELOAD modes for
+      *                    reorganizing an existing cluster.
       ******************************************************************
       *========================
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
       *========================
        PROGRAM-ID. INITKSDS.
        AUTHOR. Michal Blaszak.
@@ -30,6 +52,13 @@
            RECORD KEY IS FD-RECORD-ID
            FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
 
+      *    The unload/reload sequential dataset, only used in UNLOAD
+      *    or RELOAD mode.
+           SELECT UNLOAD-FILE ASSIGN TO UNLOADDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS UNLOAD-FILE-STATUS.
+
       *========================
        DATA DIVISION.
       *========================
@@ -40,6 +69,11 @@
       *    01  REPORT-OUT-REC.
        COPY REPREC.
 
+       FD  UNLOAD-FILE
+           RECORD CONTAINS 323 CHARACTERS
+           RECORDING MODE F.
+       01  UNLOAD-FILE-REC PIC X(323).
+
       *------------------------
        WORKING-STORAGE SECTION.
       *------------------------
@@ -48,17 +82,56 @@
       *    01  REPORT-STATUS.
        COPY FILESTS.
 
+       01  UNLOAD-FILE-STATUS PIC XX.
+           88 UNLOAD-FILE-OK VALUE "00".
+           88 UNLOAD-FILE-END-OF-FILE VALUE "10".
+
+      * Built up before each CALL to UNEMVLOG, the centralized VSAM
+      * error logger.
+       01  LOG-MESSAGE PIC X(60) VALUE SPACES.
+
+       01  RECORDS-COPIED COMP-4 PIC 9(7) VALUE ZERO.
+
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+      * The optional PARM= mode text from the EXEC statement - see the
+      * description above.
+       01  PARM-INFO.
+           05 PARM-LEN  PIC S9(4) COMP.
+           05 PARM-TEXT PIC X(6).
+
       *========================
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM-INFO.
       *========================
-       1000-MAIN. 
+       1000-MAIN.
+           EVALUATE TRUE
+              WHEN PARM-LEN > ZERO AND PARM-TEXT = "UNLOAD"
+                 PERFORM 2000-UNLOAD-CLUSTER
+              WHEN PARM-LEN > ZERO AND PARM-TEXT = "RELOAD"
+                 PERFORM 3000-RELOAD-CLUSTER
+              WHEN OTHER
+                 PERFORM 1500-INITIAL-LOAD
+           END-EVALUATE
+
+           STOP RUN.
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * The original one-time initial load of a newly-defined, empty
+      * cluster: writes the dummy '00000000' record and leaves it for
+      * the first importer's 2600-CLEAN-UP-REPORT to remove.
+      ******************************************************************
+       1500-INITIAL-LOAD.
            OPEN OUTPUT REPORT-OUT
 
            IF NOT REPORT-OUT-FILE-OK THEN
-              DISPLAY "Couldn't open the database."
-              PERFORM 2000-VSAM-CODE-DISPLAY
+              MOVE "Couldn't open the database" TO LOG-MESSAGE
+              CALL "UNEMVLOG" USING "INITKSDS" LOG-MESSAGE
+                 REPORT-STATUS
 
-              STOP RUN
+              GO TO 1500-INITIAL-LOAD-END
            END-IF
 
            MOVE "00000000" TO FD-RECORD-ID
@@ -67,25 +140,129 @@
            WRITE REPORT-OUT-REC
 
            IF NOT REPORT-OUT-FILE-OK THEN
-              DISPLAY "Couldn't open the database."
-              PERFORM 2000-VSAM-CODE-DISPLAY
+              MOVE "Couldn't open the database" TO LOG-MESSAGE
+              CALL "UNEMVLOG" USING "INITKSDS" LOG-MESSAGE
+                 REPORT-STATUS
            END-IF
 
            CLOSE REPORT-OUT
+           .
 
-           STOP RUN.
+       1500-INITIAL-LOAD-END.
+           EXIT.
+      ******************************************************************
+      * Copies every record currently in UNEMPLRP out to UNLOADDD,
+      * ahead of the cluster being redefined/rebuilt outside this
+      * program.
+      ******************************************************************
+       2000-UNLOAD-CLUSTER.
+           OPEN INPUT REPORT-OUT
 
-       1000-MAIN-END.
+           IF NOT REPORT-OUT-FILE-OK THEN
+              MOVE "Couldn't open the database for UNLOAD"
+                 TO LOG-MESSAGE
+              CALL "UNEMVLOG" USING "INITKSDS" LOG-MESSAGE
+                 REPORT-STATUS
+
+              GO TO 2000-UNLOAD-CLUSTER-END
+           END-IF
+
+           OPEN OUTPUT UNLOAD-FILE
+
+           IF NOT UNLOAD-FILE-OK THEN
+              MOVE "Couldn't open UNLOADDD for UNLOAD" TO LOG-MESSAGE
+              CALL "UNEMVLOG" USING "INITKSDS" LOG-MESSAGE
+                 REPORT-STATUS
+
+              CLOSE REPORT-OUT
+              GO TO 2000-UNLOAD-CLUSTER-END
+           END-IF
+
+           READ REPORT-OUT NEXT
+              AT END SET REPORT-OUT-END-OF-FILE TO TRUE
+           END-READ
+
+           PERFORM UNTIL REPORT-OUT-END-OF-FILE
+              MOVE REPORT-OUT-REC TO UNLOAD-FILE-REC
+              WRITE UNLOAD-FILE-REC
+
+              ADD 1 TO RECORDS-COPIED
+
+              READ REPORT-OUT NEXT
+                 AT END SET REPORT-OUT-END-OF-FILE TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE REPORT-OUT
+           CLOSE UNLOAD-FILE
+
+           DISPLAY RECORDS-COPIED " record(s) unloaded to UNLOADDD."
+           .
+
+       2000-UNLOAD-CLUSTER-END.
            EXIT.
+      ******************************************************************
+      * Reads UNLOADDD back and writes each record into UNEMPLRP,
+      * expected to have already been redefined empty by IDCAMS. The
+      * dummy '00000000' record is skipped, since a reload is
+      * restoring live data rather than performing the original
+      * initial load.
+      ******************************************************************
+       3000-RELOAD-CLUSTER.
+           OPEN INPUT UNLOAD-FILE
+
+           IF NOT UNLOAD-FILE-OK THEN
+              MOVE "Couldn't open UNLOADDD for RELOAD" TO LOG-MESSAGE
+              CALL "UNEMVLOG" USING "INITKSDS" LOG-MESSAGE
+                 REPORT-STATUS
+
+              GO TO 3000-RELOAD-CLUSTER-END
+           END-IF
+
+           OPEN OUTPUT REPORT-OUT
+
+           IF NOT REPORT-OUT-FILE-OK THEN
+              MOVE "Couldn't open the database for RELOAD"
+                 TO LOG-MESSAGE
+              CALL "UNEMVLOG" USING "INITKSDS" LOG-MESSAGE
+                 REPORT-STATUS
+
+              CLOSE UNLOAD-FILE
+              GO TO 3000-RELOAD-CLUSTER-END
+           END-IF
+
+           READ UNLOAD-FILE
+              AT END SET UNLOAD-FILE-END-OF-FILE TO TRUE
+           END-READ
+
+           PERFORM UNTIL UNLOAD-FILE-END-OF-FILE
+              MOVE UNLOAD-FILE-REC TO REPORT-OUT-REC
+
+              IF FD-RECORD-ID NOT = "00000000" THEN
+                 WRITE REPORT-OUT-REC
+
+                 IF REPORT-OUT-FILE-OK THEN
+                    ADD 1 TO RECORDS-COPIED
+                 ELSE
+                    STRING "Couldn't reload record " FD-RECORD-ID
+                       DELIMITED BY SIZE INTO LOG-MESSAGE
+                    CALL "UNEMVLOG" USING "INITKSDS" LOG-MESSAGE
+                       REPORT-STATUS
+                 END-IF
+              END-IF
+
+              READ UNLOAD-FILE
+                 AT END SET UNLOAD-FILE-END-OF-FILE TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE UNLOAD-FILE
+           CLOSE REPORT-OUT
 
-       2000-VSAM-CODE-DISPLAY.
-           DISPLAY "File status: " REPORT-OUT-STATUS
-           DISPLAY "VSAM-CODE ==>"
-              " RETURN: "  VSAM-RETURN-CODE,
-              " COMPONENT: "  VSAM-COMPONENT-CODE,
-              " REASON: "  VSAM-REASON-CODE.
+           DISPLAY RECORDS-COPIED " record(s) reloaded into UNEMPLRP."
+           .
 
-       2000-VSAM-CODE-DISPLAY-END.
+       3000-RELOAD-CLUSTER-END.
            EXIT.
 
        END PROGRAM INITKSDS.

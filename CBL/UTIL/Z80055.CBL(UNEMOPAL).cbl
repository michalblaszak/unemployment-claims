@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Operator alert utility.
+      ******************************************************************
+      * Called by the importers when a source file or the UNEMPLRP
+      * VSAM report fails to open, so the failure surfaces to the
+      * operator console right away instead of only showing up in the
+      * job log after the run has already finished. Kept separate from
+      * UNEMVLOG (which logs VSAM error codes for the job log) since an
+      * open failure needs to page an operator, not just record a
+      * status code.
+      *-----------------------------------------------------------------
+      * Input parameters:
+      *    ALERT-PGM-NAME - the calling program's PROGRAM-ID, so the
+      *                     alert shows where the failure came from.
+      *    ALERT-MESSAGE  - a short, caller-supplied description of
+      *                     what failed to open.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-03-28  MB  Initial version.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMOPAL.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-28.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+       01  ALERT-PGM-NAME PIC X(8).
+       01  ALERT-MESSAGE  PIC X(60).
+
+      *========================
+       PROCEDURE DIVISION USING ALERT-PGM-NAME ALERT-MESSAGE.
+      *========================
+       1000-MAIN.
+           DISPLAY "*** OPERATOR ALERT *** " ALERT-PGM-NAME ": "
+              ALERT-MESSAGE UPON CONSOLE
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+
+       END PROGRAM UNEMOPAL.

@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Centralized VSAM error logger for UNEMPLRP.
+      ******************************************************************
+      * Every program that reads or writes UNEMPLRP used to carry its
+      * own copy of the same few DISPLAY lines for a bad file status
+      * (see e.g. IMPBYIND 6010-ADD-NEW, INITKSDS 2000-VSAM-CODE-
+      * DISPLAY). This subprogram is the one place that format is
+      * spelled out now, so every caller's VSAM error messages line up
+      * the same way in the job log.
+      *-----------------------------------------------------------------
+      * Input parameters:
+      *    LOG-PGM-NAME - the calling program's PROGRAM-ID, so the log
+      *                   line shows where the error came from.
+      *    LOG-MESSAGE  - a short, caller-supplied description of what
+      *                   was being attempted (e.g. "Couldn't save the
+      *                   record 00012345").
+      *    REPORT-STATUS - the REPORT-STATUS group from FILESTS.cpy
+      *                   (REPORT-OUT-STATUS plus VSAM-CODE) for the
+      *                   failing operation.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-03-27  MB  Initial version.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMVLOG.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-27.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+       01  LOG-PGM-NAME PIC X(8).
+       01  LOG-MESSAGE  PIC X(60).
+
+      * Provides:
+      *    01  IN-STATUS
+      *    01  REPORT-STATUS.
+       COPY FILESTS.
+
+      *========================
+       PROCEDURE DIVISION USING LOG-PGM-NAME LOG-MESSAGE
+              REPORT-STATUS.
+      *========================
+       1000-MAIN.
+           DISPLAY "*** " LOG-PGM-NAME ": " LOG-MESSAGE
+           DISPLAY "    STATUS: " REPORT-OUT-STATUS
+              " RETURN: "    VSAM-RETURN-CODE
+              " COMPONENT: " VSAM-COMPONENT-CODE
+              " REASON: "    VSAM-REASON-CODE
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+
+       END PROGRAM UNEMVLOG.

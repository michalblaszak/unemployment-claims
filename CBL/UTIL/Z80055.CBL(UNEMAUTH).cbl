@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Update-access authorization check for UNEMPLRP.
+      ******************************************************************
+      * IMPBYIND, IMPBYGEN and the other source importers, plus the
+      * UNEMCORR maintenance utility and the UNEMARCH archival utility,
+      * all OPEN I-O REPORT-OUT directly
+      * before this program existed - whatever program a job happened
+      * to run could rewrite any record. This subprogram is the one
+      * place the list of programs allowed to update UNEMPLRP is kept,
+      * so a caller opens the file I-O only after clearing this check,
+      * and any other program is denied and logged rather than being
+      * able to write to the report by accident or design.
+      *
+      * Reporting programs such as UNEMPAPI never call this check -
+      * they only ever OPEN INPUT the report, which needs no
+      * authorization of its own.
+      *-----------------------------------------------------------------
+      * Input parameters:
+      *    AUTH-PGM-NAME   - the calling program's PROGRAM-ID.
+      * Output parameters:
+      *    AUTH-STATUS     - 'G' if AUTH-PGM-NAME is on the approved
+      *                      list (granted), 'D' if it isn't (denied).
+      *                      A denial is also logged to the console so
+      *                      it doesn't pass by unnoticed in the job
+      *                      log.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-06-25  MB  Initial version.
+      *    2021-08-09  MB  Added UNEMARCH to the approved list - the
+      *                    archival utility deletes directly against
+      *                    UNEMPLRP and needs the same gate as the
+      *                    importers and UNEMCORR.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMAUTH.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-06-25.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *========================
+       DATA DIVISION.
+      *========================
+      *------------------------
+       LINKAGE SECTION.
+      *------------------------
+       01  AUTH-PGM-NAME PIC X(8).
+       01  AUTH-STATUS   PIC X.
+           88 AUTH-GRANTED VALUE 'G'.
+           88 AUTH-DENIED  VALUE 'D'.
+
+      *========================
+       PROCEDURE DIVISION USING AUTH-PGM-NAME AUTH-STATUS.
+      *========================
+       1000-MAIN.
+      *    The seven source importers, the audited maintenance
+      *    utility (UNEMCORR) and the archival utility (UNEMARCH) are
+      *    the only programs allowed to update UNEMPLRP.
+           EVALUATE AUTH-PGM-NAME
+              WHEN "IMPBYIND"
+              WHEN "IMPBYGEN"
+              WHEN "IMPBYAGE"
+              WHEN "IMPBYRAC"
+              WHEN "IMPBYETH"
+              WHEN "IMPBYSTA"
+              WHEN "IMPBYLAB"
+              WHEN "UNEMCORR"
+              WHEN "UNEMARCH"
+                 SET AUTH-GRANTED TO TRUE
+              WHEN OTHER
+                 SET AUTH-DENIED TO TRUE
+                 DISPLAY "*** UNAUTHORIZED UPDATE ATTEMPT AGAINST "
+                    "UNEMPLRP BY " AUTH-PGM-NAME " - DENIED."
+                    UPON CONSOLE
+           END-EVALUATE
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+
+       END PROGRAM UNEMAUTH.

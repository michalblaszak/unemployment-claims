@@ -0,0 +1,289 @@
+      ******************************************************************
+      * Daily source-arrival dashboard.
+      ******************************************************************
+      * A quick, read-only look at whether each of the five source XML
+      * files has arrived for today's run and roughly how big it is,
+      * without actually importing anything. Meant to be run ahead of
+      * UNEMPL01 (which does its own pre-flight check - see
+      * CBL/IMPORT(UNEMPL) 0500-PREFLIGHT-CHECK - immediately before
+      * importing) so an operator can see the day's arrival picture at
+      * a glance.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-03-25  MB  Initial version.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMARDB.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-25.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           SELECT ARDB-AGE ASSIGN TO BYAGEDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARDB-AGE-STATUS.
+
+           SELECT ARDB-GEN ASSIGN TO BYGENDDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARDB-GEN-STATUS.
+
+           SELECT ARDB-IND ASSIGN TO BYINDDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARDB-IND-STATUS.
+
+           SELECT ARDB-RAC ASSIGN TO BYRACDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARDB-RAC-STATUS.
+
+           SELECT ARDB-ETH ASSIGN TO BYETHDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARDB-ETH-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       FD  ARDB-AGE
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  ARDB-AGE-REC PIC X(176).
+
+       FD  ARDB-GEN
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  ARDB-GEN-REC PIC X(176).
+
+       FD  ARDB-IND
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  ARDB-IND-REC PIC X(176).
+
+       FD  ARDB-RAC
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  ARDB-RAC-REC PIC X(176).
+
+       FD  ARDB-ETH
+              RECORD CONTAINS 176 CHARACTERS
+              RECORDING MODE F.
+       01  ARDB-ETH-REC PIC X(176).
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       01  RUN-DATE PIC 9(8) VALUE ZERO.
+
+       01  ARDB-STATUSES.
+           05 ARDB-AGE-STATUS PIC XX.
+              88 ARDB-AGE-OK VALUE "00".
+              88 ARDB-AGE-EOF VALUE "10".
+           05 ARDB-GEN-STATUS PIC XX.
+              88 ARDB-GEN-OK VALUE "00".
+              88 ARDB-GEN-EOF VALUE "10".
+           05 ARDB-IND-STATUS PIC XX.
+              88 ARDB-IND-OK VALUE "00".
+              88 ARDB-IND-EOF VALUE "10".
+           05 ARDB-RAC-STATUS PIC XX.
+              88 ARDB-RAC-OK VALUE "00".
+              88 ARDB-RAC-EOF VALUE "10".
+           05 ARDB-ETH-STATUS PIC XX.
+              88 ARDB-ETH-OK VALUE "00".
+              88 ARDB-ETH-EOF VALUE "10".
+
+       01  ARDB-SOURCE-NAME PIC X(12) VALUE SPACES.
+       01  ARDB-ARRIVED     PIC X(3)  VALUE SPACES.
+       01  ARDB-LINE-COUNT  COMP-4 PIC 9(7) VALUE ZERO.
+
+       01  ARDB-DISP-HEADER.
+           05 FILLER PIC X(14) VALUE 'Source file | '.
+           05 FILLER PIC X(10) VALUE 'Arrived | '.
+           05 FILLER PIC X(11) VALUE 'Line count'.
+
+       01  ARDB-DISP-SEPARATOR PIC X(35) VALUE ALL '-'.
+
+       01  ARDB-LINE-DISP-REC.
+           05 DSH-SOURCE-NAME PIC X(12) VALUE SPACES.
+           05 FILLER          PIC X(2)  VALUE '| '.
+           05 DSH-ARRIVED     PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(5)  VALUE '    |'.
+           05 DSH-LINE-COUNT  PIC ZZZ,ZZ9 VALUE ZERO.
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           DISPLAY "Daily source-arrival dashboard - as of " RUN-DATE
+           DISPLAY ARDB-DISP-SEPARATOR
+           DISPLAY ARDB-DISP-HEADER
+           DISPLAY ARDB-DISP-SEPARATOR
+
+           MOVE "BYAGE.XML"     TO ARDB-SOURCE-NAME
+           PERFORM 2010-CHECK-AGE
+
+           MOVE "BYGENDER.XML"  TO ARDB-SOURCE-NAME
+           PERFORM 2020-CHECK-GEN
+
+           MOVE "BYINDUST.XML"  TO ARDB-SOURCE-NAME
+           PERFORM 2030-CHECK-IND
+
+           MOVE "BYRACE.XML"    TO ARDB-SOURCE-NAME
+           PERFORM 2040-CHECK-RAC
+
+           MOVE "BYETHNIC.XML"  TO ARDB-SOURCE-NAME
+           PERFORM 2050-CHECK-ETH
+
+           DISPLAY ARDB-DISP-SEPARATOR
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+       2010-CHECK-AGE.
+           MOVE ZERO TO ARDB-LINE-COUNT
+           OPEN INPUT ARDB-AGE
+
+           IF NOT ARDB-AGE-OK THEN
+              MOVE "NO" TO ARDB-ARRIVED
+           ELSE
+              MOVE "YES" TO ARDB-ARRIVED
+              PERFORM WITH TEST BEFORE UNTIL ARDB-AGE-EOF
+                 READ ARDB-AGE
+                    AT END CONTINUE
+                    NOT AT END ADD 1 TO ARDB-LINE-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE ARDB-AGE
+           END-IF
+
+           PERFORM 3000-DISPLAY-DASHBOARD-LINE
+           .
+
+       2010-CHECK-AGE-END.
+           EXIT.
+      ******************************************************************
+       2020-CHECK-GEN.
+           MOVE ZERO TO ARDB-LINE-COUNT
+           OPEN INPUT ARDB-GEN
+
+           IF NOT ARDB-GEN-OK THEN
+              MOVE "NO" TO ARDB-ARRIVED
+           ELSE
+              MOVE "YES" TO ARDB-ARRIVED
+              PERFORM WITH TEST BEFORE UNTIL ARDB-GEN-EOF
+                 READ ARDB-GEN
+                    AT END CONTINUE
+                    NOT AT END ADD 1 TO ARDB-LINE-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE ARDB-GEN
+           END-IF
+
+           PERFORM 3000-DISPLAY-DASHBOARD-LINE
+           .
+
+       2020-CHECK-GEN-END.
+           EXIT.
+      ******************************************************************
+       2030-CHECK-IND.
+           MOVE ZERO TO ARDB-LINE-COUNT
+           OPEN INPUT ARDB-IND
+
+           IF NOT ARDB-IND-OK THEN
+              MOVE "NO" TO ARDB-ARRIVED
+           ELSE
+              MOVE "YES" TO ARDB-ARRIVED
+              PERFORM WITH TEST BEFORE UNTIL ARDB-IND-EOF
+                 READ ARDB-IND
+                    AT END CONTINUE
+                    NOT AT END ADD 1 TO ARDB-LINE-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE ARDB-IND
+           END-IF
+
+           PERFORM 3000-DISPLAY-DASHBOARD-LINE
+           .
+
+       2030-CHECK-IND-END.
+           EXIT.
+      ******************************************************************
+       2040-CHECK-RAC.
+           MOVE ZERO TO ARDB-LINE-COUNT
+           OPEN INPUT ARDB-RAC
+
+           IF NOT ARDB-RAC-OK THEN
+              MOVE "NO" TO ARDB-ARRIVED
+           ELSE
+              MOVE "YES" TO ARDB-ARRIVED
+              PERFORM WITH TEST BEFORE UNTIL ARDB-RAC-EOF
+                 READ ARDB-RAC
+                    AT END CONTINUE
+                    NOT AT END ADD 1 TO ARDB-LINE-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE ARDB-RAC
+           END-IF
+
+           PERFORM 3000-DISPLAY-DASHBOARD-LINE
+           .
+
+       2040-CHECK-RAC-END.
+           EXIT.
+      ******************************************************************
+       2050-CHECK-ETH.
+           MOVE ZERO TO ARDB-LINE-COUNT
+           OPEN INPUT ARDB-ETH
+
+           IF NOT ARDB-ETH-OK THEN
+              MOVE "NO" TO ARDB-ARRIVED
+           ELSE
+              MOVE "YES" TO ARDB-ARRIVED
+              PERFORM WITH TEST BEFORE UNTIL ARDB-ETH-EOF
+                 READ ARDB-ETH
+                    AT END CONTINUE
+                    NOT AT END ADD 1 TO ARDB-LINE-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE ARDB-ETH
+           END-IF
+
+           PERFORM 3000-DISPLAY-DASHBOARD-LINE
+           .
+
+       2050-CHECK-ETH-END.
+           EXIT.
+      ******************************************************************
+       3000-DISPLAY-DASHBOARD-LINE.
+           MOVE ARDB-SOURCE-NAME TO DSH-SOURCE-NAME
+           MOVE ARDB-ARRIVED     TO DSH-ARRIVED
+           MOVE ARDB-LINE-COUNT  TO DSH-LINE-COUNT
+
+           DISPLAY ARDB-LINE-DISP-REC
+           .
+
+       3000-DISPLAY-DASHBOARD-LINE-END.
+           EXIT.
+
+       END PROGRAM UNEMARDB.

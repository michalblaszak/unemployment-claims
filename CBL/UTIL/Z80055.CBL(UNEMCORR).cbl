@@ -0,0 +1,363 @@
+      ******************************************************************
+      * Record correction/maintenance utility for UNEMPLRP.
+      ******************************************************************
+      * Reads a sequential file of correction transactions and applies
+      * each one directly against the UNEMPLRP VSAM dataset, the same
+      * way the importers do (see CBL/IMPORT(IMPBYIND) 6000-SAVE-REC).
+      * This lets an operator fix a bad record (or remove one entirely)
+      * without rerunning a whole source import.
+      *
+      * Each correction transaction is one CORR-IN-REC:
+      *    CORR-ACTION   'U' - add the record if it doesn't exist yet,
+      *                        otherwise replace it with CORR-PAYLOAD.
+      *                  'D' - delete the record named in CORR-PAYLOAD.
+      *    CORR-PAYLOAD  the full replacement record, laid out exactly
+      *                  like PAYLOAD.cpy (only FD-RECORD-ID is used
+      *                  for a 'D' transaction).
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-03-18  MB  Initial version.
+      *    2021-06-25  MB  REPORT-OUT is now opened I-O only after
+      *                    clearing UNEMAUTH's update-access check.
+      *    2021-07-14  MB  CORR-IN-FILE/CORR-PAYLOAD and the
+      *                    before/after image buffers are widened to
+      *                    match PAYLOAD.cpy's current 323-byte record
+      *                    (state code and labor force), so both
+      *                    fields can be corrected and are no longer
+      *                    dropped out of change detection.
+      *    2021-08-09  MB  REPORT-OUT is now record-locked the same
+      *                    way the importers lock it, so a correction
+      *                    can't race an importer's read-modify-write
+      *                    on the same record_id.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMCORR.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-03-18.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           *> The sequential correction transaction file
+      *    IN-STATUS from FILESTS copybook
+           SELECT CORR-IN-FILE ASSIGN TO CORRINDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS IN-STATUS.
+
+           *> The VSAM output dataset
+      *    REPORT-OUT, FD-RECORD-ID from REPREC copybook
+      *    REPORT-OUT-STATUS VSAM-CODE from FILESTS copybook
+           SELECT REPORT-OUT ASSIGN TO REPORTDD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-RECORD-ID
+           ALTERNATE RECORD KEY IS FD-DATE
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
+           FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
+
+           *> The correction-history dataset - appended to whenever
+           *> an existing record is reprocessed by 6020-UPDATE.
+      *    HIST-OUT-STATUS from FILESTS copybook
+           SELECT HIST-OUT ASSIGN TO HISTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS HIST-OUT-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       FD  CORR-IN-FILE
+              RECORD CONTAINS 324 CHARACTERS
+              RECORDING MODE F.
+       01  CORR-IN-REC.
+           05 CORR-ACTION  PIC X.
+              88 CORR-ACTION-ADD-UPD VALUE 'U'.
+              88 CORR-ACTION-DELETE VALUE 'D'.
+           05 CORR-PAYLOAD PIC X(323).
+
+      * Provides:
+      *    FD  REPORT-OUT
+      *    01  REPORT-OUT-REC
+       COPY REPREC.
+
+      * Provides:
+      *    FD  HIST-OUT
+      *    01  HIST-OUT-REC.
+       COPY HISTREC.
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       77  SOURCE-NAME PIC X(12) VALUE 'CORRECT.DAT'.
+
+      * Provides:
+      *    01  IN-STATUS
+      *    01  REPORT-STATUS
+       COPY FILESTS.
+
+       01  CORR-IN-EOF-FLAG PIC X VALUE 'F'.
+           88 CORR-IN-EOF VALUE 'T'.
+
+       01  IS-FATAL-ERROR-FLAG PIC X VALUE 'F'.
+           88 IS-FATAL-ERROR VALUE 'T'.
+
+      * Set by UNEMAUTH, the centralized update-access check for
+      * UNEMPLRP, before REPORT-OUT is opened I-O.
+       01  AUTH-STATUS-SW PIC X.
+           88 AUTH-IS-GRANTED VALUE 'G'.
+           88 AUTH-IS-DENIED  VALUE 'D'.
+
+       01  CORR-COUNTS.
+           05 ADD-COUNT PIC 9(7) COMP-4 VALUE ZERO.
+           05 UPD-COUNT PIC 9(7) COMP-4 VALUE ZERO.
+           05 DEL-COUNT PIC 9(7) COMP-4 VALUE ZERO.
+           05 REJ-COUNT PIC 9(7) COMP-4 VALUE ZERO.
+
+      * Built up before each CALL to UNEMVLOG, the centralized VSAM
+      * error logger.
+       01  LOG-MESSAGE PIC X(60) VALUE SPACES.
+
+      * The record image as it looked before/after 6020-UPDATE
+      * rewrites it, for the before-and-after audit log.
+       01  REC-BEFORE-IMAGE PIC X(323) VALUE SPACES.
+       01  REC-AFTER-IMAGE  PIC X(323) VALUE SPACES.
+
+      * The date this run reprocessed a historical record, stamped
+      * onto each UNEMHIST entry written.
+       01  AS-OF-DATE PIC 9(8) VALUE ZERO.
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           PERFORM 2000-OPEN-SOURCES
+
+           IF (NOT IN-OK) OR (NOT REPORT-OUT-FILE-OK) THEN
+              DISPLAY "Problems with accessing the database."
+              DISPLAY "Exiting ..."
+              SET IS-FATAL-ERROR TO TRUE
+              GO TO 3000-CLOSE-EXIT
+           END-IF
+
+           PERFORM 4000-PROCESS-CORRECTIONS
+
+           GO TO 3000-CLOSE-EXIT
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+       2000-OPEN-SOURCES.
+           OPEN INPUT CORR-IN-FILE.
+
+           IF NOT IN-OK THEN
+              DISPLAY "COULDN'T OPEN " SOURCE-NAME " : " IN-STATUS
+           END-IF
+
+           CALL "UNEMAUTH" USING "UNEMCORR" AUTH-STATUS-SW.
+
+           IF AUTH-IS-DENIED THEN
+              MOVE "AU" TO REPORT-OUT-STATUS
+           ELSE
+              OPEN I-O REPORT-OUT
+
+              IF NOT REPORT-OUT-FILE-OK THEN
+                 MOVE "Couldn't open UNEMP report" TO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "UNEMCORR" LOG-MESSAGE
+                    REPORT-STATUS
+              END-IF
+           END-IF
+
+           *> Pre-allocated by JCL with DISP=MOD so history accumulates
+           *> across runs instead of being lost each time.
+           OPEN EXTEND HIST-OUT.
+
+           IF NOT HIST-OUT-OK THEN
+              MOVE "Couldn't open the history dataset" TO LOG-MESSAGE
+              DISPLAY "*** " LOG-MESSAGE " - STATUS " HIST-OUT-STATUS
+           END-IF
+           .
+
+       2000-OPEN-SOURCES-END.
+           EXIT.
+      ******************************************************************
+       3000-CLOSE-EXIT.
+           IF IN-OK THEN
+              CLOSE CORR-IN-FILE
+           END-IF
+
+           IF REPORT-OUT-FILE-OK THEN
+              CLOSE REPORT-OUT
+           END-IF
+
+           IF HIST-OUT-OK THEN
+              CLOSE HIST-OUT
+           END-IF
+
+           DISPLAY ADD-COUNT " record(s) added."
+           DISPLAY UPD-COUNT " record(s) replaced."
+           DISPLAY DEL-COUNT " record(s) deleted."
+           DISPLAY REJ-COUNT " correction(s) rejected."
+
+           EVALUATE TRUE
+              WHEN IS-FATAL-ERROR
+                 MOVE 8 TO RETURN-CODE
+              WHEN REJ-COUNT > 0
+                 MOVE 4 TO RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+       3000-CLOSE-EXIT-END.
+           EXIT.
+      ******************************************************************
+      * Reads the correction file and applies one transaction at a
+      * time, the same read-ahead shape UNEMPAPI uses for its list.
+      ******************************************************************
+       4000-PROCESS-CORRECTIONS.
+           READ CORR-IN-FILE
+              AT END SET CORR-IN-EOF TO TRUE
+           END-READ
+
+           PERFORM WITH TEST BEFORE UNTIL CORR-IN-EOF
+              PERFORM 5000-APPLY-CORRECTION
+
+              READ CORR-IN-FILE
+                 AT END SET CORR-IN-EOF TO TRUE
+              END-READ
+           END-PERFORM
+           .
+
+       4000-PROCESS-CORRECTIONS-END.
+           EXIT.
+      ******************************************************************
+      * Applies a single correction transaction.
+      ******************************************************************
+       5000-APPLY-CORRECTION.
+           EVALUATE TRUE
+              WHEN CORR-ACTION-ADD-UPD
+                 PERFORM 6000-SAVE-REC
+              WHEN CORR-ACTION-DELETE
+                 PERFORM 6030-DELETE-REC
+              WHEN OTHER
+                 DISPLAY "Unknown correction action '" CORR-ACTION
+                    "' - transaction rejected."
+                 ADD 1 TO REJ-COUNT
+           END-EVALUATE
+           .
+
+       5000-APPLY-CORRECTION-END.
+           EXIT.
+      ******************************************************************
+      * Try to find a record with the given record_id.
+      * Create a new one if not found, replace it if found.
+      ******************************************************************
+       6000-SAVE-REC.
+           MOVE CORR-PAYLOAD TO REPORT-OUT-REC
+      *    WITH LOCK holds this record against the importers until
+      *    UNLOCK below, so an operator correction can never
+      *    interleave a read-modify-write with an importer's own.
+           READ REPORT-OUT WITH LOCK
+              INVALID KEY
+                 *> New record
+                 PERFORM 6010-ADD-NEW
+              NOT INVALID KEY
+                 *> Record exists
+                 PERFORM 6020-UPDATE
+           END-READ
+
+           UNLOCK REPORT-OUT.
+
+       6000-SAVE-REC-END.
+           EXIT.
+      ******************************************************************
+       6010-ADD-NEW.
+           WRITE REPORT-OUT-REC
+              INVALID KEY
+                 STRING "Couldn't save the record " FD-RECORD-ID
+                    DELIMITED BY SIZE INTO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "UNEMCORR" LOG-MESSAGE
+                    REPORT-STATUS
+                 ADD 1 TO REJ-COUNT
+              NOT INVALID KEY
+                 ADD 1 TO ADD-COUNT
+           END-WRITE.
+
+       6010-ADD-NEW-END.
+           EXIT.
+      ******************************************************************
+       6020-UPDATE.
+           *> REPORT-OUT-REC currently holds the on-disk record, from
+           *> the successful READ in 6000-SAVE-REC - capture it as the
+           *> before-image, then re-apply the correction payload as
+           *> the after-image before rewriting.
+           MOVE REPORT-OUT-REC TO REC-BEFORE-IMAGE
+           MOVE CORR-PAYLOAD TO REPORT-OUT-REC
+           MOVE REPORT-OUT-REC TO REC-AFTER-IMAGE
+           REWRITE REPORT-OUT-REC
+              INVALID KEY
+                 STRING "Couldn't update the record " FD-RECORD-ID
+                    DELIMITED BY SIZE INTO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "UNEMCORR" LOG-MESSAGE
+                    REPORT-STATUS
+                 ADD 1 TO REJ-COUNT
+              NOT INVALID KEY
+                 DISPLAY "Record updated: " FD-RECORD-ID
+                 DISPLAY "  BEFORE: " REC-BEFORE-IMAGE
+                 DISPLAY "  AFTER:  " REC-AFTER-IMAGE
+                 ADD 1 TO UPD-COUNT
+                 PERFORM 6025-WRITE-HISTORY
+           END-REWRITE.
+
+       6020-UPDATE-END.
+           EXIT.
+      ******************************************************************
+      * Appends the pre-update record image to the correction-history
+      * dataset, stamped with today's date as the "as-of" reprocessing
+      * date.
+      ******************************************************************
+       6025-WRITE-HISTORY.
+           IF HIST-OUT-OK THEN
+              ACCEPT AS-OF-DATE FROM DATE YYYYMMDD
+              MOVE AS-OF-DATE TO HIST-AS-OF-DATE
+              MOVE REC-BEFORE-IMAGE TO HIST-BEFORE-IMAGE
+              WRITE HIST-OUT-REC
+           END-IF
+           .
+
+       6025-WRITE-HISTORY-END.
+           EXIT.
+      ******************************************************************
+       6030-DELETE-REC.
+           MOVE CORR-PAYLOAD (1:8) TO FD-RECORD-ID
+           DELETE REPORT-OUT
+              INVALID KEY
+                 STRING "Couldn't delete the record " FD-RECORD-ID
+                    DELIMITED BY SIZE INTO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "UNEMCORR" LOG-MESSAGE
+                    REPORT-STATUS
+                 ADD 1 TO REJ-COUNT
+              NOT INVALID KEY
+                 ADD 1 TO DEL-COUNT
+           END-DELETE.
+
+       6030-DELETE-REC-END.
+           EXIT.
+
+       END PROGRAM UNEMCORR.

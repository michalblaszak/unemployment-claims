@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Retention/archival purge utility for UNEMPLRP.
+      ******************************************************************
+      * Nothing in IMPBYAGE, IMPBYIND or any other importer ever
+      * removes a record from UNEMPLRP, so record_ids accumulate in
+      * the live VSAM cluster forever. This utility sequentially scans
+      * UNEMPLRP for records whose FD-DATE is older than
+      * ARCHIVE-CUTOFF-DATE, copies each one out to the ARCHVDD
+      * sequential archive dataset (expected to be a new generation of
+      * a GDG, so history isn't lost between runs) and then deletes it
+      * from the live file.
+      *-----------------------------------------------------------------
+      * ARCHIVE-CUTOFF-DATE is a working-storage constant rather than
+      * a PARM, matching how UNEMINRC keeps its own tuning
+      * constant (INA-TOLERANCE-PCT) in WORKING-STORAGE - update it
+      * before each scheduled run to move the retention window
+      * forward.
+      *-----------------------------------------------------------------
+      * Modification history:
+      *    2021-05-03  MB  Initial version.
+      *    2021-08-09  MB  REPORT-OUT is now opened I-O only after
+      *                    clearing UNEMAUTH's update-access check,
+      *                    same as the importers and UNEMCORR. The
+      *                    scan-and-delete loop now actually takes out
+      *                    the record lock declared on REPORT-OUT
+      *                    (READ ... WITH LOCK / UNLOCK), so archival
+      *                    can't race a concurrent update.
+      ******************************************************************
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. UNEMARCH.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2021-05-03.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+      *    REPORT-OUT, FD-RECORD-ID from REPREC copybook
+      *    REPORT-OUT-STATUS VSAM-CODE from FILESTS copybook
+           SELECT REPORT-OUT ASSIGN TO REPORTDD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-RECORD-ID
+           ALTERNATE RECORD KEY IS FD-DATE
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
+           FILE STATUS IS REPORT-OUT-STATUS VSAM-CODE.
+
+      *    The sequential archive dataset - one generation per run,
+      *    holding every record purged from UNEMPLRP that run.
+           SELECT ARCHIVE-OUT ASSIGN TO ARCHVDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARCHIVE-OUT-STATUS.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       COPY REPREC.
+
+       FD  ARCHIVE-OUT
+           RECORD CONTAINS 323 CHARACTERS
+           RECORDING MODE F.
+       01  ARCHIVE-OUT-REC PIC X(323).
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * Status flags for REPORT-OUT (FILESTS copybook)
+       COPY FILESTS.
+
+       01  ARCHIVE-OUT-STATUS PIC XX.
+           88 ARCHIVE-OUT-OK VALUE "00".
+
+      * A record whose FD-DATE is earlier than this is archived and
+      * purged. Widen the window by moving this constant back before
+      * a scheduled run.
+       77  ARCHIVE-CUTOFF-DATE PIC X(10) VALUE "2015-01-01".
+
+      * Set by UNEMAUTH, the centralized update-access check for
+      * UNEMPLRP, before REPORT-OUT is opened I-O.
+       01  AUTH-STATUS-SW PIC X.
+           88 AUTH-IS-GRANTED VALUE 'G'.
+           88 AUTH-IS-DENIED  VALUE 'D'.
+
+       01  LOG-MESSAGE PIC X(80) VALUE SPACES.
+
+       01  RECORDS-SCANNED  COMP-4 PIC 9(7) VALUE ZERO.
+       01  RECORDS-ARCHIVED COMP-4 PIC 9(7) VALUE ZERO.
+       01  RECORDS-REJECTED COMP-4 PIC 9(7) VALUE ZERO.
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       1000-MAIN.
+           CALL "UNEMAUTH" USING "UNEMARCH" AUTH-STATUS-SW
+
+           IF AUTH-IS-DENIED THEN
+              MOVE "AU" TO REPORT-OUT-STATUS
+           ELSE
+              OPEN I-O REPORT-OUT
+           END-IF
+
+           IF NOT REPORT-OUT-FILE-OK THEN
+              DISPLAY "Couldn't open UNEMPLRP for archival. Status: "
+                 REPORT-OUT-STATUS
+              GO TO 1000-MAIN-END
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-OUT
+
+           IF NOT ARCHIVE-OUT-OK THEN
+              DISPLAY "Couldn't open the archive dataset. Status: "
+                 ARCHIVE-OUT-STATUS
+              CLOSE REPORT-OUT
+              GO TO 1000-MAIN-END
+           END-IF
+
+           DISPLAY "Archiving records with FD-DATE before "
+              ARCHIVE-CUTOFF-DATE "."
+
+           PERFORM 2000-PURGE-OLD-RECORDS
+
+           CLOSE REPORT-OUT
+           CLOSE ARCHIVE-OUT
+
+           PERFORM 9000-DISPLAY-SUMMARY
+
+           GOBACK
+           .
+
+       1000-MAIN-END.
+           EXIT.
+      ******************************************************************
+      * Walks UNEMPLRP in record-id order, archiving and purging any
+      * record whose FD-DATE is older than ARCHIVE-CUTOFF-DATE.
+      ******************************************************************
+       2000-PURGE-OLD-RECORDS.
+           MOVE LOW-VALUES TO FD-RECORD-ID
+           START REPORT-OUT KEY IS >= FD-RECORD-ID
+
+           PERFORM 2100-READ-NEXT
+           PERFORM UNTIL REPORT-OUT-END-OF-FILE
+              ADD 1 TO RECORDS-SCANNED
+
+              IF FD-DATE < ARCHIVE-CUTOFF-DATE THEN
+                 PERFORM 2200-ARCHIVE-AND-DELETE
+              END-IF
+
+              UNLOCK REPORT-OUT
+
+              PERFORM 2100-READ-NEXT
+           END-PERFORM
+           .
+
+       2000-PURGE-OLD-RECORDS-END.
+           EXIT.
+      ******************************************************************
+       2100-READ-NEXT.
+      *    WITH LOCK holds this record until 2000-PURGE-OLD-RECORDS
+      *    unlocks it below, so the archive-and-delete decision below
+      *    can't race a concurrent importer or UNEMCORR update against
+      *    the same record_id.
+           READ REPORT-OUT NEXT WITH LOCK
+              AT END
+                 SET REPORT-OUT-END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       2100-READ-NEXT-END.
+           EXIT.
+      ******************************************************************
+      * Copies the current record out to ARCHIVE-OUT, then deletes it
+      * from UNEMPLRP. A DELETE that fails (e.g. the record is locked
+      * by another job step) is logged and left in place rather than
+      * risking an archive copy of a record that's actually still
+      * live.
+      ******************************************************************
+       2200-ARCHIVE-AND-DELETE.
+           MOVE REPORT-OUT-REC TO ARCHIVE-OUT-REC
+           WRITE ARCHIVE-OUT-REC
+
+           DELETE REPORT-OUT
+              INVALID KEY
+                 STRING "Couldn't purge the record " FD-RECORD-ID
+                    DELIMITED BY SIZE INTO LOG-MESSAGE
+                 CALL "UNEMVLOG" USING "UNEMARCH" LOG-MESSAGE
+                    REPORT-STATUS
+                 ADD 1 TO RECORDS-REJECTED
+              NOT INVALID KEY
+                 ADD 1 TO RECORDS-ARCHIVED
+           END-DELETE
+           .
+
+       2200-ARCHIVE-AND-DELETE-END.
+           EXIT.
+      ******************************************************************
+       9000-DISPLAY-SUMMARY.
+           DISPLAY RECORDS-SCANNED  " record(s) scanned."
+           DISPLAY RECORDS-ARCHIVED " record(s) archived and purged."
+           DISPLAY RECORDS-REJECTED " record(s) could not be purged."
+           .
+
+       9000-DISPLAY-SUMMARY-END.
+           EXIT.
+
+       END PROGRAM UNEMARCH.

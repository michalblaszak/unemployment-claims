@@ -0,0 +1,69 @@
+//INITUNEJ JOB (ACCT#),'INITIAL LOAD',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* INITIAL LOAD JOB FOR THE UNEMPLOYMENT-CLAIMS VSAM CLUSTER.
+//*-----------------------------------------------------------------
+//* STEP010  DEFINE the UNEMPLRP KSDS cluster (IDCAMS).
+//* STEP020  Run INITKSDS to load the single dummy '00000000'
+//*          record every importer expects to find and delete on
+//*          its first run.
+//* STEP030  Run UNEMPL01, which drives all seven source importers
+//*          (IMPBYAGE, IMPBYGEN, IMPBYIND, IMPBYRAC, IMPBYETH,
+//*          IMPBYSTA, IMPBYLAB) in one step. To run the importers
+//*          as separate concurrent job steps instead, replace
+//*          STEP030 with one EXEC PGM=UNEMPL01 per source, each
+//*          supplying PARM='<source name>' - see UNEMPL01's own
+//*          header comments for the full list of source names.
+//*-----------------------------------------------------------------
+//* RESTART PROCEDURE
+//*   STEP010 fails (cluster already defined, bad DEFINE syntax,
+//*     space/catalog problem): fix the DEFINE and resubmit the
+//*     whole job from STEP010 - nothing has been loaded yet.
+//*   STEP010 succeeds but STEP020 fails: the cluster exists but is
+//*     empty or partially loaded. DELETE and re-DEFINE the cluster,
+//*     then resubmit with RESTART=STEP020 (do not skip STEP010's
+//*     equivalent DEFINE outside this job, or STEP020 will run
+//*     against a cluster in an unknown state).
+//*   STEP020 succeeds but STEP030 fails partway through one source:
+//*     resubmit with RESTART=STEP030. UNEMPL01's own control-total
+//*     reconciliation and, for IMPBYIND, its checkpoint/restart
+//*     support (INDCKPT) will pick each source back up rather than
+//*     reprocessing rows already saved. If only one source needs
+//*     rerunning, run that importer alone with PARM='<source name>'
+//*     instead of restarting the whole step.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(Z80055.UNEMPLRP)                -
+         INDEXED                                        -
+         KEYS(8 0)                                       -
+         RECORDSIZE(323 323)                              -
+         RECORDS(10000 5000)                               -
+         FREESPACE(10 10)                                   -
+         SHAREOPTIONS(2 3)                                    -
+         VOLUMES(WORK01))                                      -
+         DATA (NAME(Z80055.UNEMPLRP.DATA))                      -
+         INDEX(NAME(Z80055.UNEMPLRP.INDEX))
+/*
+//*
+//STEP020  EXEC PGM=INITKSDS,COND=(0,NE,STEP010)
+//REPORTDD DD  DSN=Z80055.UNEMPLRP,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=UNEMPL01,
+//         COND=((0,NE,STEP010),(0,NE,STEP020))
+//REPORTDD DD  DSN=Z80055.UNEMPLRP,DISP=SHR
+//HISTDD   DD  DSN=Z80055.UNEMPLRP.HIST,DISP=MOD
+//BYAGEDD  DD  DSN=Z80055.SOURCE.BYAGE,DISP=SHR
+//BYGENDDD DD  DSN=Z80055.SOURCE.BYGENDER,DISP=SHR
+//BYINDDD  DD  DSN=Z80055.SOURCE.BYINDUST,DISP=SHR
+//BYRACDD  DD  DSN=Z80055.SOURCE.BYRACE,DISP=SHR
+//BYETHDD  DD  DSN=Z80055.SOURCE.BYETHNIC,DISP=SHR
+//BYSTADD  DD  DSN=Z80055.SOURCE.BYSTATE,DISP=SHR
+//BYLABDD  DD  DSN=Z80055.SOURCE.BYLABORFORCE,DISP=SHR
+//INDCKPT  DD  DSN=Z80055.UNEMPL01.INDCKPT,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*

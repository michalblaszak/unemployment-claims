@@ -0,0 +1,50 @@
+//UNEMDLYJ JOB (ACCT#),'DAILY IMPORT',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* DAILY IMPORT JOB FOR THE UNEMPLOYMENT-CLAIMS VSAM CLUSTER.
+//*-----------------------------------------------------------------
+//* STEP010  Back up UNEMPLRP (IDCAMS REPRO) to a new generation of
+//*          the backup GDG before any importer touches the file,
+//*          so a bad import run can be undone by restoring this
+//*          generation instead of reprocessing every source from
+//*          scratch.
+//* STEP020  Run UNEMPL01, which drives all seven source importers
+//*          in one step. See INITUNEJ's header comments for how to
+//*          split this into one step per source instead.
+//*-----------------------------------------------------------------
+//* RESTART PROCEDURE
+//*   STEP010 fails: fix the problem (space, catalog, GDG base not
+//*     defined) and resubmit from STEP010 - UNEMPLRP has not been
+//*     touched yet.
+//*   STEP020 fails partway through one source: resubmit with
+//*     RESTART=STEP020 as described in INITUNEJ, or, if the run
+//*     needs to be backed out entirely, restore UNEMPLRP from the
+//*     backup generation STEP010 just took (IDCAMS REPRO the
+//*     Z80055.UNEMPLRP.BACKUP(0) generation back over UNEMPLRP)
+//*     before resubmitting.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//INDD     DD  DSN=Z80055.UNEMPLRP,DISP=SHR
+//OUTDD    DD  DSN=Z80055.UNEMPLRP.BACKUP(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(50,25)),UNIT=SYSDA
+//SYSIN    DD  *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//*
+//STEP020  EXEC PGM=UNEMPL01,COND=(0,NE,STEP010)
+//REPORTDD DD  DSN=Z80055.UNEMPLRP,DISP=SHR
+//HISTDD   DD  DSN=Z80055.UNEMPLRP.HIST,DISP=MOD
+//BYAGEDD  DD  DSN=Z80055.SOURCE.BYAGE,DISP=SHR
+//BYGENDDD DD  DSN=Z80055.SOURCE.BYGENDER,DISP=SHR
+//BYINDDD  DD  DSN=Z80055.SOURCE.BYINDUST,DISP=SHR
+//BYRACDD  DD  DSN=Z80055.SOURCE.BYRACE,DISP=SHR
+//BYETHDD  DD  DSN=Z80055.SOURCE.BYETHNIC,DISP=SHR
+//BYSTADD  DD  DSN=Z80055.SOURCE.BYSTATE,DISP=SHR
+//BYLABDD  DD  DSN=Z80055.SOURCE.BYLABORFORCE,DISP=SHR
+//INDCKPT  DD  DSN=Z80055.UNEMPL01.INDCKPT,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*

@@ -7,6 +7,9 @@
        01  IN-STATUS PIC XX.
            88 IN-OK VALUE "00".
 
+       01  HIST-OUT-STATUS PIC XX.
+           88 HIST-OUT-OK VALUE "00".
+
        01  REPORT-STATUS.
            05 REPORT-OUT-STATUS PIC X(2).
               88 REPORT-OUT-FILE-OK          VALUE "00".

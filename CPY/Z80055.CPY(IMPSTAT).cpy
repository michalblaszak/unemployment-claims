@@ -0,0 +1,17 @@
+      ******************************************************************
+      * The copybook of the per-source import status table, populated
+      * by UNEMPL01 as it calls each importer, so a final summary can
+      * show at a glance which sources loaded cleanly this run and
+      * which didn't.
+      * Author: Michal Blaszak
+      * Date:   2021.07.09
+      ******************************************************************
+       01  IMPORT-STATUS-TABLE.
+           05 IMPORT-STATUS-ENTRY OCCURS 7 TIMES.
+              10 IMPORT-STATUS-PGM  PIC X(8).
+              10 IMPORT-STATUS-FLAG PIC X VALUE 'P'.
+                 88 IMPORT-STATUS-PENDING VALUE 'P'.
+                 88 IMPORT-STATUS-SUCCESS VALUE 'S'.
+                 88 IMPORT-STATUS-WARNING VALUE 'W'.
+                 88 IMPORT-STATUS-FAILED  VALUE 'F'.
+                 88 IMPORT-STATUS-SKIPPED VALUE 'K'.

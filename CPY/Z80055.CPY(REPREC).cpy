@@ -0,0 +1,13 @@
+      ******************************************************************
+      * The copybook of
+      * the file/record description of the UNEMPLRP VSAM dataset shared
+      * by all importers and reporting programs.
+      * The record layout itself (the FD- fields) is kept in PAYLOAD.cpy
+      * so the exact same field list is used both for the VSAM record
+      * and for the payload handed back by UNEMPAPI to its callers.
+      * Author: Michal Blaszak
+      * Date:   2020.05.15
+      ******************************************************************
+       FD  REPORT-OUT.
+       01  REPORT-OUT-REC.
+           COPY PAYLOAD.

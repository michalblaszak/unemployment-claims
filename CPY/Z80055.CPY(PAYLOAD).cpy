@@ -57,3 +57,17 @@
            05 FD-INA-ETHNIC                  PIC 9(7) VALUE ZERO.
            05 FD-HISPANIC-OR-LATINO          PIC 9(7) VALUE ZERO.
            05 FD-NOT-HISPANIC-OR-LATINO      PIC 9(7) VALUE ZERO.
+           *> By state - the two-letter postal code of the state this
+           *> record_id/date's figures were reported for. Unlike the
+           *> other dimensions above, this isn't an independent count
+           *> breakdown - it just tags which state the whole record
+           *> belongs to, so reports can group/filter national totals
+           *> by state instead of only ever seeing the aggregate.
+           05 FD-STATE-CODE                  PIC X(2)  VALUE SPACES.
+           *> Labor-force size - the total labor force this
+           *> record_id/date was reported against, so a report can
+           *> divide any of the counts above by it to show a rate
+           *> instead of only a raw headcount. Sized wider than the
+           *> PIC 9(7) count fields since a labor-force denominator
+           *> (state or national) can run well past 9,999,999.
+           05 FD-LABOR-FORCE                 PIC 9(9) VALUE ZERO.

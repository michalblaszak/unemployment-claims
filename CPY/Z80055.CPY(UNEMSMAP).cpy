@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Symbolic map for the UNEMSMAP BMS mapset (transaction UNIQ,
+      * program UNEMINQ). The mapset itself is assembled from BMS
+      * macros kept in the panel library, not in this source tree -
+      * this copybook is the symbolic map DFHMSD/DFHMDI/DFHMDF
+      * generation would produce for it, hand-maintained here since
+      * BMS source isn't kept in this repository.
+      *-----------------------------------------------------------------
+      * Fields:
+      *    RECIDI/RECIDO  - the record-id the operator keys in
+      *    DATEO          - the record's date, display-only
+      *    AGEO, GENDERO, INDUSTO, RACEO, ETHNICO
+      *                   - the five dimension totals, display-only
+      *    MSGO           - the message line
+      ******************************************************************
+       01  UNEMSMAPI.
+           05 FILLER PIC X(12).
+           05 RECIDL COMP PIC S9(4).
+           05 RECIDF PIC X.
+           05 FILLER REDEFINES RECIDF.
+               10 RECIDA PIC X.
+           05 RECIDI PIC X(8).
+
+       01  UNEMSMAPO REDEFINES UNEMSMAPI.
+           05 FILLER    PIC X(12).
+           05 FILLER    PIC X(3).
+           05 RECIDO    PIC X(8).
+           05 FILLER    PIC X(3).
+           05 DATEO     PIC X(10).
+           05 FILLER    PIC X(3).
+           05 AGEO      PIC Z,ZZZ,ZZ9.
+           05 FILLER    PIC X(3).
+           05 GENDERO   PIC Z,ZZZ,ZZ9.
+           05 FILLER    PIC X(3).
+           05 INDUSTO   PIC Z,ZZZ,ZZ9.
+           05 FILLER    PIC X(3).
+           05 RACEO     PIC Z,ZZZ,ZZ9.
+           05 FILLER    PIC X(3).
+           05 ETHNICO   PIC Z,ZZZ,ZZ9.
+           05 FILLER    PIC X(3).
+           05 MSGO      PIC X(60).

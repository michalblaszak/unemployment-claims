@@ -0,0 +1,19 @@
+      ******************************************************************
+      * The copybook of the file/record description of the UNEMHIST
+      * correction-history dataset shared by all the programs that can
+      * rewrite an existing UNEMPLRP record (the five importers and
+      * UNEMCORR).
+      *-----------------------------------------------------------------
+      * Whenever one of those programs reprocesses a record-id/date
+      * that already exists in UNEMPLRP (6020-UPDATE), the record's
+      * before-image is appended here together with the date the
+      * reprocessing happened (HIST-AS-OF-DATE), so the values that
+      * were in effect for a historical period before a correction can
+      * still be recovered afterwards.
+      * Author: Michal Blaszak
+      * Date:   2021-03-30
+      ******************************************************************
+       FD  HIST-OUT.
+       01  HIST-OUT-REC.
+           05 HIST-AS-OF-DATE                PIC 9(8) VALUE ZERO.
+           05 HIST-BEFORE-IMAGE              PIC X(323) VALUE SPACES.
